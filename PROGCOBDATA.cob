@@ -1,26 +1,26 @@
       *****************************************************************
-      * Program name:    MYPROG                               
-      * Original author: MYNAME                                
+      * Program name:    MYPROG
+      * Original author: MYNAME
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 01/01/08 MYNAME  Created for COBOL class
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 01/01/08 MYNAME  Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  VARIVEIS.
-       AUTHOR. VINICIUS. 
-       INSTALLATION. COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN. 23/03/2026. 
-       DATE-COMPILED. 23/03/2026. 
+       AUTHOR. VINICIUS.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 23/03/2026.
+       DATE-COMPILED. 23/03/2026.
        SECURITY. NON-CONFIDENTIAL.
       *****************************************************************
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
 
-       01 WRK-DATA. 
+       01 WRK-DATA.
            05 WRK-ANO     PIC 9(04).
            05 WRK-MES     PIC 9(02).
            05 WRK-DIA     PIC 9(02).
@@ -31,7 +31,7 @@
            05 WRK-MES     PIC 9(02).
            05 FILLER      PIC X VALUE "/".
            05 WRK-ANO     PIC 9(04).
-       
+
        01 WRK-HORARIO-E.
            05 WRK-HORA    PIC 9(02).
            05 WRK-MINUTO  PIC 9(02).
@@ -43,35 +43,65 @@
            05 WRK-SEGUNDO PIC 9(02).
 
        01 WRK-TECLA       PIC X.
-       01 WRK-TEMPO       PIC S9(02).
+       01 WRK-OUTRO       PIC X VALUE "S".
+
+      *    DURACAO DE TURNO CALCULADA EM SEGUNDOS TOTAIS, COM AJUSTE
+      *    PARA ENTRADA/SAIDA CRUZANDO A MEIA-NOITE
+       01 WRK-SEGUNDOS-E     PIC 9(05) VALUE ZEROS.
+       01 WRK-SEGUNDOS-S     PIC 9(05) VALUE ZEROS.
+       01 WRK-DURACAO-SEG    PIC 9(05) VALUE ZEROS.
+       01 WRK-DURACAO-HORAS  PIC 9(02) VALUE ZEROS.
+       01 WRK-DURACAO-MIN    PIC 9(02) VALUE ZEROS.
+       01 WRK-DURACAO-SEGRES PIC 9(02) VALUE ZEROS.
+       01 WRK-TOTAL-SEG      PIC 9(07) VALUE ZEROS.
 
        PROCEDURE DIVISION.
+       0001-PRINCIPAL.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
            MOVE CORRESPONDING WRK-DATA TO WRK-DATA-EDITADA.
-           
-           ACCEPT WRK-HORARIO-E FROM TIME.
-           ACCEPT WRK-TECLA.
-           ACCEPT WRK-HORARIO-S FROM TIME.
-       DISPLAY "DATA ATUAL " WRK-DATA-EDITADA.
-
-           COMPUTE WRK-TEMPO = 
-           WRK-HORA OF WRK-HORARIO-S -  WRK-HORA OF WRK-HORARIO-E.
-           DISPLAY "TEMPO EM HORAS " WRK-TEMPO.
-
-           COMPUTE WRK-TEMPO = 
-           WRK-MINUTO OF WRK-HORARIO-S -  WRK-MINUTO OF WRK-HORARIO-E.
-           DISPLAY "TEMPO EM MINUTOS " WRK-TEMPO.
-
-          
+           DISPLAY "DATA ATUAL " WRK-DATA-EDITADA.
 
-           COMPUTE WRK-TEMPO = 
-           WRK-SEGUNDO OF WRK-HORARIO-S -  WRK-SEGUNDO OF WRK-HORARIO-E.
-           DISPLAY "TEMPO EM SEGUNDOS " WRK-TEMPO.
+           PERFORM UNTIL WRK-OUTRO NOT EQUAL "S"
+              ACCEPT WRK-HORARIO-E FROM TIME
+              ACCEPT WRK-TECLA
+              ACCEPT WRK-HORARIO-S FROM TIME
+              PERFORM CALCULAR-DURACAO-TURNO
+              DISPLAY "HORA E " WRK-HORARIO-E
+              DISPLAY "HORA S " WRK-HORARIO-S
+              DISPLAY "DURACAO DO TURNO: " WRK-DURACAO-HORAS "H "
+                      WRK-DURACAO-MIN "M " WRK-DURACAO-SEGRES "S"
+              ADD WRK-DURACAO-SEG TO WRK-TOTAL-SEG
+              DISPLAY "OUTRO REGISTRO DE PONTO? (S/N) "
+              ACCEPT WRK-OUTRO
+           END-PERFORM.
 
+           DISPLAY "TOTAL DE SEGUNDOS TRABALHADOS: " WRK-TOTAL-SEG.
+           GOBACK.
 
-       DISPLAY "HORA E " WRK-HORARIO-E.
-       DISPLAY "HORA S " WRK-HORARIO-S.
-       GOBACK.
+      *    ROTINA REUTILIZAVEL: CALCULA A DURACAO ENTRE WRK-HORARIO-E E
+      *    WRK-HORARIO-S, SOMANDO 24H QUANDO A SAIDA CRUZA A MEIA-NOITE,
+      *    PARA SER CHAMADA POR QUALQUER LANCAMENTO DE PONTO DE TURNO
+       CALCULAR-DURACAO-TURNO SECTION.
+           COMPUTE WRK-SEGUNDOS-E =
+               WRK-HORA    OF WRK-HORARIO-E * 3600 +
+               WRK-MINUTO  OF WRK-HORARIO-E * 60 +
+               WRK-SEGUNDO OF WRK-HORARIO-E.
+           COMPUTE WRK-SEGUNDOS-S =
+               WRK-HORA    OF WRK-HORARIO-S * 3600 +
+               WRK-MINUTO  OF WRK-HORARIO-S * 60 +
+               WRK-SEGUNDO OF WRK-HORARIO-S.
 
+           IF WRK-SEGUNDOS-S < WRK-SEGUNDOS-E
+              COMPUTE WRK-DURACAO-SEG =
+                  WRK-SEGUNDOS-S + 86400 - WRK-SEGUNDOS-E
+           ELSE
+              COMPUTE WRK-DURACAO-SEG =
+                  WRK-SEGUNDOS-S - WRK-SEGUNDOS-E
+           END-IF.
 
-           
\ No newline at end of file
+           COMPUTE WRK-DURACAO-HORAS = WRK-DURACAO-SEG / 3600.
+           COMPUTE WRK-DURACAO-MIN =
+               (WRK-DURACAO-SEG - WRK-DURACAO-HORAS * 3600) / 60.
+           COMPUTE WRK-DURACAO-SEGRES =
+               WRK-DURACAO-SEG - WRK-DURACAO-HORAS * 3600
+                               - WRK-DURACAO-MIN * 60.
