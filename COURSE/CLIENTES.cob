@@ -10,7 +10,16 @@
               FILE STATUS IS FS-EARQCLI.
            SELECT SARQCLI ASSIGN TO ".\SARQCLI.TXT"
               FILE STATUS IS FS-SARQCLI.
-       DATA DIVISION.  
+           SELECT REJARQCLI ASSIGN TO ".\REJARQCLI.TXT"
+              FILE STATUS IS FS-REJARQCLI.
+           SELECT PARMCLI ASSIGN TO ".\PARMCLI.TXT"
+              FILE STATUS IS FS-PARMCLI.
+           SELECT CKPTCLI ASSIGN TO ".\CKPTCLI.TXT"
+              FILE STATUS IS FS-CKPTCLI.
+           SELECT ARQPARM ASSIGN TO "DADOS/ARQPARM.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS FS-ARQPARM.
+       DATA DIVISION.
        FILE      SECTION.
        FD EARQCLI
            RECORDING MODE IS F.
@@ -20,15 +29,74 @@
        FD SARQCLI
            RECORDING MODE IS F. 
       *    LAYOUT = 22 POSICOES(AGENCIA, CONTA, TIPO E SALDO)
-       01 REG-SARQCLI           PIC X(22).              
-      
+       01 REG-SARQCLI           PIC X(22).
+
+       FD REJARQCLI
+           RECORDING MODE IS F.
+      *    LAYOUT = AGENCIA, CONTA E MOTIVO DA REJEICAO
+       01 REG-REJARQCLI.
+           05 REJ-AGENCIA       PIC 9(04).
+           05 REJ-CONTA         PIC 9(08).
+           05 REJ-MOTIVO        PIC X(30).
+
+       FD PARMCLI
+           RECORDING MODE IS F.
+      *    CARTAO DE CONTROLE: SALDO MINIMO E TIPOS DE CONTA ELEGIVEIS
+       01 REG-PARMCLI.
+           05 PARM-SALDO-MIN    PIC 9(09)V99.
+           05 PARM-QTD-TIPOS    PIC 9(01).
+           05 PARM-TIPO-CONTA   PIC 9(01) OCCURS 5 TIMES.
+
+       FD CKPTCLI
+           RECORDING MODE IS F.
+      *    CHECKPOINT DE RESTART: ULTIMA AGENCIA/CONTA PROCESSADA
+      *    CKPT-CONTADOR ZERO SIGNIFICA "SEM RESTART PENDENTE"
+       01 REG-CKPTCLI.
+           05 CKPT-AGENCIA      PIC 9(04).
+           05 CKPT-CONTA        PIC 9(08).
+           05 CKPT-CONTADOR     PIC 9(03).
+           05 CKPT-CONTADOR-VALIDO  PIC 9(03).
+           05 CKPT-CONTADOR-NVALIDO PIC 9(03).
+           05 CKPT-SUBTOTAL     PIC 9(03) OCCURS 10 TIMES.
+           05 CKPT-TIPO-ANTERIOR PIC 9(01).
+           05 CKPT-PRIMEIRO-TIPO PIC X(01).
+
+       FD ARQPARM
+           RECORDING MODE IS F.
+       COPY "#PARMSIS".
+
        WORKING-STORAGE    SECTION.
        01 FS-EARQCLI            PIC 9(02).
        01 FS-SARQCLI            PIC 9(02).
-      *----------VARIÁVEIS ACUMULADORAS 
+       01 FS-REJARQCLI          PIC 9(02).
+       01 FS-PARMCLI            PIC 9(02).
+       01 FS-CKPTCLI            PIC 9(02).
+       01 FS-ARQPARM            PIC 9(02).
+
+      *----------RESTART/CHECKPOINT
+       01 WRK-CKPT-INTERVALO    PIC 9(03) USAGE COMP VALUE 50.
+       01 WRK-RESTART           PIC X(01) VALUE "N".
+       01 WRK-CKPT-AGENCIA      PIC 9(04) VALUE ZERO.
+       01 WRK-CKPT-CONTA        PIC 9(08) VALUE ZERO.
+       01 WRK-ACHOU-CHECKPOINT  PIC X(01) VALUE "N".
+      *----------VARIÁVEIS ACUMULADORAS
        01 WRK-CONTADOR          PIC 9(03) USAGE COMP.
        01 WRK-CONTADOR-VALIDO   PIC 9(03) USAGE COMP.
        01 WRK-CONTADOR-NVALIDO  PIC 9(03) USAGE COMP.
+
+      *----------PARAMETROS DA CAMPANHA (LIDOS DO CARTAO DE CONTROLE)
+       01 WRK-SALDO-MIN         PIC 9(09)V99 VALUE 5000.
+       01 WRK-QTD-TIPOS         PIC 9(01)    VALUE 2.
+       01 WRK-TIPO-CONTA        PIC 9(01) OCCURS 5 TIMES.
+       01 WRK-IDX               PIC 9(02) USAGE COMP.
+       01 WRK-TIPO-VALIDO       PIC X(01) VALUES SPACES.
+
+      *----------QUEBRA DE CONTROLE POR TIPO DE CONTA
+      *----------SUBTOTAL(N) ACUMULA O TIPO DE CONTA N-1 (0 A 9)
+       01 WRK-SUBTOTAL          PIC 9(03) USAGE COMP OCCURS 10 TIMES.
+       01 WRK-SUBTOTAL-IDX      PIC 9(02) USAGE COMP.
+       01 WRK-TIPO-ANTERIOR     PIC 9(01) VALUE ZERO.
+       01 WRK-PRIMEIRO-TIPO     PIC X(01) VALUE "S".
        PROCEDURE DIVISION.
            0100-PRINCIPAL SECTION.
                PERFORM 0200-INICIAR.
@@ -40,18 +108,103 @@
 
 
            
-      *--------------------------------INICIAR     
+      *--------------------------------INICIAR
            0200-INICIAR SECTION.
+                 PERFORM 0230-VERIFICAR-RESTART.
+
                  OPEN INPUT  EARQCLI.
-                 OPEN OUTPUT SARQCLI.
-                 IF FS-EARQCLI NOT  EQUAL ZEROS OR 
-                    FS-SARQCLI NOT  EQUAL ZEROS
+                 IF WRK-RESTART EQUAL "S"
+                    OPEN EXTEND SARQCLI
+                    OPEN EXTEND REJARQCLI
+                 ELSE
+                    OPEN OUTPUT SARQCLI
+                    OPEN OUTPUT REJARQCLI
+                 END-IF.
+                 IF FS-EARQCLI   NOT EQUAL ZEROS OR
+                    FS-SARQCLI   NOT EQUAL ZEROS OR
+                    FS-REJARQCLI NOT EQUAL ZEROS
                     DISPLAY "ARQUIVO(S) NÃO ABERTO(S)"
                     GOBACK
                  END-IF.
+                 PERFORM 0220-CARREGAR-PARM.
                  PERFORM  0210-LEITURA.
+                 IF WRK-RESTART EQUAL "S"
+                    PERFORM 0240-AVANCAR-CHECKPOINT
+                 END-IF.
            0200-FIM. EXIT.
 
+           0220-CARREGAR-PARM SECTION.
+               OPEN INPUT PARMCLI.
+               IF FS-PARMCLI EQUAL ZEROS
+                  READ PARMCLI
+                  IF FS-PARMCLI EQUAL ZEROS
+                     MOVE PARM-SALDO-MIN TO WRK-SALDO-MIN
+                     MOVE PARM-QTD-TIPOS TO WRK-QTD-TIPOS
+                     MOVE PARM-TIPO-CONTA(1) TO WRK-TIPO-CONTA(1)
+                     MOVE PARM-TIPO-CONTA(2) TO WRK-TIPO-CONTA(2)
+                     MOVE PARM-TIPO-CONTA(3) TO WRK-TIPO-CONTA(3)
+                     MOVE PARM-TIPO-CONTA(4) TO WRK-TIPO-CONTA(4)
+                     MOVE PARM-TIPO-CONTA(5) TO WRK-TIPO-CONTA(5)
+                  END-IF
+                  CLOSE PARMCLI
+               ELSE
+                  MOVE 1 TO WRK-TIPO-CONTA(1)
+                  MOVE 2 TO WRK-TIPO-CONTA(2)
+      *           SEM CARTAO DE CONTROLE PROPRIO - USA O SALDO MINIMO
+      *           DO ARQPARM.DAT (MANTIDO PELO 7-SETUP SISTEMA DO MANUT)
+      *           EM VEZ DO LITERAL FIXO, SE O ARQUIVO EXISTIR
+                  OPEN INPUT ARQPARM
+                  IF FS-ARQPARM EQUAL ZEROS
+                     READ ARQPARM
+                     IF FS-ARQPARM EQUAL ZEROS
+                        MOVE PARM-SALDO-MINIMO TO WRK-SALDO-MIN
+                     END-IF
+                     CLOSE ARQPARM
+                  END-IF
+               END-IF.
+           0220-FIM. EXIT.
+
+           0230-VERIFICAR-RESTART SECTION.
+               MOVE "N" TO WRK-RESTART.
+               OPEN INPUT CKPTCLI.
+               IF FS-CKPTCLI EQUAL ZEROS
+                  READ CKPTCLI
+                  IF FS-CKPTCLI EQUAL ZEROS AND
+                     CKPT-CONTADOR GREATER ZERO
+                     MOVE "S"           TO WRK-RESTART
+                     MOVE CKPT-AGENCIA  TO WRK-CKPT-AGENCIA
+                     MOVE CKPT-CONTA    TO WRK-CKPT-CONTA
+                     MOVE CKPT-CONTADOR TO WRK-CONTADOR
+                     MOVE CKPT-CONTADOR-VALIDO  TO WRK-CONTADOR-VALIDO
+                     MOVE CKPT-CONTADOR-NVALIDO TO WRK-CONTADOR-NVALIDO
+                     PERFORM VARYING WRK-SUBTOTAL-IDX FROM 1 BY 1
+                             UNTIL WRK-SUBTOTAL-IDX GREATER 10
+                        MOVE CKPT-SUBTOTAL(WRK-SUBTOTAL-IDX)
+                          TO WRK-SUBTOTAL(WRK-SUBTOTAL-IDX)
+                     END-PERFORM
+                     MOVE CKPT-TIPO-ANTERIOR TO WRK-TIPO-ANTERIOR
+                     MOVE CKPT-PRIMEIRO-TIPO TO WRK-PRIMEIRO-TIPO
+                  END-IF
+                  CLOSE CKPTCLI
+               END-IF.
+           0230-FIM. EXIT.
+
+      *    PULA OS REGISTROS JA PROCESSADOS ANTES DO ABEND, PARANDO NO
+      *    PRIMEIRO REGISTRO APOS O ULTIMO CHECKPOINT GRAVADO
+           0240-AVANCAR-CHECKPOINT SECTION.
+               MOVE "N" TO WRK-ACHOU-CHECKPOINT.
+               PERFORM UNTIL FS-EARQCLI EQUAL 10 OR
+                             WRK-ACHOU-CHECKPOINT EQUAL "S"
+                  IF REG-AGENCIA EQUAL WRK-CKPT-AGENCIA AND
+                     REG-CONTA   EQUAL WRK-CKPT-CONTA
+                     MOVE "S" TO WRK-ACHOU-CHECKPOINT
+                     PERFORM 0210-LEITURA
+                  ELSE
+                     PERFORM 0210-LEITURA
+                  END-IF
+               END-PERFORM.
+           0240-FIM. EXIT.
+
            0210-LEITURA   SECTION.
               READ EARQCLI.
            0210-FIM. EXIT.
@@ -60,9 +213,12 @@
               
               ADD 1 TO WRK-CONTADOR.
 
-              IF REG-SALDO GREATER THAN OR EQUAL 5000 AND
-                 (REG-TIPO-CONTA EQUAL 1 OR REG-TIPO-CONTA EQUAL 2) 
-                 
+              PERFORM 0310-VERIFICAR-TIPO.
+
+              IF REG-SALDO GREATER THAN OR EQUAL WRK-SALDO-MIN AND
+                 WRK-TIPO-VALIDO EQUAL "S"
+
+
                  STRING REG-AGENCIA      DELIMITED BY SIZE
                         REG-CONTA        DELIMITED BY SIZE
                         REG-TIPO-CONTA   DELIMITED BY SIZE
@@ -75,25 +231,92 @@
                     END-IF
 
                   ADD 1 TO WRK-CONTADOR-VALIDO
+                  PERFORM 0340-CONTROLE-QUEBRA
               ELSE
-      *             EVALUATE TRUE                   
-      *                 WHEN REG-SALDO LESS 5000                    
-      *                    DISPLAY "SALDO INSUFICIENTE PARA O AUMENTO: R" 
-      *                       REG-SALDO
-      *                 WHEN REG-TIPO-CONTA NOT EQUAL 1 OR
-      *                      REG-TIPO-CONTA NOT EQUAL 2
-      *                    DISPLAY "TIPO DE CONTA NÃO EXISTE"
-      *             END-EVALUATE
+                   EVALUATE TRUE
+                       WHEN REG-SALDO LESS WRK-SALDO-MIN
+                          MOVE "SALDO INSUFICIENTE" TO REJ-MOTIVO
+                       WHEN OTHER
+                          MOVE "TIPO DE CONTA NAO ELEGIVEL"
+                             TO REJ-MOTIVO
+                   END-EVALUATE
+
+                   MOVE REG-AGENCIA TO REJ-AGENCIA
+                   MOVE REG-CONTA   TO REJ-CONTA
+                   WRITE REG-REJARQCLI
+                    IF FS-REJARQCLI NOT EQUAL ZEROS
+                       DISPLAY "ERRO AO GRAVAR REJEITO " REG-AGENCIA
+                           REG-CONTA
+                    END-IF
+
                    ADD 1 TO WRK-CONTADOR-NVALIDO
-              END-IF. 
+              END-IF.
+
+                 IF FUNCTION MOD(WRK-CONTADOR WRK-CKPT-INTERVALO)
+                    EQUAL 0
+                    PERFORM 0345-GRAVAR-CHECKPOINT
+                 END-IF.
+
+                 PERFORM 0210-LEITURA.
 
-                 PERFORM 0210-LEITURA.       
-                
               0300-FIM. EXIT.
-      *--------------------------------FINALIZAR 
+
+           0345-GRAVAR-CHECKPOINT SECTION.
+               OPEN OUTPUT CKPTCLI.
+               MOVE REG-AGENCIA           TO CKPT-AGENCIA.
+               MOVE REG-CONTA             TO CKPT-CONTA.
+               MOVE WRK-CONTADOR          TO CKPT-CONTADOR.
+               MOVE WRK-CONTADOR-VALIDO   TO CKPT-CONTADOR-VALIDO.
+               MOVE WRK-CONTADOR-NVALIDO  TO CKPT-CONTADOR-NVALIDO.
+               PERFORM VARYING WRK-SUBTOTAL-IDX FROM 1 BY 1
+                       UNTIL WRK-SUBTOTAL-IDX GREATER 10
+                  MOVE WRK-SUBTOTAL(WRK-SUBTOTAL-IDX)
+                    TO CKPT-SUBTOTAL(WRK-SUBTOTAL-IDX)
+               END-PERFORM.
+               MOVE WRK-TIPO-ANTERIOR     TO CKPT-TIPO-ANTERIOR.
+               MOVE WRK-PRIMEIRO-TIPO     TO CKPT-PRIMEIRO-TIPO.
+               WRITE REG-CKPTCLI.
+               CLOSE CKPTCLI.
+           0345-FIM. EXIT.
+
+           0310-VERIFICAR-TIPO SECTION.
+               MOVE "N" TO WRK-TIPO-VALIDO.
+               PERFORM VARYING WRK-IDX FROM 1 BY 1
+                       UNTIL WRK-IDX GREATER WRK-QTD-TIPOS
+                  IF REG-TIPO-CONTA EQUAL WRK-TIPO-CONTA(WRK-IDX)
+                     MOVE "S" TO WRK-TIPO-VALIDO
+                  END-IF
+               END-PERFORM.
+           0310-FIM. EXIT.
+
+      *--------------------------------QUEBRA DE CONTROLE
+           0340-CONTROLE-QUEBRA SECTION.
+               IF WRK-PRIMEIRO-TIPO EQUAL "S"
+                  MOVE "N" TO WRK-PRIMEIRO-TIPO
+               ELSE
+                  IF REG-TIPO-CONTA NOT EQUAL WRK-TIPO-ANTERIOR
+                     PERFORM 0350-IMPRIMIR-SUBTOTAL
+                  END-IF
+               END-IF.
+               MOVE REG-TIPO-CONTA TO WRK-TIPO-ANTERIOR.
+               COMPUTE WRK-SUBTOTAL-IDX = REG-TIPO-CONTA + 1.
+               ADD 1 TO WRK-SUBTOTAL(WRK-SUBTOTAL-IDX).
+           0340-FIM. EXIT.
+
+           0350-IMPRIMIR-SUBTOTAL SECTION.
+               COMPUTE WRK-SUBTOTAL-IDX = WRK-TIPO-ANTERIOR + 1.
+               DISPLAY "SUBTOTAL TIPO DE CONTA " WRK-TIPO-ANTERIOR
+                       ": " WRK-SUBTOTAL(WRK-SUBTOTAL-IDX) " CONTA(S)".
+           0350-FIM. EXIT.
+      *--------------------------------FINALIZAR
            0400-FINALIZAR SECTION.
+               IF WRK-PRIMEIRO-TIPO EQUAL "N"
+                  PERFORM 0350-IMPRIMIR-SUBTOTAL
+               END-IF.
                CLOSE EARQCLI
-                     SARQCLI.
+                     SARQCLI
+                     REJARQCLI.
+               PERFORM 0410-LIMPAR-CHECKPOINT.
                DISPLAY "-----------------".
                DISPLAY "FIM DO PROGRAMA".
                DISPLAY  "CLIENTES LIDOS: " WRK-CONTADOR.
@@ -102,6 +325,25 @@
 
            0400-FIM. EXIT.
 
+      *    JOB TERMINOU COM SUCESSO: ZERA O CHECKPOINT PARA QUE O
+      *    PROXIMO RUN COMECE DO INICIO (SEM RESTART PENDENTE)
+           0410-LIMPAR-CHECKPOINT SECTION.
+               OPEN OUTPUT CKPTCLI.
+               MOVE ZERO TO CKPT-AGENCIA.
+               MOVE ZERO TO CKPT-CONTA.
+               MOVE ZERO TO CKPT-CONTADOR.
+               MOVE ZERO TO CKPT-CONTADOR-VALIDO.
+               MOVE ZERO TO CKPT-CONTADOR-NVALIDO.
+               PERFORM VARYING WRK-SUBTOTAL-IDX FROM 1 BY 1
+                       UNTIL WRK-SUBTOTAL-IDX GREATER 10
+                  MOVE ZERO TO CKPT-SUBTOTAL(WRK-SUBTOTAL-IDX)
+               END-PERFORM.
+               MOVE ZERO  TO CKPT-TIPO-ANTERIOR.
+               MOVE "S"   TO CKPT-PRIMEIRO-TIPO.
+               WRITE REG-CKPTCLI.
+               CLOSE CKPTCLI.
+           0410-FIM. EXIT.
+
            
 
 
