@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHNOTURNO.
+      *********************************
+      *AREA DE COMENTARIOS - REMARKS***
+      *OBJETIVO: DRIVER NOTURNO, AO ESTILO JCL, PARA RODAR O RELATORIO
+      *DE CLIENTES (RELAT) E O EXTRATO DA CAMPANHA DE SALDO (CLIENTES)
+      *SEM OPERADOR NO TERMINAL
+      *********************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WRK-MODO-BATCH PIC X(01) VALUE "S".
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+           DISPLAY "//BATCHNOTURNO JOB - INICIO".
+           PERFORM 0100-STEP-RELAT.
+           PERFORM 0200-STEP-CLIENTES.
+           DISPLAY "//BATCHNOTURNO JOB - FIM".
+           STOP RUN.
+
+      *    STEP01: RELATORIO NOTURNO DE CLIENTES, SEMPRE (0)ATIVO E
+      *    ORDENADO POR ID (PADRAO DO PEDIDO), SEM PERGUNTAR NADA NA TELA
+       0100-STEP-RELAT SECTION.
+           DISPLAY "//STEP01 EXEC PGM=RELAT".
+           CALL "RELAT" USING WRK-MODO-BATCH.
+           DISPLAY "//STEP01 FIM".
+
+      *    STEP02: EXTRATO DA CAMPANHA DE SALDO MINIMO. CLIENTES JA NAO
+      *    TEM ACCEPT DE TERMINAL - SO PRECISA SER CHAMADO
+       0200-STEP-CLIENTES SECTION.
+           DISPLAY "//STEP02 EXEC PGM=CLIENTES".
+           CALL "CLIENTES".
+           DISPLAY "//STEP02 FIM".
