@@ -11,48 +11,142 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQEXTRATO ASSIGN TO ".\EXTRATO.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ARQEXTRATO-FS.
+
+           SELECT ARQPARM ASSIGN TO "DADOS/ARQPARM.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQPARM-FS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.  
+       FILE SECTION.
+       FD ARQEXTRATO.
+       01 ARQEXTRATO-LINHA PIC X(50).
+
+       FD ARQPARM
+           RECORDING MODE IS F.
+       COPY "#PARMSIS".
+
+       WORKING-STORAGE SECTION.
            COPY 'BOOKV.cob'.
        PROCEDURE  DIVISION.
       ******************INICIO DO PROGRAMA DEFINICAO DOS PARAGRAFOS**** 
        0001-PRINCIPAL.
             PERFORM 0100-INICIALIZAR UNTIL WRK-DADO-OK = 'SIM'.
+            OPEN OUTPUT ARQEXTRATO.
+            MOVE "MES,SALDO,JUROS DO MES" TO ARQEXTRATO-LINHA.
+            WRITE ARQEXTRATO-LINHA.
             PERFORM 0200-PROCESSAR.
+            CLOSE ARQEXTRATO.
             PERFORM 0300-FINALIZAR
             STOP RUN.
       ************ENTRADA**********************************************      
        0100-INICIALIZAR.
+           DISPLAY 'MOEDA: (BRL) (UYU) (USD) '.
+           ACCEPT WRK-MOEDA.
+           PERFORM 0150-SELECIONAR-MOEDA.
+           DISPLAY 'PRODUTO: (1)PADRAO (2)CDB LONGO (3)CURTO PRAZO '.
+           ACCEPT WRK-PRODUTO.
+           EVALUATE WRK-PRODUTO
+              WHEN 2
+                 MOVE 120    TO WRK-LIMITE-MESES
+                 MOVE 30,00  TO WRK-LIMITE-JUROS
+              WHEN 3
+                 MOVE 12     TO WRK-LIMITE-MESES
+                 MOVE 80,00  TO WRK-LIMITE-JUROS
+              WHEN OTHER
+                 MOVE 60     TO WRK-LIMITE-MESES
+                 MOVE 50,00  TO WRK-LIMITE-JUROS
+                 PERFORM 0160-CARREGAR-PARAMETROS-PADRAO
+           END-EVALUATE.
            DISPLAY 'DIGITE O VALOR INICIAL '.
            ACCEPT WRK-VALOR.
            DISPLAY 'DIGITE O TEMPO: '.
            ACCEPT WRK-MES.
            DISPLAY 'DIGITE A TAXA DE JUROS: '.
            ACCEPT WRK-JUROS.
+           DISPLAY 'DESEJA APORTE MENSAL? (S/N) '.
+           ACCEPT WRK-TEM-APORTE.
+           IF WRK-TEM-APORTE = 'S'
+              DISPLAY 'DIGITE O VALOR DO APORTE MENSAL: '
+              ACCEPT WRK-APORTE
+           ELSE
+              MOVE ZEROS TO WRK-APORTE
+           END-IF.
            MOVE WRK-VALOR TO WRK-VALOR-DEC.
       ************************REGRA DE USO******************************     
-           IF WRK-JUROS > 50,00 OR WRK-MES > 60
+           IF WRK-JUROS > WRK-LIMITE-JUROS OR WRK-MES > WRK-LIMITE-MESES
               DISPLAY '==================================='
               DISPLAY 'ERRO: VALORES EXORBITANTES'
-              DISPLAY 'LIMITE: JUROS 50% OU 60 MESES'
+              DISPLAY 'LIMITE: JUROS ' WRK-LIMITE-JUROS
+                      '% OU ' WRK-LIMITE-MESES ' MESES'
               DISPLAY '==================================='
               DISPLAY 'TENTE NOVAMENTE'
               MOVE 'NAO' TO WRK-DADO-OK
            ELSE
               MOVE 'SIM' TO WRK-DADO-OK
            END-IF.
+      *    SIMBOLO EDITADO CONFORME A MOEDA ESCOLHIDA, EM VEZ DO "R$"
+      *    FIXO NO DISPLAY DE SAIDA
+       0150-SELECIONAR-MOEDA.
+           EVALUATE WRK-MOEDA
+              WHEN 'UYU'
+                 MOVE '$U ' TO WRK-SIMBOLO-MOEDA
+              WHEN 'USD'
+                 MOVE 'US$' TO WRK-SIMBOLO-MOEDA
+              WHEN OTHER
+                 MOVE 'BRL' TO WRK-MOEDA
+                 MOVE 'R$ ' TO WRK-SIMBOLO-MOEDA
+           END-EVALUATE.
+      *    LIMITES DO PRODUTO PADRAO AGORA MANTIDOS NO ARQPARM.DAT PELO
+      *    7-SETUP SISTEMA DO MANUT, EM VEZ DE SO NO 60/50,00 FIXO - SE
+      *    O ARQUIVO NAO EXISTIR AINDA, FICA COM O PADRAO ACIMA
+       0160-CARREGAR-PARAMETROS-PADRAO.
+           MOVE 'N' TO WRK-PARM-ACHADO.
+           OPEN INPUT ARQPARM.
+           IF ARQPARM-FS EQUAL ZEROS
+              READ ARQPARM
+              IF ARQPARM-FS EQUAL ZEROS
+                 MOVE 'S' TO WRK-PARM-ACHADO
+              END-IF
+              CLOSE ARQPARM
+           END-IF.
+           IF WRK-PARM-ACHADO EQUAL 'S'
+              MOVE PARM-INVEST-LIMITE-MESES TO WRK-LIMITE-MESES
+              MOVE PARM-INVEST-LIMITE-JUROS TO WRK-LIMITE-JUROS
+           END-IF.
       *********************REGRAS DE NEGÓCIOS***************************
        0200-PROCESSAR.
-         PERFORM WRK-MES  TIMES
-           COMPUTE WRK-VALOR-DEC = 
+         PERFORM VARYING WRK-MES-ATUAL FROM 1 BY 1
+               UNTIL WRK-MES-ATUAL > WRK-MES
+           ADD WRK-APORTE TO WRK-VALOR-DEC
+           MOVE WRK-VALOR-DEC TO WRK-SALDO-ANT
+           COMPUTE WRK-VALOR-DEC =
                WRK-VALOR-DEC * (WRK-JUROS / 100 + 1)
+           COMPUTE WRK-JUROS-GANHOS =
+               WRK-VALOR-DEC - WRK-SALDO-ANT
+           PERFORM 0250-GRAVAR-EXTRATO
          END-PERFORM
          MOVE WRK-VALOR-DEC TO WRK-VALOR.
+
+       0250-GRAVAR-EXTRATO.
+         MOVE SPACES TO ARQEXTRATO-LINHA
+         STRING WRK-MES-ATUAL        DELIMITED BY SIZE
+                ","                  DELIMITED BY SIZE
+                WRK-VALOR-DEC        DELIMITED BY SIZE
+                ","                  DELIMITED BY SIZE
+                WRK-JUROS-GANHOS     DELIMITED BY SIZE
+           INTO ARQEXTRATO-LINHA
+         END-STRING
+         WRITE ARQEXTRATO-LINHA.
       *************************SAIDA DE ARQUIVOS - FINALIZACAO**********           
        0300-FINALIZAR.
               DISPLAY  '-----------------'.
               MOVE WRK-VALOR TO WRK-TOTAL-ED
-              DISPLAY 'VALOR: R' WRK-TOTAL-ED.
+              DISPLAY 'VALOR: ' WRK-SIMBOLO-MOEDA WRK-TOTAL-ED.
               DISPLAY 'TEMPO: ' WRK-MES.
               DISPLAY 'FINAL DE PROCESSAMENTO'.
 
