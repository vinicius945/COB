@@ -4,59 +4,126 @@
       *AREA DE COMENTARIOS - REMARKS***
       *AUTHOR = VINICIUS(ALTAFINI)*****
       *OBJETIVO: CALCULAR O AUMENTO DE SALARIO COM BASE NO ANO DE ENTRADA
-      *DATA   = 10/03/2026 
+      *DATA   = 10/03/2026
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFUNC ASSIGN TO "DADOS/ARQFUNC.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQFUNC-FS
+           RECORD KEY IS FUNC-ID.
+
+           SELECT ARQFOLHA ASSIGN TO ".\FOLHA.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ARQFOLHA-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC.
+       COPY "#FUNC".
+
+       FD ARQFOLHA.
+       01 ARQFOLHA-LINHA PIC X(60).
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOME        PIC X(20) VALUES SPACES. 
-       77 WRK-ANOENTRADA  PIC 9(04) VALUES ZEROS.   
-       77 WRK-SALARIO     PIC 9(06)V99 VALUES ZEROS.
-       77 WRK-AUMENTO     PIC 9(06)V99 VALUES ZEROS.
        77 WRK-TEMPODECASA PIC 9(02) VALUE ZEROS.
+       77 WRK-TOTAL-AUMENTOS PIC 9(09)V99 VALUE ZEROS.
+       01 ARQFUNC-FS        PIC 9(02) VALUES ZEROS.
+       01 ARQFOLHA-FS       PIC 9(02) VALUES ZEROS.
        01 WRK-DATASISTEMA.
            02 WRK-DATAANO PIC 9(04).
            02 WRK-DATAMES PIC 9(02).
            02 WRK-DATADIA PIC 9(02).
+
        PROCEDURE  DIVISION.
        0001-PRINCIPAL.
              PERFORM 0100-INICIALIZAR.
-             PERFORM 0200-PROCESSAR.
-              IF WRK-TEMPODECASA >= 2
-                 PERFORM 0300-FINALIZAR
-                ELSE
-                    DISPLAY 'VOCE NAO POSSUI TEMPO DE CASA SUFICIENTE'
-               END-IF.
-
+             PERFORM 0200-PROCESSAR-TODOS.
+             PERFORM 0300-FINALIZAR.
              STOP RUN.
 
        0100-INICIALIZAR.
-           DISPLAY 'DIGITE O SEU NOME: '.
-           ACCEPT  WRK-NOME.
-           DISPLAY 'DIGITE O ANO QUE VOCE INICIOU NA EMPRESA: '.
-           ACCEPT  WRK-ANOENTRADA.
-           DISPLAY 'DIGITE O SEU SALARIO INICIAL: '.
-           ACCEPT  WRK-SALARIO.
-           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.      
-              
-       0200-PROCESSAR.
-              COMPUTE WRK-TEMPODECASA = (WRK-DATAANO - WRK-ANOENTRADA).
-              DISPLAY 'TEMPO DE CASA: ' WRK-TEMPODECASA.
-                 EVALUATE WRK-TEMPODECASA
-                    WHEN 2 THRU 5
-                       COMPUTE WRK-AUMENTO = WRK-SALARIO * 1,05
-                    WHEN 6 THRU 15
-                       COMPUTE WRK-AUMENTO = WRK-SALARIO * 1,10
-                    WHEN OTHER
-                       COMPUTE WRK-AUMENTO = WRK-SALARIO * 1,15
-                    END-EVALUATE.
-       0300-FINALIZAR.        
-              DISPLAY '====================='.
-              DISPLAY 'SEU SALÁRIO COM O AUMENTO E DE: R$ ' WRK-AUMENTO.
-              
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           PERFORM ABRIR-ARQFUNC.
+           OPEN OUTPUT ARQFOLHA.
+           MOVE "ID,NOME,SALARIO,AUMENTO" TO ARQFOLHA-LINHA.
+           WRITE ARQFOLHA-LINHA.
+           MOVE ZEROS TO WRK-TOTAL-AUMENTOS.
 
-              STOP RUN.
\ No newline at end of file
+       0200-PROCESSAR-TODOS.
+           MOVE ZEROS TO FUNC-ID.
+           START ARQFUNC KEY IS GREATER OR EQUAL FUNC-ID.
+           PERFORM UNTIL ARQFUNC-FS NOT EQUAL 00
+              READ ARQFUNC NEXT RECORD
+              IF ARQFUNC-FS EQUAL 00
+                 PERFORM 0250-CALCULAR-AUMENTO
+              END-IF
+           END-PERFORM.
+
+       0250-CALCULAR-AUMENTO.
+           COMPUTE WRK-TEMPODECASA =
+               (WRK-DATAANO - FUNC-ANOENTRADA).
+           IF WRK-TEMPODECASA < 2
+              DISPLAY "FUNCIONARIO " FUNC-NOME
+                      " SEM TEMPO DE CASA SUFICIENTE"
+           ELSE
+              EVALUATE WRK-TEMPODECASA
+                 WHEN 2 THRU 5
+                    COMPUTE FUNC-AUMENTO = FUNC-SALARIO * 1,05
+                 WHEN 6 THRU 15
+                    COMPUTE FUNC-AUMENTO = FUNC-SALARIO * 1,10
+                 WHEN OTHER
+                    COMPUTE FUNC-AUMENTO = FUNC-SALARIO * 1,15
+              END-EVALUATE
+              ADD FUNC-AUMENTO TO WRK-TOTAL-AUMENTOS
+              PERFORM 0260-GRAVAR-FOLHA
+              PERFORM 0270-EFETIVAR-AUMENTO
+           END-IF.
+
+       0270-EFETIVAR-AUMENTO.
+           MOVE FUNC-AUMENTO  TO FUNC-SALARIO.
+           MOVE WRK-DATASISTEMA TO FUNC-DATA-EFETIVACAO.
+           REWRITE FUNC-REGISTRO.
+
+       0260-GRAVAR-FOLHA.
+           MOVE SPACES TO ARQFOLHA-LINHA.
+           STRING FUNC-ID       DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  FUNC-NOME     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  FUNC-SALARIO  DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  FUNC-AUMENTO  DELIMITED BY SIZE
+             INTO ARQFOLHA-LINHA
+           END-STRING.
+           WRITE ARQFOLHA-LINHA.
+
+       ABRIR-ARQFUNC SECTION.
+           OPEN I-O ARQFUNC.
+           IF ARQFUNC-FS EQUAL 35
+              OPEN OUTPUT ARQFUNC
+              MOVE 1 TO FUNC-ID
+              MOVE "FUNC EXEMPLO 1" TO FUNC-NOME
+              MOVE 2019 TO FUNC-ANOENTRADA
+              MOVE 3500,00 TO FUNC-SALARIO
+              WRITE FUNC-REGISTRO
+              MOVE 2 TO FUNC-ID
+              MOVE "FUNC EXEMPLO 2" TO FUNC-NOME
+              MOVE 2023 TO FUNC-ANOENTRADA
+              MOVE 2800,00 TO FUNC-SALARIO
+              WRITE FUNC-REGISTRO
+              CLOSE ARQFUNC
+              OPEN I-O ARQFUNC
+           END-IF.
+
+       0300-FINALIZAR.
+              CLOSE ARQFUNC.
+              CLOSE ARQFOLHA.
+              DISPLAY '====================='.
+              DISPLAY 'TOTAL DE AUMENTOS: R$ ' WRK-TOTAL-AUMENTOS.
