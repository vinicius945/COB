@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROLEDIARIO.
+      *********************************
+      *AREA DE COMENTARIOS - REMARKS***
+      *OBJETIVO: JOB DE FIM DE DIA - LE A TRILHA DE AUDITORIA
+      *(ARQCRM_AUDIT.DAT) E CALCULA O TOTAL DE CONTROLE (QUANTAS
+      *INCLUSOES/ALTERACOES/BAIXAS O CADASTRO/ALTERA/EXCLUI GRAVARAM
+      *HOJE) E O HASH TOTAL DOS ARQCRM-ID TOCADOS, DEPOIS CONFERE SE
+      *CADA UM DESSES ID AINDA ESTA NO ARQCRM.DAT, PARA PEGAR ALGUMA
+      *TRANSACAO QUE A AUDITORIA ACHA QUE RODOU MAS NAO FICOU GRAVADA
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM  ASSIGN TO "DADOS/ARQCRM.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT ARQAUDIT ASSIGN TO "DADOS/ARQCRM_AUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQAUDIT-FS.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCRM.
+       COPY "#CRM".
+
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
+       FD ARQAUDIT.
+       COPY "#CRM-AUDIT".
+
+       WORKING-STORAGE SECTION.
+       01 ARQCRM-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQAUDIT-FS        PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 03.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+
+       01 WRK-DATA-HOJE      PIC 9(08) VALUES ZEROS.
+
+       01 WRK-TOT-INCLUSAO   PIC 9(05) VALUES ZEROS.
+       01 WRK-TOT-ALTERACAO  PIC 9(05) VALUES ZEROS.
+       01 WRK-TOT-BAIXA      PIC 9(05) VALUES ZEROS.
+       01 WRK-TOT-GERAL      PIC 9(05) VALUES ZEROS.
+       01 WRK-HASH-TOTAL     PIC 9(09) VALUES ZEROS.
+       01 WRK-TOT-DIVERGENTE PIC 9(05) VALUES ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+           DISPLAY "CONTROLEDIARIO - INICIO".
+           PERFORM INICIAR.
+           IF ARQAUDIT-FS EQUAL ZEROS
+              PERFORM PROCESSAR
+              PERFORM FINALIZAR
+           END-IF.
+           PERFORM EXIBIR-TOTAIS.
+           DISPLAY "CONTROLEDIARIO - FIM".
+           STOP RUN.
+
+       INICIAR SECTION.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              MOVE 99 TO ARQAUDIT-FS
+              GOBACK
+           END-IF.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO ABERTURA ARQCRM.DAT STATUS " ARQCRM-FS
+              MOVE 99 TO ARQAUDIT-FS
+              GOBACK
+           END-IF.
+           OPEN INPUT ARQAUDIT.
+           IF ARQAUDIT-FS NOT EQUAL ZEROS
+              DISPLAY "SEM TRANSACAO DE AUDITORIA (STATUS "
+                       ARQAUDIT-FS ")"
+              CLOSE ARQCRM
+           END-IF.
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "ARQCRM.DAT EM LAYOUT ANTIGO - EXECUTE MANUT"
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+      *    SO CONTA AS TRES OPERACOES QUE O PEDIDO PEDIU - AS TRANSACOES
+      *    DE HOJE DO CADASTRO (INCLUSAO), ALTERA (ALTERACAO) E EXCLUI
+      *    (BAIXA). AS OUTRAS OPERACOES GRAVADAS NESSA MESMA TRILHA
+      *    (STATUS, CARGA, ARQUIVO, INTERCAMB) FICAM FORA DESTE
+      *    CONTROLE, QUE E ESPECIFICO DE CADASTRO/ALTERA/EXCLUI
+       PROCESSAR SECTION.
+           PERFORM UNTIL ARQAUDIT-FS NOT EQUAL ZEROS
+              READ ARQAUDIT NEXT RECORD
+              IF ARQAUDIT-FS EQUAL ZEROS
+                 AND AUDCRM-DATA EQUAL WRK-DATA-HOJE
+                 PERFORM CONTAR-TRANSACAO
+              END-IF
+           END-PERFORM.
+
+       CONTAR-TRANSACAO SECTION.
+           EVALUATE AUDCRM-OPERACAO
+              WHEN "INCLUSAO"
+                 ADD 1 TO WRK-TOT-INCLUSAO
+                 PERFORM ACUMULAR-TRANSACAO
+              WHEN "ALTERACAO"
+                 ADD 1 TO WRK-TOT-ALTERACAO
+                 PERFORM ACUMULAR-TRANSACAO
+              WHEN "BAIXA"
+                 ADD 1 TO WRK-TOT-BAIXA
+                 PERFORM ACUMULAR-TRANSACAO
+           END-EVALUATE.
+
+       ACUMULAR-TRANSACAO SECTION.
+           ADD 1            TO WRK-TOT-GERAL.
+           ADD AUDCRM-ID    TO WRK-HASH-TOTAL.
+           PERFORM VERIFICAR-ID-NO-ARQCRM.
+
+      *    CONFERE SE O ID TOCADO AINDA EXISTE NO ARQCRM.DAT - NAO
+      *    COMPARA OS CAMPOS (UMA TRANSACAO POSTERIOR NO MESMO DIA PODE
+      *    TER ALTERADO DE NOVO O MESMO CLIENTE, O QUE E NORMAL), SO
+      *    CONFIRMA QUE O ID REALMENTE CHEGOU A FICAR GRAVADO NO MESTRE
+       VERIFICAR-ID-NO-ARQCRM SECTION.
+           MOVE AUDCRM-ID TO ARQCRM-ID.
+           READ ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              ADD 1 TO WRK-TOT-DIVERGENTE
+              DISPLAY "DIVERGENCIA: ID " AUDCRM-ID
+                       " OPERACAO " AUDCRM-OPERACAO
+                       " NAO ENCONTRADO NO ARQCRM.DAT"
+           END-IF.
+
+       EXIBIR-TOTAIS SECTION.
+           DISPLAY "-------------------------------------------".
+           DISPLAY "DATA DO CONTROLE...........: " WRK-DATA-HOJE.
+           DISPLAY "INCLUSOES (CADASTRO).......: " WRK-TOT-INCLUSAO.
+           DISPLAY "ALTERACOES (ALTERA)........: " WRK-TOT-ALTERACAO.
+           DISPLAY "BAIXAS (EXCLUI).............: " WRK-TOT-BAIXA.
+           DISPLAY "TOTAL DE CONTROLE...........: " WRK-TOT-GERAL.
+           DISPLAY "HASH TOTAL (SOMA DOS ID)....: " WRK-HASH-TOTAL.
+           DISPLAY "-------------------------------------------".
+           IF WRK-TOT-DIVERGENTE EQUAL ZEROS
+              DISPLAY "OK - TODAS AS TRANSACOES DE HOJE ESTAO NO "
+                       "ARQCRM.DAT"
+           ELSE
+              DISPLAY "DIVERGENCIA: " WRK-TOT-DIVERGENTE
+                       " TRANSACAO(OES) DE HOJE NAO CONFIRMADA(S) NO "
+                       "ARQCRM.DAT - VER DETALHE ACIMA"
+           END-IF.
+
+       FINALIZAR SECTION.
+           CLOSE ARQCRM.
+           CLOSE ARQAUDIT.
