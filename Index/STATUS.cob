@@ -6,9 +6,25 @@
        FILE-CONTROL.
            SELECT ARQCRM  ASSIGN TO "DADOS/ARQCRM.DAT"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM 
+           ACCESS MODE IS DYNAMIC 
            FILE STATUS IS ARQCRM-FS
-           RECORD KEY IS ARQCRM-CHAVE.
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+           SELECT ARQAUDIT ASSIGN TO "DADOS/ARQCRM_AUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQAUDIT-FS.
+
+           SELECT ARQHIST ASSIGN TO "DADOS/ARQCRM_STATUS_HIST.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQHIST-FS.
 
 
        DATA DIVISION.
@@ -16,42 +32,92 @@
        FD ARQCRM.
        COPY "#CRM".
 
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
+       FD ARQAUDIT.
+       COPY "#CRM-AUDIT".
+
+       FD ARQHIST.
+       COPY "#CRM-HIST".
+
        WORKING-STORAGE    SECTION.
        COPY  '#CRM-WRK'.
        01 ARQCRM-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQAUDIT-FS        PIC 9(02) VALUES ZEROS.
+       01 ARQHIST-FS         PIC 9(02) VALUES ZEROS.
 
 
       *---------------------Variaveis de apoio
 
        01 WRK-SEGURATELA PIC X(01) VALUES SPACES.
        01 WRK-CONFIRMA   PIC X(01) VALUES SPACES.
-      
-
-       PROCEDURE DIVISION.
+       01 WRK-TIPOBUSCA  PIC X(01) VALUES SPACES.
+       01 WRK-OPERADOR   PIC X(10) VALUES "SISTEMA".
+       01 WRK-STATUS-ANTES PIC 9(01) VALUES ZERO.
+       01 WRK-CODMOTIVO    PIC X(02) VALUES SPACES.
+       01 WRK-NOTA         PIC X(25) VALUES SPACES.
+       01 WRK-MOTIVO-HIST  PIC X(30) VALUES SPACES.
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 03.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+
+       LINKAGE            SECTION.
+       01 LNK-OPERADOR    PIC X(10).
+
+       PROCEDURE DIVISION USING LNK-OPERADOR.
+           IF LNK-OPERADOR NOT EQUAL SPACES
+              MOVE LNK-OPERADOR TO WRK-OPERADOR
+           END-IF.
            PERFORM INICIAR.
            PERFORM PROCESSAR.
            PERFORM FINALIZAR.
-           
+
            GOBACK.
 
 
        INICIAR SECTION.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              GOBACK
+           END-IF.
            OPEN I-O ARQCRM.
       *     DISPLAY "STATUS ABERTURA " ARQCRM-FS.
            IF ARQCRM-FS NOT EQUAL ZEROS
              DISPLAY "ERRO ABERTURA "            LINE 01 COLUMN 01
                  ACCEPT WRK-SEGURATELA           LINE 20 COLUMN 01
              GOBACK
-           END-IF.   
-              
+           END-IF.
+           OPEN EXTEND ARQAUDIT.
+           IF ARQAUDIT-FS EQUAL 05
+              OPEN OUTPUT ARQAUDIT
+           END-IF.
+           OPEN EXTEND ARQHIST.
+           IF ARQHIST-FS EQUAL 05
+              OPEN OUTPUT ARQHIST
+           END-IF.
+
        PROCESSAR SECTION.
            DISPLAY "ATIVA/DESATIVA "             LINE 01 COLUMN 01.
            DISPLAY "----------"                  LINE 02 COLUMN 01.
-           DISPLAY "ID DO CLIENTE "              LINE 03 COLUMN 01.
-              ACCEPT WRK-ARQCRM-ID               LINE 03 COLUMN 25.
-              MOVE   WRK-ARQCRM-ID TO ARQCRM-ID.
-
-           READ ARQCRM.
+           DISPLAY "BUSCAR POR (I)D OU (N)OME ? " LINE 03 COLUMN 01.
+              ACCEPT WRK-TIPOBUSCA               LINE 03 COLUMN 35.
+
+           IF WRK-TIPOBUSCA EQUAL "N"
+              DISPLAY "NOME DO CLIENTE "          LINE 03 COLUMN 01
+                 ACCEPT WRK-ARQCRM-NOME           LINE 03 COLUMN 25
+              MOVE WRK-ARQCRM-NOME TO ARQCRM-NOME
+              START ARQCRM KEY IS EQUAL ARQCRM-NOME
+              IF ARQCRM-FS EQUAL 00
+                 READ ARQCRM NEXT RECORD
+              END-IF
+           ELSE
+              DISPLAY "ID DO CLIENTE "            LINE 03 COLUMN 01
+                 ACCEPT WRK-ARQCRM-ID             LINE 03 COLUMN 25
+              MOVE   WRK-ARQCRM-ID TO ARQCRM-ID
+              READ ARQCRM
+           END-IF.
 
            EVALUATE ARQCRM-FS
       *--------------------- ENTRADA DE DADOS PARA A ALTERACAO
@@ -77,9 +143,18 @@
                    ACCEPT WRK-CONFIRMA             LINE 13 COLUMN 30 
 
                    IF WRK-CONFIRMA EQUAL "S"
-                      MOVE WRK-ARQCRM-STATUS TO ARQCRM-STATUS                    
+                      MOVE ARQCRM-STATUS     TO WRK-STATUS-ANTES
+                      IF WRK-STATUS-ANTES EQUAL 1 AND
+                         WRK-ARQCRM-STATUS EQUAL 0
+                         PERFORM CAPTURAR-MOTIVO-REATIVACAO
+                      ELSE
+                         MOVE SPACES TO WRK-MOTIVO-HIST
+                      END-IF
+                      MOVE WRK-ARQCRM-STATUS TO ARQCRM-STATUS
                       REWRITE ARQCRM-REGISTRO
                       DISPLAY "REGISTRO ALTERADO " LINE 15 COLUMN 01
+                      PERFORM GRAVAR-AUDITORIA
+                      PERFORM GRAVAR-HISTORICO
                    END-IF
               WHEN 23
               DISPLAY "ID NAO ENCONTRADO"          LINE 15 COLUMN 01
@@ -93,5 +168,65 @@
             
 
 
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "ARQCRM.DAT EM LAYOUT ANTIGO - EXECUTE MANUT"
+                                                     LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA              LINE 20 COLUMN 01
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+       GRAVAR-AUDITORIA SECTION.
+           MOVE ARQCRM-ID              TO AUDCRM-ID.
+           MOVE "STATUS"               TO AUDCRM-OPERACAO.
+           MOVE ARQCRM-NOME            TO AUDCRM-NOME-ANTES
+                                           AUDCRM-NOME-DEPOIS.
+           MOVE ARQCRM-EMAIL           TO AUDCRM-EMAIL-ANTES
+                                           AUDCRM-EMAIL-DEPOIS.
+           MOVE ARQCRM-TELEFONE        TO AUDCRM-TELEFONE-ANTES
+                                           AUDCRM-TELEFONE-DEPOIS.
+           MOVE WRK-STATUS-ANTES       TO AUDCRM-STATUS-ANTES.
+           MOVE ARQCRM-STATUS          TO AUDCRM-STATUS-DEPOIS.
+           MOVE ARQCRM-DATA-NASCIMENTO TO AUDCRM-DATA-NASCIMENTO-ANTES
+                                        AUDCRM-DATA-NASCIMENTO-DEPOIS.
+           MOVE ARQCRM-MENOR           TO AUDCRM-MENOR-ANTES
+                                           AUDCRM-MENOR-DEPOIS.
+           ACCEPT AUDCRM-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDCRM-HORA FROM TIME.
+           MOVE WRK-OPERADOR           TO AUDCRM-OPERADOR.
+           WRITE AUDCRM-REGISTRO.
+
+
+       GRAVAR-HISTORICO SECTION.
+           MOVE ARQCRM-ID              TO HISTCRM-ID.
+           MOVE WRK-STATUS-ANTES       TO HISTCRM-STATUS-ANTES.
+           MOVE ARQCRM-STATUS          TO HISTCRM-STATUS-DEPOIS.
+           MOVE WRK-MOTIVO-HIST         TO HISTCRM-MOTIVO.
+           ACCEPT HISTCRM-DATA FROM DATE YYYYMMDD.
+           ACCEPT HISTCRM-HORA FROM TIME.
+           MOVE WRK-OPERADOR           TO HISTCRM-OPERADOR.
+           WRITE HISTCRM-REGISTRO.
+
+       CAPTURAR-MOTIVO-REATIVACAO SECTION.
+           DISPLAY "REATIVACAO DE CLIENTE INATIVO"   LINE 13 COLUMN 01.
+           DISPLAY "CODIGO DO MOTIVO (EX: PG,CR,OU)" LINE 14 COLUMN 01.
+              ACCEPT WRK-CODMOTIVO                   LINE 14 COLUMN 33.
+           DISPLAY "OBSERVACAO DA REATIVACAO "       LINE 15 COLUMN 01.
+              ACCEPT WRK-NOTA                         LINE 15 COLUMN 27.
+           MOVE SPACES TO WRK-MOTIVO-HIST.
+           STRING WRK-CODMOTIVO DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WRK-NOTA      DELIMITED BY SIZE
+             INTO WRK-MOTIVO-HIST
+           END-STRING.
+
        FINALIZAR SECTION.
-           CLOSE ARQCRM. 
+           CLOSE ARQCRM.
+           CLOSE ARQAUDIT.
+           CLOSE ARQHIST.
