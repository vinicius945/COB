@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGA.
+
+       ENVIRONMENT        DIVISION.
+       INPUT-OUTPUT       SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM  ASSIGN TO "DADOS/ARQCRM.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+           SELECT ARQAUDIT ASSIGN TO "DADOS/ARQCRM_AUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQAUDIT-FS.
+
+           SELECT EARQCRM ASSIGN TO "DADOS/ARQCRM_CARGA.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS EARQCRM-FS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCRM.
+       COPY "#CRM".
+
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
+       FD ARQAUDIT.
+       COPY "#CRM-AUDIT".
+
+       FD EARQCRM.
+       01 EREG-ARQCRM.
+           05 EREG-ID          PIC 9(04).
+           05 EREG-NOME        PIC X(25).
+           05 EREG-EMAIL       PIC X(30).
+           05 EREG-TELEFONE    PIC X(14).
+
+       WORKING-STORAGE    SECTION.
+       COPY "#CRM-WRK".
+
+       01 ARQCRM-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQAUDIT-FS        PIC 9(02) VALUES ZEROS.
+       01 EARQCRM-FS         PIC 9(02) VALUES ZEROS.
+
+
+      *---------------------Variaveis de apoio
+
+       01 WRK-SEGURATELA      PIC X(01) VALUES SPACES.
+       01 WRK-OPERADOR        PIC X(10) VALUES "CARGA".
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 03.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+
+       01 WRK-CONTADOR         PIC 9(03) VALUES ZEROS.
+       01 WRK-CONTADOR-VALIDO  PIC 9(03) VALUES ZEROS.
+       01 WRK-CONTADOR-NVALIDO PIC 9(03) VALUES ZEROS.
+
+       01 WRK-EMAIL-VALIDO  PIC X(01) VALUES SPACES.
+       01 WRK-EMAIL-LOCAL   PIC X(30) VALUES SPACES.
+       01 WRK-EMAIL-DOMINIO PIC X(30) VALUES SPACES.
+       01 WRK-CONT-ARROBA   PIC 9(02) VALUES ZEROS.
+       01 WRK-CONT-PONTO    PIC 9(02) VALUES ZEROS.
+       01 WRK-TEL-VALIDO    PIC X(01) VALUES SPACES.
+
+       01 WRK-DUP-EMAIL     PIC X(01) VALUES SPACES.
+       01 WRK-DUP-TELEFONE  PIC X(01) VALUES SPACES.
+
+       PROCEDURE DIVISION.
+       PRINCIPAL SECTION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR UNTIL EARQCRM-FS EQUAL 10.
+           PERFORM FINALIZAR.
+           STOP RUN.
+
+
+       INICIAR SECTION.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              GOBACK
+           END-IF.
+           OPEN I-O ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO ABERTURA ARQCRM " ARQCRM-FS
+              GOBACK
+           END-IF.
+           OPEN EXTEND ARQAUDIT.
+           IF ARQAUDIT-FS EQUAL 05
+              OPEN OUTPUT ARQAUDIT
+           END-IF.
+           OPEN INPUT EARQCRM.
+           IF EARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO ABERTURA ARQCRM_CARGA.TXT " EARQCRM-FS
+              CLOSE ARQCRM ARQAUDIT
+              GOBACK
+           END-IF.
+           PERFORM LER-PROXIMO.
+
+       LER-PROXIMO SECTION.
+           READ EARQCRM.
+
+       PROCESSAR SECTION.
+           ADD 1 TO WRK-CONTADOR.
+
+           MOVE EREG-ID        TO WRK-ARQCRM-ID.
+           MOVE EREG-NOME      TO WRK-ARQCRM-NOME.
+           MOVE EREG-EMAIL     TO WRK-ARQCRM-EMAIL.
+           MOVE EREG-TELEFONE  TO WRK-ARQCRM-TELEFONE.
+
+           PERFORM VALIDAR-EMAIL.
+
+           MOVE "N" TO WRK-TEL-VALIDO.
+           IF FUNCTION TRIM(WRK-ARQCRM-TELEFONE) IS NUMERIC
+              AND FUNCTION TRIM(WRK-ARQCRM-TELEFONE) NOT EQUAL SPACES
+              MOVE "S" TO WRK-TEL-VALIDO
+           END-IF.
+
+           IF WRK-EMAIL-VALIDO NOT EQUAL "S"
+              OR WRK-TEL-VALIDO NOT EQUAL "S"
+              DISPLAY "REJEITADO (FORMATO) ID " EREG-ID
+              ADD 1 TO WRK-CONTADOR-NVALIDO
+           ELSE
+              PERFORM VERIFICAR-DUPLICADO
+              IF WRK-DUP-EMAIL EQUAL "S" OR WRK-DUP-TELEFONE EQUAL "S"
+                 DISPLAY "REJEITADO (DUPLICADO) ID " EREG-ID
+                 ADD 1 TO WRK-CONTADOR-NVALIDO
+              ELSE
+                 ACCEPT WRK-ARQCRM-DATA-CADASTRO FROM DATE YYYYMMDD
+                 MOVE "Cliente novo" TO WRK-ARQCRM-FIDELIZACAO
+                 MOVE WRK-ARQCRM-REGISTRO TO ARQCRM-REGISTRO
+                 WRITE ARQCRM-REGISTRO
+                 IF ARQCRM-FS EQUAL 00
+                    ADD 1 TO WRK-CONTADOR-VALIDO
+                    PERFORM GRAVAR-AUDITORIA
+                 ELSE
+                    DISPLAY "REJEITADO (ID JA EXISTE) ID " EREG-ID
+                    ADD 1 TO WRK-CONTADOR-NVALIDO
+                 END-IF
+              END-IF
+           END-IF.
+
+           PERFORM LER-PROXIMO.
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "ARQCRM.DAT EM LAYOUT ANTIGO - EXECUTE MANUT"
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+       VALIDAR-EMAIL SECTION.
+           MOVE "N"    TO WRK-EMAIL-VALIDO.
+           MOVE SPACES TO WRK-EMAIL-LOCAL WRK-EMAIL-DOMINIO.
+           MOVE ZERO   TO WRK-CONT-ARROBA WRK-CONT-PONTO.
+           INSPECT WRK-ARQCRM-EMAIL TALLYING WRK-CONT-ARROBA
+               FOR ALL "@".
+           IF WRK-CONT-ARROBA EQUAL 1
+              UNSTRING WRK-ARQCRM-EMAIL DELIMITED BY "@"
+                 INTO WRK-EMAIL-LOCAL WRK-EMAIL-DOMINIO
+              END-UNSTRING
+              IF WRK-EMAIL-LOCAL NOT EQUAL SPACES
+                 AND WRK-EMAIL-DOMINIO NOT EQUAL SPACES
+                 INSPECT WRK-EMAIL-DOMINIO TALLYING WRK-CONT-PONTO
+                     FOR ALL "."
+                 IF WRK-CONT-PONTO GREATER THAN ZERO
+                    MOVE "S" TO WRK-EMAIL-VALIDO
+                 END-IF
+              END-IF
+           END-IF.
+
+       VERIFICAR-DUPLICADO SECTION.
+           MOVE "N" TO WRK-DUP-EMAIL.
+           MOVE "N" TO WRK-DUP-TELEFONE.
+
+           MOVE WRK-ARQCRM-EMAIL TO ARQCRM-EMAIL.
+           START ARQCRM KEY IS EQUAL ARQCRM-EMAIL.
+           IF ARQCRM-FS EQUAL 00
+              READ ARQCRM NEXT RECORD
+              IF ARQCRM-FS EQUAL 00
+                 MOVE "S" TO WRK-DUP-EMAIL
+              END-IF
+           END-IF.
+
+           MOVE ZEROS TO ARQCRM-CHAVE.
+           START ARQCRM KEY IS GREATER OR EQUAL ARQCRM-CHAVE.
+           PERFORM UNTIL ARQCRM-FS NOT EQUAL 00
+                      OR WRK-DUP-TELEFONE EQUAL "S"
+              READ ARQCRM NEXT RECORD
+              IF ARQCRM-FS EQUAL 00
+                 IF ARQCRM-TELEFONE EQUAL WRK-ARQCRM-TELEFONE
+                    MOVE "S" TO WRK-DUP-TELEFONE
+                 END-IF
+              END-IF
+           END-PERFORM.
+           MOVE 00 TO ARQCRM-FS.
+
+       GRAVAR-AUDITORIA SECTION.
+           MOVE ARQCRM-ID              TO AUDCRM-ID.
+           MOVE "CARGA"                TO AUDCRM-OPERACAO.
+           MOVE SPACES                 TO AUDCRM-NOME-ANTES
+                                           AUDCRM-EMAIL-ANTES
+                                           AUDCRM-TELEFONE-ANTES.
+           MOVE ZERO                   TO AUDCRM-STATUS-ANTES.
+           MOVE ZEROS                  TO AUDCRM-DATA-NASCIMENTO-ANTES.
+           MOVE SPACES                 TO AUDCRM-MENOR-ANTES.
+           MOVE ARQCRM-NOME            TO AUDCRM-NOME-DEPOIS.
+           MOVE ARQCRM-EMAIL           TO AUDCRM-EMAIL-DEPOIS.
+           MOVE ARQCRM-TELEFONE        TO AUDCRM-TELEFONE-DEPOIS.
+           MOVE ARQCRM-STATUS          TO AUDCRM-STATUS-DEPOIS.
+           MOVE ARQCRM-DATA-NASCIMENTO TO AUDCRM-DATA-NASCIMENTO-DEPOIS.
+           MOVE ARQCRM-MENOR           TO AUDCRM-MENOR-DEPOIS.
+           ACCEPT AUDCRM-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDCRM-HORA FROM TIME.
+           MOVE WRK-OPERADOR           TO AUDCRM-OPERADOR.
+           WRITE AUDCRM-REGISTRO.
+
+
+       FINALIZAR SECTION.
+           CLOSE ARQCRM.
+           CLOSE ARQAUDIT.
+           CLOSE EARQCRM.
+           DISPLAY "-----------------".
+           DISPLAY "FIM DA CARGA".
+           DISPLAY "REGISTROS LIDOS: "     WRK-CONTADOR.
+           DISPLAY "CARREGADOS: "          WRK-CONTADOR-VALIDO.
+           DISPLAY "REJEITADOS: "          WRK-CONTADOR-NVALIDO.
