@@ -6,9 +6,25 @@
        FILE-CONTROL.
            SELECT ARQCRM  ASSIGN TO "DADOS/ARQCRM.DAT"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM 
+           ACCESS MODE IS DYNAMIC 
            FILE STATUS IS ARQCRM-FS
-           RECORD KEY IS ARQCRM-CHAVE.
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+           SELECT ARQBAIXA ASSIGN TO "DADOS/ARQCRM_BAIXA.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQBAIXA-FS.
+
+           SELECT ARQAUDIT ASSIGN TO "DADOS/ARQCRM_AUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQAUDIT-FS.
 
 
        DATA DIVISION.
@@ -16,41 +32,94 @@
        FD ARQCRM.
        COPY "#CRM".
 
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
+       FD ARQBAIXA.
+       01 ARQBAIXA-REGISTRO.
+           05 ARQBAIXA-ID          PIC 9(04).
+           05 ARQBAIXA-NOME        PIC X(25).
+           05 ARQBAIXA-EMAIL       PIC X(30).
+           05 ARQBAIXA-TELEFONE    PIC X(14).
+           05 ARQBAIXA-STATUS      PIC 9(01).
+           05 ARQBAIXA-DATA        PIC 9(08).
+
+       FD ARQAUDIT.
+       COPY "#CRM-AUDIT".
+
        WORKING-STORAGE    SECTION.
        01 ARQCRM-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQBAIXA-FS        PIC 9(02) VALUES ZEROS.
+       01 ARQAUDIT-FS        PIC 9(02) VALUES ZEROS.
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 03.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
 
 
       *---------------------Variaveis de apoio
 
        01 WRK-SEGURATELA PIC X(01) VALUES SPACES.
        01 WRK-CONFIRMA   PIC X(01) VALUES SPACES.
-      
-
-       PROCEDURE DIVISION.
+       01 WRK-TIPOBUSCA  PIC X(01) VALUES SPACES.
+       01 WRK-NOMEBUSCA  PIC X(25) VALUES SPACES.
+       01 WRK-DATAHOJE   PIC 9(08) VALUES ZEROS.
+       01 WRK-OPERADOR   PIC X(10) VALUES "SISTEMA".
+
+       LINKAGE            SECTION.
+       01 LNK-OPERADOR    PIC X(10).
+
+       PROCEDURE DIVISION USING LNK-OPERADOR.
+           IF LNK-OPERADOR NOT EQUAL SPACES
+              MOVE LNK-OPERADOR TO WRK-OPERADOR
+           END-IF.
            PERFORM INICIAR.
            PERFORM PROCESSAR.
            PERFORM FINALIZAR.
-           
+
            GOBACK.
 
 
        INICIAR SECTION.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              GOBACK
+           END-IF.
            OPEN I-O ARQCRM.
       *     DISPLAY "STATUS ABERTURA " ARQCRM-FS.
            IF ARQCRM-FS NOT EQUAL ZEROS
              DISPLAY "ERRO ABERTURA "            LINE 01 COLUMN 01
                  ACCEPT WRK-SEGURATELA           LINE 20 COLUMN 01
              GOBACK
-           END-IF.   
-              
+           END-IF.
+           OPEN EXTEND ARQBAIXA.
+           IF ARQBAIXA-FS EQUAL 05
+              OPEN OUTPUT ARQBAIXA
+           END-IF.
+           OPEN EXTEND ARQAUDIT.
+           IF ARQAUDIT-FS EQUAL 05
+              OPEN OUTPUT ARQAUDIT
+           END-IF.
+
        PROCESSAR SECTION.
            DISPLAY "EXCLUSAO  "                  LINE 01 COLUMN 01.
            DISPLAY "----------"                  LINE 02 COLUMN 01.
-
-           DISPLAY "ID DO CLIENTE "              LINE 03 COLUMN 01.
-              ACCEPT ARQCRM-ID                   LINE 03 COLUMN 25.
-
-           READ ARQCRM.
+           DISPLAY "BUSCAR POR (I)D OU (N)OME ? " LINE 03 COLUMN 01.
+              ACCEPT WRK-TIPOBUSCA               LINE 03 COLUMN 35.
+
+           IF WRK-TIPOBUSCA EQUAL "N"
+              DISPLAY "NOME DO CLIENTE "          LINE 03 COLUMN 01
+                 ACCEPT WRK-NOMEBUSCA             LINE 03 COLUMN 25
+              MOVE WRK-NOMEBUSCA TO ARQCRM-NOME
+              START ARQCRM KEY IS EQUAL ARQCRM-NOME
+              IF ARQCRM-FS EQUAL 00
+                 READ ARQCRM NEXT RECORD
+              END-IF
+           ELSE
+              DISPLAY "ID DO CLIENTE "            LINE 03 COLUMN 01
+                 ACCEPT ARQCRM-ID                 LINE 03 COLUMN 25
+              READ ARQCRM
+           END-IF.
 
            EVALUATE ARQCRM-FS
       *--------------------- ENTRADA DE DADOS PARA A ALTERACAO
@@ -67,13 +136,24 @@
                 
 
 
-                DISPLAY "DESEJA EXCLUIR (S/N)? "   LINE 13 COLUMN 01          
-                   ACCEPT WRK-CONFIRMA             LINE 13 COLUMN 25 
+                DISPLAY "DESEJA EXCLUIR (S/N)? "   LINE 13 COLUMN 01
+                   ACCEPT WRK-CONFIRMA             LINE 13 COLUMN 25
 
                    IF WRK-CONFIRMA EQUAL "S"
-
-                      DELETE ARQCRM
-                      DISPLAY "REGISTRO EXCLUIDO"  LINE 15 COLUMN 01
+                      ACCEPT WRK-DATAHOJE FROM DATE YYYYMMDD
+                      MOVE ARQCRM-ID        TO ARQBAIXA-ID
+                      MOVE ARQCRM-NOME      TO ARQBAIXA-NOME
+                      MOVE ARQCRM-EMAIL     TO ARQBAIXA-EMAIL
+                      MOVE ARQCRM-TELEFONE  TO ARQBAIXA-TELEFONE
+                      MOVE ARQCRM-STATUS    TO ARQBAIXA-STATUS
+                      MOVE WRK-DATAHOJE     TO ARQBAIXA-DATA
+                      WRITE ARQBAIXA-REGISTRO
+
+                      MOVE "S" TO ARQCRM-EXCLUIDO
+                      REWRITE ARQCRM-REGISTRO
+                      DISPLAY "REGISTRO EXCLUIDO (BAIXA LOGICA)"
+                                                    LINE 15 COLUMN 01
+                      PERFORM GRAVAR-AUDITORIA
                    END-IF
               WHEN 23
               DISPLAY "ID NAO ENCONTRADO"          LINE 15 COLUMN 01
@@ -87,5 +167,42 @@
             
 
 
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "ARQCRM.DAT EM LAYOUT ANTIGO - EXECUTE MANUT"
+                                                     LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA              LINE 20 COLUMN 01
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+       GRAVAR-AUDITORIA SECTION.
+           MOVE ARQCRM-ID              TO AUDCRM-ID.
+           MOVE "BAIXA"                TO AUDCRM-OPERACAO.
+           MOVE ARQCRM-NOME            TO AUDCRM-NOME-ANTES
+                                           AUDCRM-NOME-DEPOIS.
+           MOVE ARQCRM-EMAIL           TO AUDCRM-EMAIL-ANTES
+                                           AUDCRM-EMAIL-DEPOIS.
+           MOVE ARQCRM-TELEFONE        TO AUDCRM-TELEFONE-ANTES
+                                           AUDCRM-TELEFONE-DEPOIS.
+           MOVE ARQBAIXA-STATUS        TO AUDCRM-STATUS-ANTES
+                                           AUDCRM-STATUS-DEPOIS.
+           MOVE ARQCRM-DATA-NASCIMENTO TO AUDCRM-DATA-NASCIMENTO-ANTES
+                                        AUDCRM-DATA-NASCIMENTO-DEPOIS.
+           MOVE ARQCRM-MENOR          TO AUDCRM-MENOR-ANTES
+                                          AUDCRM-MENOR-DEPOIS.
+           ACCEPT AUDCRM-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDCRM-HORA FROM TIME.
+           MOVE WRK-OPERADOR           TO AUDCRM-OPERADOR.
+           WRITE AUDCRM-REGISTRO.
+
+
        FINALIZAR SECTION.
-           CLOSE ARQCRM. 
+           CLOSE ARQCRM.
+           CLOSE ARQBAIXA.
+           CLOSE ARQAUDIT.
