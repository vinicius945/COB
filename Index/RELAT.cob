@@ -6,9 +6,29 @@
        FILE-CONTROL.
            SELECT ARQCRM  ASSIGN TO "DADOS/ARQCRM.DAT"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL 
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS ARQCRM-FS
-           RECORD KEY IS ARQCRM-CHAVE.
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+           SELECT ARQCSV  ASSIGN TO "DADOS/ARQCRM_RELAT.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ARQCSV-FS.
+
+           SELECT ARQRELAT-CKPT ASSIGN TO "DADOS/ARQRELAT_CKPT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQRELAT-CKPT-FS.
+
+           SELECT ARQMF  ASSIGN TO "DADOS/ARQCRM_RELAT_MF.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQMF-FS.
 
 
        DATA DIVISION.
@@ -16,20 +36,64 @@
        FD ARQCRM.
        COPY "#CRM".
 
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
+       FD ARQCSV.
+       01 ARQCSV-LINHA       PIC X(100).
+
+      *    SAIDA FIXED-WIDTH PARA A CARGA NA MATRIZ, GERADA JUNTO COM
+      *    O CSV E A TELA
+       FD ARQMF
+           RECORDING MODE IS F.
+       COPY "#CRM-MAINFRAME".
+
+       FD ARQRELAT-CKPT
+           RECORDING MODE IS F.
+      *    ULTIMO ARQCRM-ID EXIBIDO COM SUCESSO. ZERO = SEM RESTART
+      *    PENDENTE, NA MESMA IDEIA DO CKPTCLI DO CLIENTES.COB
+       01 CKPT-RELAT-REGISTRO.
+           05 CKPT-RELAT-ID      PIC 9(04).
+
        WORKING-STORAGE    SECTION.
        COPY "#CRM-WRK2".
 
-       
+
        01 ARQCRM-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQCSV-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQRELAT-CKPT-FS   PIC 9(02) VALUES ZEROS.
+       01 ARQMF-FS           PIC 9(02) VALUES ZEROS.
+
+      *---------------------Recuperacao de erro e checkpoint de restart
+       01 WRK-TENTATIVAS-ABERTURA       PIC 9(02) VALUE ZEROS.
+       01 WRK-LIMITE-TENTATIVAS-ABERTURA PIC 9(02) VALUE 5.
+       01 WRK-SEG-ESPERA                PIC 9(02) VALUE 2.
+       01 WRK-CKPT-ID                   PIC 9(04) VALUE ZEROS.
+       01 WRK-RESTART                   PIC X(01) VALUE "N".
+       01 WRK-CKPT-INTERVALO            PIC 9(02) VALUE 10.
 
 
       *---------------------Variaveis de apoio
 
        01 WRK-SEGURATELA      PIC X(01) VALUES SPACES.
-       01 WRK-LINHA           PIC 9(01) VALUE 1.
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 03.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+
+       01 WRK-LINHA           PIC 9(02) VALUE 1.
        01 WRK-TOTVALIDOS      PIC 9(03) VALUE 0.
        01 WRK-TOTLIDOS        PIC 9(03) VALUE 0.
        01  WRK-TIPOAI         PIC 9(01) VALUE 0.
+       01  WRK-EXIBE          PIC X(01) VALUE "N".
+       01 WRK-TOTESPERADO     PIC 9(03) VALUE 0.
+       01 WRK-TAMPAGINA       PIC 9(02) VALUE 10.
+       01 WRK-PAGUANTE        PIC 9(02) VALUE 0.
+       01 WRK-RESUMO.
+           05 FILLER              PIC X(09) VALUE "REGISTRO ".
+           05 WRK-RESUMO-ATUAL    PIC ZZ9.
+           05 FILLER              PIC X(04) VALUE " DE ".
+           05 WRK-RESUMO-TOTAL    PIC ZZ9.
        
        01 WRK-CABEC.
            05 FILLER                     PIC X(04) VALUE "ID".
@@ -41,57 +105,400 @@
            05 FILLER                     PIC X(14) VALUE "TELEFONE".
            05 FILLER                     PIC X(01).
            05 FILLER                     PIC X(14) VALUE "STATUS".
-       
+           05 FILLER                     PIC X(01).
+           05 FILLER                     PIC X(25) VALUE "FIDELIZACAO".
+
+       01 WRK-CSV-ID          PIC Z(04).
+       01 WRK-CSV-STATUS      PIC 9(01).
+
+       01 WRK-ORDEM           PIC X(01) VALUE "I".
+       01 WRK-FAIXA-INI-ID    PIC 9(04) VALUE 0.
+       01 WRK-FAIXA-FIM-ID    PIC 9(04) VALUE 9999.
+       01 WRK-FAIXA-INI-NOME  PIC X(25) VALUE SPACES.
+       01 WRK-FAIXA-FIM-NOME  PIC X(25) VALUE ALL "Z".
+
+      *---------------------Calculo do nivel de fidelizacao
+       01 WRK-DATA-ATUAL      PIC 9(08) VALUE ZEROS.
+       01 WRK-ANO-ATUAL       PIC 9(04) VALUE ZEROS.
+       01 WRK-ANO-CADASTRO    PIC 9(04) VALUE ZEROS.
+       01 WRK-TEMPO-CADASTRO  PIC 9(02) VALUE ZEROS.
 
+      *---------------------Execucao sem operador (batch noturno)
+       01 WRK-MODO-BATCH      PIC X(01) VALUE "N".
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 LNK-MODO-BATCH      PIC X(01).
+
+       PROCEDURE DIVISION USING OPTIONAL LNK-MODO-BATCH.
            PERFORM INICIAR.
            PERFORM PROCESSAR UNTIL ARQCRM-FS EQUAL 10.
            PERFORM FINALIZAR.
-           
+
            GOBACK.
 
 
        INICIAR SECTION.
-           OPEN INPUT ARQCRM.
-      *     DISPLAY "STATUS ABERTURA " ARQCRM-FS.
+           IF ADDRESS OF LNK-MODO-BATCH EQUAL NULL
+              MOVE "N" TO WRK-MODO-BATCH
+           ELSE
+              MOVE LNK-MODO-BATCH TO WRK-MODO-BATCH
+           END-IF.
+
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              GOBACK
+           END-IF.
+           PERFORM ABRIR-ARQCRM-COM-RETRY.
            IF ARQCRM-FS NOT EQUAL ZEROS
-             DISPLAY "ERRO ABERTURA "            LINE 01 COLUMN 01
+             DISPLAY "ERRO ABERTURA - ARQCRM.DAT STATUS " ARQCRM-FS
+                                                  LINE 01 COLUMN 01
                  ACCEPT WRK-SEGURATELA           LINE 02 COLUMN 01
              GOBACK
-           END-IF.   
+           END-IF.
+
+      *    EM MODO BATCH, USA OS PADROES DO PEDIDO (TIPOAI=0, TODOS OS
+      *    ATIVOS, ORDEM POR ID) EM VEZ DE PERGUNTAR NA TELA
+           IF WRK-MODO-BATCH EQUAL "S"
+              MOVE 0 TO WRK-TIPOAI
+              MOVE "I" TO WRK-ORDEM
+           ELSE
+              DISPLAY "(0)ATIVO (1)INATIVO (2)EXCLUIDO? "
+                                                    LINE 01 COLUMN 01
+               ACCEPT WRK-TIPOAI                    LINE 02 COLUMN 01
+
+              DISPLAY "ORDENAR/FILTRAR (I)D OU (N)OME? "
+                                                    LINE 03 COLUMN 01
+               ACCEPT WRK-ORDEM                     LINE 03 COLUMN 40
+              IF WRK-ORDEM EQUAL "N"
+                 DISPLAY "NOME INICIAL (BRANCO=DESDE O COMECO) "
+                                                      LINE 04 COLUMN 01
+                    ACCEPT WRK-FAIXA-INI-NOME         LINE 04 COLUMN 40
+                 DISPLAY "NOME FINAL (BRANCO=ATE O FIM) "
+                                                      LINE 05 COLUMN 01
+                    ACCEPT WRK-FAIXA-FIM-NOME         LINE 05 COLUMN 40
+                 IF WRK-FAIXA-FIM-NOME EQUAL SPACES
+                    MOVE ALL "Z" TO WRK-FAIXA-FIM-NOME
+                 END-IF
+              ELSE
+                 DISPLAY "ID INICIAL (0000=DESDE O COMECO) "
+                                                      LINE 04 COLUMN 01
+                    ACCEPT WRK-FAIXA-INI-ID           LINE 04 COLUMN 40
+                 DISPLAY "ID FINAL (9999=ATE O FIM) "
+                                                      LINE 05 COLUMN 01
+                    ACCEPT WRK-FAIXA-FIM-ID           LINE 05 COLUMN 40
+              END-IF
+           END-IF.
+
+      *    SE FICOU PENDENTE UM CHECKPOINT DE UMA EXECUCAO ANTERIOR
+      *    INTERROMPIDA, OFERECE (OU, EM BATCH, FORCA) RETOMAR DO ULTIMO
+      *    ID EXIBIDO - SO FUNCIONA PARA ORDEM POR ID, QUE E A ORDEM QUE
+      *    O CHECKPOINT GRAVA
+           PERFORM VERIFICAR-RESTART.
+           IF WRK-RESTART EQUAL "S"
+              IF WRK-MODO-BATCH EQUAL "S"
+                 MOVE "I" TO WRK-ORDEM
+                 COMPUTE WRK-FAIXA-INI-ID = WRK-CKPT-ID + 1
+                 DISPLAY "RETOMANDO RELATORIO A PARTIR DO ID "
+                          WRK-CKPT-ID                LINE 06 COLUMN 01
+              ELSE
+                 DISPLAY "EXECUCAO ANTERIOR INTERROMPIDA NO ID "
+                          WRK-CKPT-ID                LINE 06 COLUMN 01
+                 DISPLAY "RETOMAR A PARTIR DAI? (S/N) "
+                                                      LINE 07 COLUMN 01
+                  ACCEPT WRK-SEGURATELA               LINE 07 COLUMN 35
+                 IF WRK-SEGURATELA EQUAL "S"
+                    MOVE "I" TO WRK-ORDEM
+                    COMPUTE WRK-FAIXA-INI-ID = WRK-CKPT-ID + 1
+                 ELSE
+                    PERFORM LIMPAR-CHECKPOINT
+                 END-IF
+              END-IF
+           END-IF.
+
+      *---------- Pre-passagem so para contar quantos vao aparecer
+           PERFORM CONTAR-ESPERADOS.
+           CLOSE ARQCRM.
+           OPEN INPUT ARQCRM.
+
+           OPEN OUTPUT ARQCSV.
+           IF ARQCSV-FS NOT EQUAL ZEROS
+             DISPLAY "ERRO ABERTURA CSV "         LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA            LINE 02 COLUMN 01
+             GOBACK
+           END-IF.
+           MOVE "ID,NOME,EMAIL,TELEFONE,STATUS" TO ARQCSV-LINHA.
+           WRITE ARQCSV-LINHA.
 
-           DISPLAY "(0) ATIVO ou (1)INATIVO ? "  LINE 01 COLUMN 01.
-            ACCEPT WRK-TIPOAI                    LINE 02 COLUMN 01.
-      *---------- Mover 1 para garantir a posicao        
+           OPEN OUTPUT ARQMF.
+           IF ARQMF-FS NOT EQUAL ZEROS
+             DISPLAY "ERRO ABERTURA ARQCRM_RELAT_MF "  LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA                 LINE 02 COLUMN 01
+             GOBACK
+           END-IF.
+
+      *---------- Mover 1 para garantir a posicao
            MOVE 1 TO WRK-LINHA
 
-           READ ARQCRM.
+           PERFORM POSICIONAR-ARQUIVO.
+           IF ARQCRM-FS EQUAL 00
+              READ ARQCRM NEXT RECORD
+           END-IF.
+           PERFORM VERIFICAR-FAIXA.
            DISPLAY WRK-CABEC            LINE WRK-LINHA COLUMN 01.
            ADD 1 TO WRK-LINHA.
+
+      *    CLASSIFICA O CLIENTE PELO TEMPO DE CADASTRO (EM ANOS), NA
+      *    MESMA LINHA DE CORTE DO PROCOBFIDELIDADE
+       CALCULAR-FIDELIZACAO SECTION.
+           IF ARQCRM-DATA-CADASTRO EQUAL ZEROS
+              MOVE "Nao informado" TO WRK-ARQCRM-FIDELIZACAO
+           ELSE
+              ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD
+              MOVE WRK-DATA-ATUAL(1:4)         TO WRK-ANO-ATUAL
+              MOVE ARQCRM-DATA-CADASTRO(1:4)   TO WRK-ANO-CADASTRO
+              COMPUTE WRK-TEMPO-CADASTRO =
+                      WRK-ANO-ATUAL - WRK-ANO-CADASTRO
+              EVALUATE WRK-TEMPO-CADASTRO
+                 WHEN 0 THRU 1
+                    MOVE "Cliente novo" TO WRK-ARQCRM-FIDELIZACAO
+                 WHEN OTHER
+                    MOVE "Cliente fidelizado" TO WRK-ARQCRM-FIDELIZACAO
+              END-EVALUATE
+           END-IF.
+
+      *    DISTINGUE UM ARQUIVO OCUPADO (PROVAVELMENTE O CADASTRO COM O
+      *    ARQCRM ABERTO NAQUELE MOMENTO) DE UM ARQUIVO REALMENTE
+      *    CORROMPIDO OU INEXISTENTE. STATUS 91/93 SAO TRATADOS COMO
+      *    "OCUPADO" E VALEM ALGUMAS TENTATIVAS COM UMA PEQUENA ESPERA;
+      *    OS DEMAIS NAO SE RECUPERAM SOZINHOS E DESISTEM NA HORA
+       ABRIR-ARQCRM-COM-RETRY SECTION.
+           MOVE ZEROS TO WRK-TENTATIVAS-ABERTURA.
+           PERFORM UNTIL ARQCRM-FS EQUAL ZEROS
+                   OR WRK-TENTATIVAS-ABERTURA
+                      EQUAL WRK-LIMITE-TENTATIVAS-ABERTURA
+              OPEN INPUT ARQCRM
+              IF ARQCRM-FS NOT EQUAL ZEROS
+                 ADD 1 TO WRK-TENTATIVAS-ABERTURA
+                 IF (ARQCRM-FS EQUAL 91 OR ARQCRM-FS EQUAL 93)
+                    AND WRK-TENTATIVAS-ABERTURA
+                        LESS THAN WRK-LIMITE-TENTATIVAS-ABERTURA
+                    DISPLAY "ARQCRM.DAT OCUPADO, NOVA TENTATIVA..."
+                                                      LINE 02 COLUMN 01
+                    CALL "C$SLEEP" USING WRK-SEG-ESPERA
+                 ELSE
+                    MOVE WRK-LIMITE-TENTATIVAS-ABERTURA
+                         TO WRK-TENTATIVAS-ABERTURA
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+      *    LE O ULTIMO ARQCRM-ID EXIBIDO COM SUCESSO NUMA EXECUCAO
+      *    ANTERIOR QUE FOI INTERROMPIDA - MESMA IDEIA DO CKPTCLI DO
+      *    CLIENTES.COB, SO QUE AQUI O ARQUIVO DE CHECKPOINT GUARDA
+      *    SO UM ID EM VEZ DE UMA CHAVE COMPOSTA
+       VERIFICAR-RESTART SECTION.
+           MOVE "N" TO WRK-RESTART.
+           MOVE ZEROS TO WRK-CKPT-ID.
+           OPEN INPUT ARQRELAT-CKPT.
+           IF ARQRELAT-CKPT-FS EQUAL 35
+              OPEN OUTPUT ARQRELAT-CKPT
+              MOVE ZEROS TO CKPT-RELAT-ID
+              WRITE CKPT-RELAT-REGISTRO
+              CLOSE ARQRELAT-CKPT
+              OPEN INPUT ARQRELAT-CKPT
+           END-IF.
+           IF ARQRELAT-CKPT-FS EQUAL 00
+              READ ARQRELAT-CKPT
+              IF ARQRELAT-CKPT-FS EQUAL 00
+                 AND CKPT-RELAT-ID GREATER ZEROS
+                 MOVE "S" TO WRK-RESTART
+                 MOVE CKPT-RELAT-ID TO WRK-CKPT-ID
+              END-IF
+           END-IF.
+           CLOSE ARQRELAT-CKPT.
+
+      *    GRAVA O ID DO REGISTRO QUE ACABOU DE SER EXIBIDO A CADA
+      *    WRK-CKPT-INTERVALO REGISTROS, PARA PODER RETOMAR DAI SE O
+      *    RELATORIO FOR INTERROMPIDO NO MEIO
+       GRAVAR-CHECKPOINT SECTION.
+           IF FUNCTION MOD(WRK-TOTVALIDOS, WRK-CKPT-INTERVALO)
+              EQUAL ZEROS
+              OPEN OUTPUT ARQRELAT-CKPT
+              MOVE ARQCRM-ID TO CKPT-RELAT-ID
+              WRITE CKPT-RELAT-REGISTRO
+              CLOSE ARQRELAT-CKPT
+           END-IF.
+
+      *    ZERA O CHECKPOINT - CHAMADO QUANDO O RELATORIO TERMINA DE
+      *    FORMA COMPLETA, OU QUANDO O USUARIO DISPENSA UM RESTART
+      *    PENDENTE E PREFERE COMECAR DO ZERO
+       LIMPAR-CHECKPOINT SECTION.
+           OPEN OUTPUT ARQRELAT-CKPT.
+           MOVE ZEROS TO CKPT-RELAT-ID.
+           WRITE CKPT-RELAT-REGISTRO.
+           CLOSE ARQRELAT-CKPT.
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "ARQCRM.DAT EM LAYOUT ANTIGO - EXECUTE MANUT"
+                                                     LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA              LINE 20 COLUMN 01
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+       POSICIONAR-ARQUIVO SECTION.
+           IF WRK-ORDEM EQUAL "N"
+              MOVE WRK-FAIXA-INI-NOME TO ARQCRM-NOME
+              START ARQCRM KEY IS GREATER OR EQUAL ARQCRM-NOME
+           ELSE
+              MOVE WRK-FAIXA-INI-ID TO ARQCRM-ID
+              START ARQCRM KEY IS GREATER OR EQUAL ARQCRM-CHAVE
+           END-IF.
+           IF ARQCRM-FS NOT EQUAL 00
+              MOVE 10 TO ARQCRM-FS
+           END-IF.
+
+       VERIFICAR-FAIXA SECTION.
+           IF ARQCRM-FS EQUAL 00
+              IF WRK-ORDEM EQUAL "N"
+                 IF ARQCRM-NOME GREATER WRK-FAIXA-FIM-NOME
+                    MOVE 10 TO ARQCRM-FS
+                 END-IF
+              ELSE
+                 IF ARQCRM-ID GREATER WRK-FAIXA-FIM-ID
+                    MOVE 10 TO ARQCRM-FS
+                 END-IF
+              END-IF
+           END-IF.
+
+       VERIFICAR-EXIBE SECTION.
+      *----------EXIBE QUANDO O REGISTRO ESTA ATIVO (VALIDO) OU, SE
+      *----------WRK-TIPOAI = 2, QUANDO O REGISTRO FOI EXCLUIDO
+           MOVE "N" TO WRK-EXIBE.
+           IF WRK-TIPOAI EQUAL 2
+              IF ARQCRM-EXCLUIDO EQUAL "S"
+                 MOVE "S" TO WRK-EXIBE
+              END-IF
+           ELSE
+              IF ARQCRM-STATUS EQUAL WRK-TIPOAI
+                 AND ARQCRM-EXCLUIDO NOT EQUAL "S"
+                 MOVE "S" TO WRK-EXIBE
+              END-IF
+           END-IF.
+
+       CONTAR-ESPERADOS SECTION.
+           PERFORM POSICIONAR-ARQUIVO.
+           IF ARQCRM-FS EQUAL 00
+              READ ARQCRM NEXT RECORD
+           END-IF.
+           PERFORM VERIFICAR-FAIXA.
+           PERFORM UNTIL ARQCRM-FS EQUAL 10
+              PERFORM VERIFICAR-EXIBE
+              IF WRK-EXIBE EQUAL "S"
+                 ADD 1 TO WRK-TOTESPERADO
+              END-IF
+              READ ARQCRM NEXT RECORD
+              PERFORM VERIFICAR-FAIXA
+           END-PERFORM.
+
        PROCESSAR SECTION.
-      *----------EXIBE QUANDO O REGISTRO ESTA ATIVO  (VALIDO) 
-           IF ARQCRM-STATUS EQUAL WRK-TIPOAI
+           PERFORM VERIFICAR-EXIBE.
+           IF WRK-EXIBE EQUAL "S"
               MOVE    ARQCRM-ID       TO WRK-ARQCRM-ID
               MOVE    ARQCRM-NOME     TO WRK-ARQCRM-NOME
               MOVE    ARQCRM-EMAIL    TO WRK-ARQCRM-EMAIL
               MOVE    ARQCRM-TELEFONE TO WRK-ARQCRM-TELEFONE
               MOVE    ARQCRM-STATUS   TO WRK-ARQCRM-STATUS
+              PERFORM CALCULAR-FIDELIZACAO
               DISPLAY WRK-ARQCRM-REGISTRO    LINE WRK-LINHA COLUMN 01
+              IF ARQCRM-MENOR EQUAL "S"
+                 DISPLAY "*MENOR*"           LINE WRK-LINHA COLUMN 118
+              END-IF
+              PERFORM GRAVAR-CSV
+              PERFORM GRAVAR-MAINFRAME
               ADD 1 TO WRK-LINHA
               ADD 1 TO WRK-TOTVALIDOS
+              PERFORM GRAVAR-CHECKPOINT
+              ADD 1 TO WRK-PAGUANTE
+              IF WRK-PAGUANTE GREATER OR EQUAL WRK-TAMPAGINA
+                 MOVE WRK-TOTVALIDOS TO WRK-RESUMO-ATUAL
+                 MOVE WRK-TOTESPERADO TO WRK-RESUMO-TOTAL
+                 DISPLAY WRK-RESUMO          LINE 20 COLUMN 01
+                 IF WRK-MODO-BATCH NOT EQUAL "S"
+                    DISPLAY "APERTE UMA TECLA..." LINE 21 COLUMN 01
+                    ACCEPT WRK-SEGURATELA        LINE 22 COLUMN 01
+                 END-IF
+                 MOVE 1 TO WRK-LINHA
+                 MOVE 0 TO WRK-PAGUANTE
+                 DISPLAY WRK-CABEC           LINE WRK-LINHA COLUMN 01
+                 ADD 1 TO WRK-LINHA
+              END-IF
               END-IF.
-              READ ARQCRM.
-              ADD 1 TO WRK-TOTLIDOS. 
+              READ ARQCRM NEXT RECORD.
+              PERFORM VERIFICAR-FAIXA.
+              ADD 1 TO WRK-TOTLIDOS.
               
 
+       GRAVAR-CSV SECTION.
+           MOVE ARQCRM-ID     TO WRK-CSV-ID.
+           MOVE ARQCRM-STATUS TO WRK-CSV-STATUS.
+           STRING
+              WRK-CSV-ID           DELIMITED BY SIZE
+              ","                  DELIMITED BY SIZE
+              ARQCRM-NOME          DELIMITED BY SIZE
+              ","                  DELIMITED BY SIZE
+              ARQCRM-EMAIL         DELIMITED BY SIZE
+              ","                  DELIMITED BY SIZE
+              ARQCRM-TELEFONE      DELIMITED BY SIZE
+              ","                  DELIMITED BY SIZE
+              WRK-CSV-STATUS       DELIMITED BY SIZE
+              INTO ARQCSV-LINHA
+           END-STRING.
+           WRITE ARQCSV-LINHA.
+
+      *    MESMO REGISTRO, SO QUE NA POSICAO FIXA QUE O CARREGADOR DA
+      *    MATRIZ ESPERA, SEM DELIMITADOR DE CAMPO
+       GRAVAR-MAINFRAME SECTION.
+           MOVE ARQCRM-ID        TO RMF-ID.
+           MOVE ARQCRM-NOME      TO RMF-NOME.
+           MOVE ARQCRM-EMAIL     TO RMF-EMAIL.
+           MOVE ARQCRM-TELEFONE  TO RMF-TELEFONE.
+           MOVE ARQCRM-STATUS    TO RMF-STATUS.
+           EVALUATE WRK-ARQCRM-FIDELIZACAO
+              WHEN "Cliente novo"
+                 MOVE "N" TO RMF-FIDELIZACAO
+              WHEN "Cliente fidelizado"
+                 MOVE "F" TO RMF-FIDELIZACAO
+              WHEN OTHER
+                 MOVE SPACE TO RMF-FIDELIZACAO
+           END-EVALUATE.
+           WRITE RMF-REGISTRO.
+
+
        FINALIZAR SECTION.
+           MOVE WRK-TOTVALIDOS TO WRK-RESUMO-ATUAL.
+           MOVE WRK-TOTESPERADO TO WRK-RESUMO-TOTAL.
+           DISPLAY WRK-RESUMO                 LINE 17 COLUMN 01.
            DISPLAY "TOTAL VALIDOS     "       LINE 18 COLUMN 01.
            DISPLAY WRK-TOTVALIDOS             LINE 18 COLUMN 25.
 
            DISPLAY "TOTAL DE REGISTROS"       LINE 19 COLUMN 01.
            DISPLAY WRK-TOTLIDOS               LINE 19 COLUMN 25.
 
-           DISPLAY "VOLTANDO...."            LINE 21 COLUMN 01.
-           ACCEPT WRK-SEGURATELA             LINE 22 COLUMN 01.
-           CLOSE ARQCRM. 
+      *    CHEGOU AQUI SEM SER INTERROMPIDO, ENTAO NAO HA MAIS RESTART
+      *    PENDENTE
+           PERFORM LIMPAR-CHECKPOINT.
+
+           IF WRK-MODO-BATCH NOT EQUAL "S"
+              DISPLAY "VOLTANDO...."            LINE 21 COLUMN 01
+              ACCEPT WRK-SEGURATELA             LINE 22 COLUMN 01
+           END-IF.
+           CLOSE ARQCRM.
+           CLOSE ARQCSV.
+           CLOSE ARQMF.
