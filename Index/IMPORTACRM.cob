@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPORTACRM.
+      *********************************
+      *AREA DE COMENTARIOS - REMARKS***
+      *OBJETIVO: LE UM ARQUIVO DE INTERCAMBIO RECEBIDO DE OUTRA FILIAL
+      *(CABECALHO/DETALHE/RODAPE NO LAYOUT DO #CRM-EXCH) E MESCLA OS
+      *CLIENTES NOVOS NO ARQCRM.DAT LOCAL, SEM TOCAR EM NENHUM ID QUE
+      *JA EXISTA AQUI - EVITA SOBRESCREVER UMA ALTERACAO QUE SO
+      *ACONTECEU NESTA FILIAL
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM  ASSIGN TO "DADOS/ARQCRM.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+           SELECT ARQAUDIT ASSIGN TO "DADOS/ARQCRM_AUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQAUDIT-FS.
+
+           SELECT ARQEXCH ASSIGN TO "DADOS/ARQCRM_INTERCAMBIO_IN.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ARQEXCH-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCRM.
+       COPY "#CRM".
+
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
+       FD ARQAUDIT.
+       COPY "#CRM-AUDIT".
+
+       FD ARQEXCH.
+       COPY "#CRM-EXCH".
+
+       WORKING-STORAGE SECTION.
+       01 ARQCRM-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQAUDIT-FS        PIC 9(02) VALUES ZEROS.
+       01 ARQEXCH-FS         PIC 9(02) VALUES ZEROS.
+
+       01 WRK-OPERADOR       PIC X(10) VALUES "INTERCAMB".
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 03.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+
+       01 WRK-FILIAL-ORIGEM  PIC X(10) VALUES SPACES.
+       01 WRK-TOT-LIDOS      PIC 9(05) VALUES ZEROS.
+       01 WRK-TOT-INCLUIDOS  PIC 9(05) VALUES ZEROS.
+       01 WRK-TOT-IGNORADOS  PIC 9(05) VALUES ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+           DISPLAY "IMPORTACRM - INICIO".
+           PERFORM INICIAR.
+           IF WRK-VERSAO-INCOMPATIVEL NOT EQUAL "S"
+              PERFORM PROCESSAR
+              PERFORM FINALIZAR
+           END-IF.
+           DISPLAY "TOTAL LIDO........: " WRK-TOT-LIDOS.
+           DISPLAY "INCLUIDOS (NOVOS)..: " WRK-TOT-INCLUIDOS.
+           DISPLAY "IGNORADOS (JA EXISTE): " WRK-TOT-IGNORADOS.
+           DISPLAY "IMPORTACRM - FIM".
+           STOP RUN.
+
+       INICIAR SECTION.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              GOBACK
+           END-IF.
+           OPEN I-O ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO ABERTURA ARQCRM.DAT STATUS " ARQCRM-FS
+              MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              GOBACK
+           END-IF.
+           OPEN EXTEND ARQAUDIT.
+           IF ARQAUDIT-FS EQUAL 05
+              OPEN OUTPUT ARQAUDIT
+           END-IF.
+           OPEN INPUT ARQEXCH.
+           IF ARQEXCH-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO ABERTURA ARQCRM_INTERCAMBIO_IN.TXT "
+                       ARQEXCH-FS
+              CLOSE ARQCRM ARQAUDIT
+              MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              GOBACK
+           END-IF.
+           READ ARQEXCH.
+           IF ARQEXCH-FS NOT EQUAL ZEROS
+              OR EXCH-TIPO-REG NOT EQUAL "H"
+              DISPLAY "ARQUIVO SEM CABECALHO VALIDO - ABORTANDO"
+              CLOSE ARQCRM ARQAUDIT ARQEXCH
+              MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              GOBACK
+           END-IF.
+           MOVE EXCH-FILIAL-ORIGEM TO WRK-FILIAL-ORIGEM.
+           DISPLAY "RECEBENDO DA FILIAL " WRK-FILIAL-ORIGEM
+                    " - EXPORTADO EM " EXCH-DATA-EXPORT.
+           READ ARQEXCH.
+
+      *    PROCESSA OS DETALHES ATE ACHAR O RODAPE (OU O FIM DO
+      *    ARQUIVO, SE O RODAPE FALTAR)
+       PROCESSAR SECTION.
+           PERFORM UNTIL ARQEXCH-FS NOT EQUAL ZEROS
+                   OR EXCH-TIPO-REG EQUAL "T"
+              ADD 1 TO WRK-TOT-LIDOS
+              PERFORM MESCLAR-DETALHE
+              READ ARQEXCH
+           END-PERFORM.
+           IF ARQEXCH-FS EQUAL ZEROS AND EXCH-TIPO-REG EQUAL "T"
+              IF EXCH-TOTAL-REGISTROS NOT EQUAL WRK-TOT-LIDOS
+                 DISPLAY "AVISO: RODAPE INFORMA " EXCH-TOTAL-REGISTROS
+                          " REGISTROS, LIDOS " WRK-TOT-LIDOS
+              END-IF
+           ELSE
+              DISPLAY "AVISO: ARQUIVO SEM RODAPE DE CONTROLE"
+           END-IF.
+
+      *    SO INCLUI CLIENTE QUE AINDA NAO EXISTE AQUI (PELO ID, MESMA
+      *    CHAVE DO #CRM) - SE O ID JA EXISTE LOCALMENTE, A FILIAL DAQUI
+      *    E QUE MANDA: NAO SOBRESCREVE, SO REGISTRA QUE FOI IGNORADO.
+      *    ISSO EVITA QUE UM INTERCAMBIO DESATUALIZADO, OU DE UMA
+      *    FILIAL QUE NAO TEM A MESMA ALTERACAO QUE FIZEMOS AQUI,
+      *    CLOBBER UM DADO LOCAL MAIS RECENTE - O #CRM NAO TEM DATA DE
+      *    ULTIMA ALTERACAO PARA DECIDIR "QUEM E MAIS NOVO", ENTAO O
+      *    CRITERIO SEGURO E NUNCA PISAR NO QUE JA EXISTE
+       MESCLAR-DETALHE SECTION.
+           MOVE EXCH-ID TO ARQCRM-ID.
+           READ ARQCRM.
+           IF ARQCRM-FS EQUAL ZEROS
+              ADD 1 TO WRK-TOT-IGNORADOS
+              DISPLAY "IGNORADO (ID " EXCH-ID " JA EXISTE LOCAL)"
+           ELSE
+              MOVE EXCH-ID                 TO ARQCRM-ID
+              MOVE EXCH-NOME               TO ARQCRM-NOME
+              MOVE EXCH-EMAIL              TO ARQCRM-EMAIL
+              MOVE EXCH-TELEFONE           TO ARQCRM-TELEFONE
+              MOVE EXCH-STATUS             TO ARQCRM-STATUS
+              MOVE EXCH-EXCLUIDO           TO ARQCRM-EXCLUIDO
+              MOVE EXCH-DATA-CADASTRO      TO ARQCRM-DATA-CADASTRO
+              MOVE EXCH-FIDELIZACAO        TO ARQCRM-FIDELIZACAO
+              MOVE EXCH-DATA-NASCIMENTO    TO ARQCRM-DATA-NASCIMENTO
+              MOVE EXCH-MENOR              TO ARQCRM-MENOR
+              WRITE ARQCRM-REGISTRO
+              IF ARQCRM-FS EQUAL ZEROS
+                 ADD 1 TO WRK-TOT-INCLUIDOS
+                 PERFORM GRAVAR-AUDITORIA
+              ELSE
+                 ADD 1 TO WRK-TOT-IGNORADOS
+                 DISPLAY "ERRO AO INCLUIR ID " EXCH-ID " STATUS "
+                          ARQCRM-FS
+              END-IF
+           END-IF.
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "ARQCRM.DAT EM LAYOUT ANTIGO - EXECUTE MANUT"
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+       GRAVAR-AUDITORIA SECTION.
+           MOVE ARQCRM-ID           TO AUDCRM-ID.
+           MOVE "INTERCAMB"         TO AUDCRM-OPERACAO.
+           MOVE SPACES              TO AUDCRM-NOME-ANTES
+                                        AUDCRM-EMAIL-ANTES
+                                        AUDCRM-TELEFONE-ANTES.
+           MOVE ZERO                TO AUDCRM-STATUS-ANTES.
+           MOVE ZEROS               TO AUDCRM-DATA-NASCIMENTO-ANTES.
+           MOVE SPACES              TO AUDCRM-MENOR-ANTES.
+           MOVE ARQCRM-NOME         TO AUDCRM-NOME-DEPOIS.
+           MOVE ARQCRM-EMAIL        TO AUDCRM-EMAIL-DEPOIS.
+           MOVE ARQCRM-TELEFONE     TO AUDCRM-TELEFONE-DEPOIS.
+           MOVE ARQCRM-STATUS       TO AUDCRM-STATUS-DEPOIS.
+           MOVE ARQCRM-DATA-NASCIMENTO TO AUDCRM-DATA-NASCIMENTO-DEPOIS.
+           MOVE ARQCRM-MENOR        TO AUDCRM-MENOR-DEPOIS.
+           ACCEPT AUDCRM-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDCRM-HORA FROM TIME.
+           MOVE WRK-OPERADOR        TO AUDCRM-OPERADOR.
+           WRITE AUDCRM-REGISTRO.
+
+       FINALIZAR SECTION.
+           CLOSE ARQCRM.
+           CLOSE ARQAUDIT.
+           CLOSE ARQEXCH.
