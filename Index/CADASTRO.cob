@@ -6,32 +6,78 @@
        FILE-CONTROL.
            SELECT ARQCRM  ASSIGN TO "DADOS/ARQCRM.DAT"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM 
+           ACCESS MODE IS DYNAMIC
            FILE STATUS IS ARQCRM-FS
-           RECORD KEY IS ARQCRM-CHAVE.
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+           SELECT ARQAUDIT ASSIGN TO "DADOS/ARQCRM_AUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQAUDIT-FS.
 
 
        DATA DIVISION.
        FILE SECTION.
        FD ARQCRM.
        COPY "#CRM".
+
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
+       FD ARQAUDIT.
+       COPY "#CRM-AUDIT".
+
        WORKING-STORAGE    SECTION.
        COPY "#CRM-WRK".
 
 
        01 ARQCRM-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQAUDIT-FS        PIC 9(02) VALUES ZEROS.
 
 
       *---------------------Variaveis de apoio
 
        01 WRK-SEGURATELA PIC X(01) VALUES SPACES.
-       
+       01 WRK-OPERADOR   PIC X(10) VALUES "SISTEMA".
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 03.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
 
        77 WRK-CONFIRMA      PIC X(01) VALUES SPACES.
-       
 
+       01 WRK-EMAIL-VALIDO  PIC X(01) VALUES SPACES.
+       01 WRK-EMAIL-LOCAL   PIC X(30) VALUES SPACES.
+       01 WRK-EMAIL-DOMINIO PIC X(30) VALUES SPACES.
+       01 WRK-CONT-ARROBA   PIC 9(02) VALUES ZEROS.
+       01 WRK-CONT-PONTO    PIC 9(02) VALUES ZEROS.
+       01 WRK-TEL-VALIDO    PIC X(01) VALUES SPACES.
 
-       PROCEDURE DIVISION.
+       01 WRK-DUP-EMAIL     PIC X(01) VALUES SPACES.
+       01 WRK-DUP-TELEFONE  PIC X(01) VALUES SPACES.
+
+       01 WRK-DATA-ATUAL    PIC 9(08) VALUES ZEROS.
+       01 WRK-ANO-ATUAL     PIC 9(04) VALUES ZEROS.
+       01 WRK-ANO-NASC      PIC 9(04) VALUES ZEROS.
+       01 WRK-MESDIA-ATUAL  PIC 9(04) VALUES ZEROS.
+       01 WRK-MESDIA-NASC   PIC 9(04) VALUES ZEROS.
+       01 WRK-IDADE         PIC 9(02) VALUES ZEROS.
+       01 WRK-MAIORIDADE    PIC X(01) VALUES SPACES.
+
+       LINKAGE            SECTION.
+       01 LNK-OPERADOR    PIC X(10).
+
+       PROCEDURE DIVISION USING LNK-OPERADOR.
+           IF LNK-OPERADOR NOT EQUAL SPACES
+              MOVE LNK-OPERADOR TO WRK-OPERADOR
+           END-IF.
            PERFORM INICIAR.
            PERFORM PROCESSAR.
            PERFORM FINALIZAR.
@@ -40,13 +86,21 @@
 
 
        INICIAR SECTION.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              GOBACK
+           END-IF.
            OPEN I-O ARQCRM.
       *     DISPLAY "STATUS ABERTURA " ARQCRM-FS.
            IF ARQCRM-FS NOT EQUAL ZEROS
              DISPLAY "ERRO ABERTURA "             LINE 01 COLUMN 01
                  ACCEPT WRK-SEGURATELA            LINE 20 COLUMN 01
              GOBACK
-           END-IF.   
+           END-IF.
+           OPEN EXTEND ARQAUDIT.
+           IF ARQAUDIT-FS EQUAL 05
+              OPEN OUTPUT ARQAUDIT
+           END-IF.
               
        PROCESSAR SECTION.
            DISPLAY "CADASTRO "                    LINE 01 COLUMN 01.
@@ -57,15 +111,51 @@
            DISPLAY "NOME DO CLIENTE "             LINE 04 COLUMN 01.
               ACCEPT WRK-ARQCRM-NOME              LINE 04 COLUMN 25.
 
-           DISPLAY "EMAIL DO CLIENTE  "           LINE 05 COLUMN 01.
-              ACCEPT WRK-ARQCRM-EMAIL             LINE 05 COLUMN 25.
+           MOVE "N" TO WRK-EMAIL-VALIDO.
+           PERFORM UNTIL WRK-EMAIL-VALIDO EQUAL "S"
+              DISPLAY "EMAIL DO CLIENTE  "        LINE 05 COLUMN 01
+                 ACCEPT WRK-ARQCRM-EMAIL          LINE 05 COLUMN 25
+              PERFORM VALIDAR-EMAIL
+              IF WRK-EMAIL-VALIDO NOT EQUAL "S"
+                 DISPLAY "EMAIL INVALIDO (USE NOME@DOMINIO)"
+                                                   LINE 14 COLUMN 01
+              END-IF
+           END-PERFORM.
+
+           MOVE "N" TO WRK-TEL-VALIDO.
+           PERFORM UNTIL WRK-TEL-VALIDO EQUAL "S"
+              DISPLAY "TELEFONE DO CLIENTE "      LINE 06 COLUMN 01
+                 ACCEPT WRK-ARQCRM-TELEFONE       LINE 06 COLUMN 25
+              IF FUNCTION TRIM(WRK-ARQCRM-TELEFONE) IS NUMERIC
+                 AND FUNCTION TRIM(WRK-ARQCRM-TELEFONE) NOT EQUAL
+                     SPACES
+                 MOVE "S" TO WRK-TEL-VALIDO
+              ELSE
+                 DISPLAY "TELEFONE INVALIDO (SOMENTE NUMEROS)"
+                                                   LINE 14 COLUMN 01
+              END-IF
+           END-PERFORM.
+
+           PERFORM VERIFICAR-DUPLICADO.
+           IF WRK-DUP-EMAIL EQUAL "S"
+              DISPLAY "ATENCAO: EMAIL JA CADASTRADO EM OUTRO CLIENTE"
+                                                    LINE 15 COLUMN 01
+           END-IF.
+           IF WRK-DUP-TELEFONE EQUAL "S"
+              DISPLAY "ATENCAO: TELEFONE JA CADASTRADO EM OUTRO CLIENTE"
+                                                    LINE 16 COLUMN 01
+           END-IF.
+
+           ACCEPT WRK-ARQCRM-DATA-CADASTRO FROM DATE YYYYMMDD.
+           MOVE "Cliente novo" TO WRK-ARQCRM-FIDELIZACAO.
 
-           DISPLAY "TELEFONE DO CLIENTE "         LINE 06 COLUMN 01.
-              ACCEPT WRK-ARQCRM-TELEFONE          LINE 06 COLUMN 25.
+           DISPLAY "DATA DE NASCIMENTO (AAAAMMDD) " LINE 09 COLUMN 01.
+              ACCEPT WRK-ARQCRM-DATA-NASCIMENTO     LINE 09 COLUMN 35.
+           PERFORM CALCULAR-MENOR.
 
            MOVE WRK-ARQCRM-REGISTRO TO ARQCRM-REGISTRO.
-           
-           
+
+
            DISPLAY  "DESEJA GRAVAR? (S OU N)"     LINE 13 COLUMN 01
            ACCEPT WRK-CONFIRMA                    LINE 13 COLUMN 25
            IF WRK-CONFIRMA EQUAL 'S'
@@ -73,17 +163,122 @@
                EVALUATE ARQCRM-FS
                  WHEN 00
                     DISPLAY "REGISTRO GRAVADO"     LINE 20 COLUMN 01
+                    PERFORM GRAVAR-AUDITORIA
                  WHEN 22
                     DISPLAY "REGISTRO JA EXISTE"   LINE 20 COLUMN 01
-                 WHEN OTHER 
+                 WHEN OTHER
                     DISPLAY "ERRO DE ABERTURA "    LINE 20 COLUMN 01
                     DISPLAY ARQCRM-FS
-                 END-EVALUATE 
-           END-IF.   
+                 END-EVALUATE
+           END-IF.
               DISPLAY "VOLTANDO...."               LINE 22 COLUMN 01.
               ACCEPT WRK-SEGURATELA                LINE 21 COLUMN 01.
-            
+
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "ARQCRM.DAT EM LAYOUT ANTIGO - EXECUTE MANUT"
+                                                     LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA              LINE 20 COLUMN 01
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+      *    CALCULA A MAIORIDADE A PARTIR DA DATA DE NASCIMENTO USANDO A
+      *    MESMA REGRA >= 18 ANOS DO FELCACHAMADO, E MARCA O REGISTRO
+       CALCULAR-MENOR SECTION.
+           IF WRK-ARQCRM-DATA-NASCIMENTO EQUAL ZEROS
+              MOVE SPACES TO WRK-ARQCRM-MENOR
+           ELSE
+              ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD
+              MOVE WRK-DATA-ATUAL(1:4)             TO WRK-ANO-ATUAL
+              MOVE WRK-ARQCRM-DATA-NASCIMENTO(1:4) TO WRK-ANO-NASC
+              MOVE WRK-DATA-ATUAL(5:4)             TO WRK-MESDIA-ATUAL
+              MOVE WRK-ARQCRM-DATA-NASCIMENTO(5:4) TO WRK-MESDIA-NASC
+              COMPUTE WRK-IDADE = WRK-ANO-ATUAL - WRK-ANO-NASC
+              IF WRK-MESDIA-ATUAL LESS THAN WRK-MESDIA-NASC
+                 SUBTRACT 1 FROM WRK-IDADE
+              END-IF
+              CALL "FELCACHAMADO" USING WRK-IDADE, WRK-MAIORIDADE
+              IF WRK-MAIORIDADE EQUAL "S"
+                 MOVE "N" TO WRK-ARQCRM-MENOR
+              ELSE
+                 MOVE "S" TO WRK-ARQCRM-MENOR
+              END-IF
+           END-IF.
+
+       VERIFICAR-DUPLICADO SECTION.
+           MOVE "N" TO WRK-DUP-EMAIL.
+           MOVE "N" TO WRK-DUP-TELEFONE.
+
+           MOVE WRK-ARQCRM-EMAIL TO ARQCRM-EMAIL.
+           START ARQCRM KEY IS EQUAL ARQCRM-EMAIL.
+           IF ARQCRM-FS EQUAL 00
+              READ ARQCRM NEXT RECORD
+              IF ARQCRM-FS EQUAL 00
+                 MOVE "S" TO WRK-DUP-EMAIL
+              END-IF
+           END-IF.
+
+           MOVE ZEROS TO ARQCRM-CHAVE.
+           START ARQCRM KEY IS GREATER OR EQUAL ARQCRM-CHAVE.
+           PERFORM UNTIL ARQCRM-FS NOT EQUAL 00
+                      OR WRK-DUP-TELEFONE EQUAL "S"
+              READ ARQCRM NEXT RECORD
+              IF ARQCRM-FS EQUAL 00
+                 IF ARQCRM-TELEFONE EQUAL WRK-ARQCRM-TELEFONE
+                    MOVE "S" TO WRK-DUP-TELEFONE
+                 END-IF
+              END-IF
+           END-PERFORM.
+           MOVE 00 TO ARQCRM-FS.
+
+       VALIDAR-EMAIL SECTION.
+           MOVE "N"    TO WRK-EMAIL-VALIDO.
+           MOVE SPACES TO WRK-EMAIL-LOCAL WRK-EMAIL-DOMINIO.
+           MOVE ZERO   TO WRK-CONT-ARROBA WRK-CONT-PONTO.
+           INSPECT WRK-ARQCRM-EMAIL TALLYING WRK-CONT-ARROBA
+               FOR ALL "@".
+           IF WRK-CONT-ARROBA EQUAL 1
+              UNSTRING WRK-ARQCRM-EMAIL DELIMITED BY "@"
+                 INTO WRK-EMAIL-LOCAL WRK-EMAIL-DOMINIO
+              END-UNSTRING
+              IF WRK-EMAIL-LOCAL NOT EQUAL SPACES
+                 AND WRK-EMAIL-DOMINIO NOT EQUAL SPACES
+                 INSPECT WRK-EMAIL-DOMINIO TALLYING WRK-CONT-PONTO
+                     FOR ALL "."
+                 IF WRK-CONT-PONTO GREATER THAN ZERO
+                    MOVE "S" TO WRK-EMAIL-VALIDO
+                 END-IF
+              END-IF
+           END-IF.
+
+       GRAVAR-AUDITORIA SECTION.
+           MOVE ARQCRM-ID              TO AUDCRM-ID.
+           MOVE "INCLUSAO"             TO AUDCRM-OPERACAO.
+           MOVE SPACES                 TO AUDCRM-NOME-ANTES
+                                           AUDCRM-EMAIL-ANTES
+                                           AUDCRM-TELEFONE-ANTES.
+           MOVE ZERO                   TO AUDCRM-STATUS-ANTES.
+           MOVE ZEROS                  TO AUDCRM-DATA-NASCIMENTO-ANTES.
+           MOVE SPACES                 TO AUDCRM-MENOR-ANTES.
+           MOVE ARQCRM-NOME            TO AUDCRM-NOME-DEPOIS.
+           MOVE ARQCRM-EMAIL           TO AUDCRM-EMAIL-DEPOIS.
+           MOVE ARQCRM-TELEFONE        TO AUDCRM-TELEFONE-DEPOIS.
+           MOVE ARQCRM-STATUS          TO AUDCRM-STATUS-DEPOIS.
+           MOVE ARQCRM-DATA-NASCIMENTO TO AUDCRM-DATA-NASCIMENTO-DEPOIS.
+           MOVE ARQCRM-MENOR           TO AUDCRM-MENOR-DEPOIS.
+           ACCEPT AUDCRM-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDCRM-HORA FROM TIME.
+           MOVE WRK-OPERADOR           TO AUDCRM-OPERADOR.
+           WRITE AUDCRM-REGISTRO.
 
 
        FINALIZAR SECTION.
-           CLOSE ARQCRM. 
+           CLOSE ARQCRM.
+           CLOSE ARQAUDIT. 
