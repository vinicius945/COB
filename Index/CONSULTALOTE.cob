@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTALOTE.
+      *---------------------------------------------------------------
+      * Consulta em lote: recebe uma tabela de tamanho variavel com
+      * IDs (tecnica OCCURS ... DEPENDING ON de PROGLACOS) e devolve
+      * NOME/EMAIL/TELEFONE de cada cliente em uma unica chamada, em
+      * vez de um READ ARQCRM por ID.
+      *---------------------------------------------------------------
+       ENVIRONMENT        DIVISION.
+       INPUT-OUTPUT       SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM  ASSIGN TO "DADOS/ARQCRM.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCRM.
+       COPY "#CRM".
+
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
+       WORKING-STORAGE    SECTION.
+       01 ARQCRM-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+       01 WRK-IDX            PIC 9(04) VALUES ZEROS.
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 03.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+
+       LINKAGE            SECTION.
+       COPY "#LOTECRM".
+
+       PROCEDURE DIVISION USING LOTE-DADOS.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              PERFORM VARYING WRK-IDX FROM 1 BY 1
+                      UNTIL WRK-IDX > LOTE-QUANTOS
+                 MOVE SPACES TO LOTE-NOME(WRK-IDX)
+                 MOVE SPACES TO LOTE-EMAIL(WRK-IDX)
+                 MOVE SPACES TO LOTE-TELEFONE(WRK-IDX)
+                 MOVE "N"    TO LOTE-ENCONTRADO(WRK-IDX)
+              END-PERFORM
+              GOBACK
+           END-IF.
+
+           OPEN INPUT ARQCRM.
+
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX > LOTE-QUANTOS
+              MOVE LOTE-ID(WRK-IDX) TO ARQCRM-ID
+              READ ARQCRM KEY IS ARQCRM-CHAVE
+              IF ARQCRM-FS EQUAL 00 AND ARQCRM-EXCLUIDO NOT EQUAL "S"
+                 MOVE ARQCRM-NOME      TO LOTE-NOME(WRK-IDX)
+                 MOVE ARQCRM-EMAIL     TO LOTE-EMAIL(WRK-IDX)
+                 MOVE ARQCRM-TELEFONE  TO LOTE-TELEFONE(WRK-IDX)
+                 MOVE "S"              TO LOTE-ENCONTRADO(WRK-IDX)
+              ELSE
+                 MOVE SPACES TO LOTE-NOME(WRK-IDX)
+                 MOVE SPACES TO LOTE-EMAIL(WRK-IDX)
+                 MOVE SPACES TO LOTE-TELEFONE(WRK-IDX)
+                 MOVE "N"    TO LOTE-ENCONTRADO(WRK-IDX)
+              END-IF
+           END-PERFORM.
+
+           CLOSE ARQCRM.
+           GOBACK.
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "ARQCRM.DAT EM LAYOUT ANTIGO - EXECUTE MANUT"
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
