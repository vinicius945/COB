@@ -8,22 +8,45 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM 
            FILE STATUS IS ARQCRM-FS
-           RECORD KEY IS ARQCRM-CHAVE.
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+           SELECT ARQPARM ASSIGN TO "DADOS/ARQPARM.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQPARM-FS.
 
 
        DATA DIVISION.
        FILE SECTION.
        FD ARQCRM.
        COPY "#CRM".
+
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
+       FD ARQPARM
+           RECORDING MODE IS F.
+       COPY "#PARMSIS".
+
        WORKING-STORAGE    SECTION.
        01 ARQCRM-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQPARM-FS         PIC 9(02) VALUES ZEROS.
+       01 WRK-ALTERAR-PARM   PIC X(01) VALUES "N".
 
 
       *---------------------Variaveis de apoio
 
-       01 WRK-SEGURATELA PIC X(01) VALUES SPACES.
-       
-       
+       01 WRK-SEGURATELA      PIC X(01) VALUES SPACES.
+       01 WRK-VERSAO-ATUAL    PIC 9(02) VALUES 03.
+
 
        SCREEN SECTION.
        01 TELA.
@@ -32,8 +55,9 @@
 
        PROCEDURE DIVISION.
            PERFORM INICIAR.
+           PERFORM SETUP-PARAMETROS.
            PERFORM FINALIZAR.
-           
+
            GOBACK.
 
 
@@ -45,19 +69,140 @@
            EVALUATE  ARQCRM-FS
               WHEN 00
                 DISPLAY "ARQUIVO JA EXISTE "         LINE 01 COLUMN 01
+                PERFORM VERIFICAR-CARIMBO
               WHEN 35
                OPEN OUTPUT ARQCRM
                  DISPLAY "ARQUIVO FOI CRIADO"        LINE 01 COLUMN 01
+                 PERFORM GRAVAR-CARIMBO
               WHEN OTHER
-                 DISPLAY "ERRO   "                   LINE 01 COLUMN 01 
+                 DISPLAY "ERRO   "                   LINE 01 COLUMN 01
                  DISPLAY ARQCRM-FS                   LINE 02 COLUMN 01
                  ACCEPT WRK-SEGURATELA               LINE 20 COLUMN 01
                  DISPLAY "APERTE UMA TECLA"          LINE 21 COLUMN 01
                  GOBACK
            END-EVALUATE.
-              
+
+       GRAVAR-CARIMBO SECTION.
+           OPEN OUTPUT ARQCTRL.
+           MOVE WRK-VERSAO-ATUAL TO CTLCRM-VERSAO.
+           WRITE CTLCRM-REGISTRO.
+           CLOSE ARQCTRL.
+           DISPLAY "LAYOUT VERSAO " CTLCRM-VERSAO " GRAVADO"
+                                                     LINE 02 COLUMN 01.
+
+       VERIFICAR-CARIMBO SECTION.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              DISPLAY "LAYOUT VERSAO " CTLCRM-VERSAO LINE 02 COLUMN 01
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ATUAL
+                 DISPLAY "CARIMBO DESATUALIZADO - ATUALIZANDO"
+                                                     LINE 03 COLUMN 01
+                 PERFORM GRAVAR-CARIMBO
+              END-IF
+           ELSE
+              DISPLAY "ARQUIVO SEM CARIMBO DE VERSAO - GRAVANDO"
+                                                     LINE 02 COLUMN 01
+              PERFORM GRAVAR-CARIMBO
+           END-IF.
+
               DISPLAY "VOLTANDO. APERTE UMA TECLA"   LINE 21 COLUMN 01
               ACCEPT WRK-SEGURATELA                  LINE 20 COLUMN 01.
 
+      *    TELA DE MANUTENCAO DOS PARAMETROS COMPARTILHADOS (ARQPARM.DAT)
+      *    - SALDO MINIMO DA CAMPANHA DO CLIENTES, TARIFAS/SURCARGAS DO
+      *    CALCULAFRETE E OS LIMITES DO PRODUTO PADRAO DO PROGCOBINVEST.
+      *    SE O ARQUIVO NAO EXISTE AINDA, CRIA COM OS MESMOS VALORES QUE
+      *    ESTAVAM FIXOS EM CADA PROGRAMA, PARA NAO MUDAR COMPORTAMENTO
+      *    NA PRIMEIRA EXECUCAO
+       SETUP-PARAMETROS SECTION.
+           DISPLAY TELA.
+           OPEN INPUT ARQPARM.
+           IF ARQPARM-FS EQUAL 35
+              MOVE 5000.00 TO PARM-SALDO-MINIMO
+              MOVE 14.00   TO PARM-FRETE-UF-NORTE
+              MOVE 16.00   TO PARM-FRETE-UF-SUL
+              MOVE 12.00   TO PARM-FRETE-UF-LESTE
+              MOVE 18.00   TO PARM-FRETE-UF-OESTE
+              MOVE 25.00   TO PARM-FRETE-SURCARGA-OESTE
+              MOVE 15.00   TO PARM-FRETE-SURCARGA-NORTE
+              MOVE 50.00   TO PARM-FRETE-PEDIDO-MINIMO
+              MOVE 10.00   TO PARM-FRETE-SURCARGA-PEDMIN
+              MOVE 60      TO PARM-INVEST-LIMITE-MESES
+              MOVE 50.00   TO PARM-INVEST-LIMITE-JUROS
+              MOVE 05      TO PARM-CRM-ANOS-INATIVO
+              OPEN OUTPUT ARQPARM
+              WRITE PARM-SISTEMA
+              CLOSE ARQPARM
+              DISPLAY "ARQPARM.DAT CRIADO COM OS PADROES ATUAIS"
+                                                     LINE 01 COLUMN 01
+              OPEN INPUT ARQPARM
+           END-IF.
+           IF ARQPARM-FS NOT EQUAL 00
+              DISPLAY "ERRO ABERTURA ARQPARM "      LINE 01 COLUMN 01
+              DISPLAY ARQPARM-FS                    LINE 02 COLUMN 01
+              ACCEPT WRK-SEGURATELA                  LINE 20 COLUMN 01
+           ELSE
+              READ ARQPARM
+              CLOSE ARQPARM
+              DISPLAY "SALDO MINIMO FIDELIDADE....: " PARM-SALDO-MINIMO
+                                                     LINE 02 COLUMN 01
+              DISPLAY "TARIFA FRETE NORTE/SUL......: "
+                       PARM-FRETE-UF-NORTE " / " PARM-FRETE-UF-SUL
+                                                     LINE 03 COLUMN 01
+              DISPLAY "TARIFA FRETE LESTE/OESTE....: "
+                       PARM-FRETE-UF-LESTE " / " PARM-FRETE-UF-OESTE
+                                                     LINE 04 COLUMN 01
+              DISPLAY "SURCARGA AREA OESTE/NORTE...: "
+                       PARM-FRETE-SURCARGA-OESTE " / "
+                       PARM-FRETE-SURCARGA-NORTE    LINE 05 COLUMN 01
+              DISPLAY "PEDIDO MINIMO / SURCARGA....: "
+                       PARM-FRETE-PEDIDO-MINIMO " / "
+                       PARM-FRETE-SURCARGA-PEDMIN   LINE 06 COLUMN 01
+              DISPLAY "INVEST PADRAO MESES/JUROS...: "
+                       PARM-INVEST-LIMITE-MESES " / "
+                       PARM-INVEST-LIMITE-JUROS     LINE 07 COLUMN 01
+              DISPLAY "ANOS INATIVO P/ ARQUIVAMENTO: "
+                       PARM-CRM-ANOS-INATIVO        LINE 08 COLUMN 01
+
+              DISPLAY "ALTERAR OS PARAMETROS? (S/N) "
+                                                     LINE 09 COLUMN 01
+               ACCEPT WRK-ALTERAR-PARM               LINE 09 COLUMN 35
+              IF WRK-ALTERAR-PARM EQUAL "S"
+                 DISPLAY "SALDO MINIMO FIDELIDADE " LINE 02 COLUMN 01
+                    ACCEPT PARM-SALDO-MINIMO        LINE 02 COLUMN 35
+                 DISPLAY "TARIFA FRETE NORTE      " LINE 03 COLUMN 01
+                    ACCEPT PARM-FRETE-UF-NORTE      LINE 03 COLUMN 35
+                 DISPLAY "TARIFA FRETE SUL        " LINE 04 COLUMN 01
+                    ACCEPT PARM-FRETE-UF-SUL        LINE 04 COLUMN 35
+                 DISPLAY "TARIFA FRETE LESTE      " LINE 05 COLUMN 01
+                    ACCEPT PARM-FRETE-UF-LESTE      LINE 05 COLUMN 35
+                 DISPLAY "TARIFA FRETE OESTE      " LINE 06 COLUMN 01
+                    ACCEPT PARM-FRETE-UF-OESTE      LINE 06 COLUMN 35
+                 DISPLAY "SURCARGA AREA OESTE     " LINE 07 COLUMN 01
+                    ACCEPT PARM-FRETE-SURCARGA-OESTE LINE 07 COLUMN 35
+                 DISPLAY "SURCARGA AREA NORTE     " LINE 08 COLUMN 01
+                    ACCEPT PARM-FRETE-SURCARGA-NORTE LINE 08 COLUMN 35
+                 DISPLAY "PEDIDO MINIMO (FRETE)   " LINE 09 COLUMN 01
+                    ACCEPT PARM-FRETE-PEDIDO-MINIMO LINE 09 COLUMN 35
+                 DISPLAY "SURCARGA PEDIDO MINIMO  " LINE 10 COLUMN 01
+                    ACCEPT PARM-FRETE-SURCARGA-PEDMIN LINE 10 COLUMN 35
+                 DISPLAY "INVEST LIMITE MESES     " LINE 11 COLUMN 01
+                    ACCEPT PARM-INVEST-LIMITE-MESES LINE 11 COLUMN 35
+                 DISPLAY "INVEST LIMITE JUROS %   " LINE 12 COLUMN 01
+                    ACCEPT PARM-INVEST-LIMITE-JUROS LINE 12 COLUMN 35
+                 DISPLAY "ANOS INATIVO ARQUIVAMENTO" LINE 13 COLUMN 01
+                    ACCEPT PARM-CRM-ANOS-INATIVO    LINE 13 COLUMN 35
+
+                 OPEN OUTPUT ARQPARM
+                 WRITE PARM-SISTEMA
+                 CLOSE ARQPARM
+                 DISPLAY "PARAMETROS ATUALIZADOS"   LINE 14 COLUMN 01
+              END-IF
+           END-IF.
+           DISPLAY "VOLTANDO. APERTE UMA TECLA"      LINE 21 COLUMN 01.
+           ACCEPT WRK-SEGURATELA                     LINE 20 COLUMN 01.
+
        FINALIZAR SECTION.
-           CLOSE ARQCRM. 
+           CLOSE ARQCRM.
