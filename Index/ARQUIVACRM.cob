@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQUIVACRM.
+      *********************************
+      *AREA DE COMENTARIOS - REMARKS***
+      *OBJETIVO: JOB DE FECHAMENTO DE ANO - ARQUIVA E REMOVE DO ARQCRM
+      *.DAT OS CLIENTES INATIVOS (ARQCRM-STATUS = 1) HA MAIS DE
+      *PARM-CRM-ANOS-INATIVO ANOS, PARA O ARQUIVO NAO CRESCER PARA
+      *SEMPRE COM CLIENTE QUE NINGUEM MAIS TOCA
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM  ASSIGN TO "DADOS/ARQCRM.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT ARQHIST ASSIGN TO "DADOS/ARQCRM_STATUS_HIST.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQHIST-FS.
+
+           SELECT ARQPARM ASSIGN TO "DADOS/ARQPARM.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQPARM-FS.
+
+           SELECT ARQARQUIVO ASSIGN TO "DADOS/ARQCRM_ARQUIVO.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQARQUIVO-FS.
+
+           SELECT ARQAUDIT ASSIGN TO "DADOS/ARQCRM_AUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQAUDIT-FS.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCRM.
+       COPY "#CRM".
+
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
+       FD ARQHIST.
+       COPY "#CRM-HIST".
+
+       FD ARQPARM
+           RECORDING MODE IS F.
+       COPY "#PARMSIS".
+
+      *    REGISTRO DO ARQUIVO MORTO - MESMOS DADOS DO ARQCRM NO
+      *    MOMENTO DO ARQUIVAMENTO, MAIS A DATA EM QUE FICOU INATIVO E
+      *    A DATA EM QUE FOI ARQUIVADO (MESMA IDEIA DO ARQBAIXA DO
+      *    EXCLUI, SO QUE PARA ARQUIVAMENTO EM LOTE)
+       FD ARQARQUIVO.
+       01 ARQARQUIVO-REGISTRO.
+           05 ARQARQUIVO-ID            PIC 9(04).
+           05 ARQARQUIVO-NOME          PIC X(25).
+           05 ARQARQUIVO-EMAIL         PIC X(30).
+           05 ARQARQUIVO-TELEFONE      PIC X(14).
+           05 ARQARQUIVO-STATUS        PIC 9(01).
+           05 ARQARQUIVO-DATA-CADASTRO PIC 9(08).
+           05 ARQARQUIVO-DATA-INATIVO  PIC 9(08).
+           05 ARQARQUIVO-DATA-ARQUIVO  PIC 9(08).
+
+       FD ARQAUDIT.
+       COPY "#CRM-AUDIT".
+
+       WORKING-STORAGE SECTION.
+       01 ARQCRM-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQHIST-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQPARM-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQARQUIVO-FS      PIC 9(02) VALUES ZEROS.
+       01 ARQAUDIT-FS        PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 03.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+
+       01 WRK-OPERADOR       PIC X(10) VALUES "SISTEMA".
+       01 WRK-PARM-ACHADO    PIC X(01) VALUES "N".
+       01 WRK-ANOS-INATIVO   PIC 9(02) VALUES 05.
+
+       01 WRK-DATA-ATUAL     PIC 9(08) VALUES ZEROS.
+       01 WRK-ANO-ATUAL      PIC 9(04) VALUES ZEROS.
+       01 WRK-ANO-INATIVO    PIC 9(04) VALUES ZEROS.
+       01 WRK-DATA-INATIVO   PIC 9(08) VALUES ZEROS.
+       01 WRK-HIST-ACHADO    PIC X(01) VALUES "N".
+       01 WRK-TEMPO-INATIVO  PIC S9(04) VALUES ZEROS.
+
+       01 WRK-TOT-LIDOS      PIC 9(05) VALUES ZEROS.
+       01 WRK-TOT-ARQUIVADOS PIC 9(05) VALUES ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+           DISPLAY "ARQUIVACRM - INICIO".
+           PERFORM INICIAR.
+           PERFORM PROCESSAR.
+           PERFORM FINALIZAR.
+           DISPLAY "TOTAL LIDO........: " WRK-TOT-LIDOS.
+           DISPLAY "TOTAL ARQUIVADO...: " WRK-TOT-ARQUIVADOS.
+           DISPLAY "ARQUIVACRM - FIM".
+           STOP RUN.
+
+       INICIAR SECTION.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              GOBACK
+           END-IF.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-ATUAL(1:4) TO WRK-ANO-ATUAL.
+           PERFORM CARREGAR-PARAMETROS.
+           OPEN I-O ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO ABERTURA ARQCRM.DAT STATUS " ARQCRM-FS
+              GOBACK
+           END-IF.
+           OPEN OUTPUT ARQARQUIVO.
+           OPEN EXTEND ARQAUDIT.
+           IF ARQAUDIT-FS EQUAL 05
+              OPEN OUTPUT ARQAUDIT
+           END-IF.
+
+      *    ANOS DE INATIVIDADE CONFIGURAVEIS NO ARQPARM.DAT (7-SETUP
+      *    SISTEMA DO MANUT) - SE O ARQUIVO AINDA NAO EXISTIR, FICA NO
+      *    PADRAO DE 5 ANOS DECLARADO EM WORKING-STORAGE
+       CARREGAR-PARAMETROS SECTION.
+           OPEN INPUT ARQPARM.
+           IF ARQPARM-FS EQUAL ZEROS
+              READ ARQPARM
+              IF ARQPARM-FS EQUAL ZEROS
+                 MOVE "S" TO WRK-PARM-ACHADO
+              END-IF
+              CLOSE ARQPARM
+           END-IF.
+           IF WRK-PARM-ACHADO EQUAL "S"
+              MOVE PARM-CRM-ANOS-INATIVO TO WRK-ANOS-INATIVO
+           END-IF.
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "ARQCRM.DAT EM LAYOUT ANTIGO - EXECUTE MANUT"
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+       PROCESSAR SECTION.
+           MOVE LOW-VALUES TO ARQCRM-CHAVE.
+           START ARQCRM KEY IS GREATER ARQCRM-CHAVE.
+           PERFORM UNTIL ARQCRM-FS NOT EQUAL ZEROS
+              READ ARQCRM NEXT RECORD
+              IF ARQCRM-FS EQUAL ZEROS
+                 ADD 1 TO WRK-TOT-LIDOS
+                 IF ARQCRM-STATUS EQUAL 1
+                    AND ARQCRM-EXCLUIDO NOT EQUAL "S"
+                    PERFORM AVALIAR-ARQUIVAMENTO
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+      *    DESCOBRE DESDE QUANDO O CLIENTE ESTA INATIVO, PELO HISTORICO
+      *    DE STATUS GRAVADO PELO STATUS.COB - SE NUNCA HOUVE TROCA DE
+      *    STATUS REGISTRADA (CLIENTE MAIS ANTIGO QUE O HISTORICO, OU
+      *    CADASTRADO JA INATIVO), USA A DATA DE CADASTRO COMO PROXY,
+      *    JA QUE O #CRM NAO TEM UM CAMPO PROPRIO DE DATA DE INATIVACAO
+       AVALIAR-ARQUIVAMENTO SECTION.
+           PERFORM LOCALIZAR-DATA-INATIVACAO.
+           MOVE WRK-DATA-INATIVO(1:4) TO WRK-ANO-INATIVO.
+           COMPUTE WRK-TEMPO-INATIVO =
+                   WRK-ANO-ATUAL - WRK-ANO-INATIVO.
+           IF WRK-TEMPO-INATIVO GREATER OR EQUAL WRK-ANOS-INATIVO
+              PERFORM GRAVAR-ARQUIVO
+              PERFORM GRAVAR-AUDITORIA
+              DELETE ARQCRM RECORD
+              ADD 1 TO WRK-TOT-ARQUIVADOS
+           END-IF.
+
+       LOCALIZAR-DATA-INATIVACAO SECTION.
+           MOVE "N" TO WRK-HIST-ACHADO.
+           MOVE ZEROS TO WRK-DATA-INATIVO.
+           OPEN INPUT ARQHIST.
+           IF ARQHIST-FS EQUAL ZEROS
+              PERFORM UNTIL ARQHIST-FS NOT EQUAL ZEROS
+                 READ ARQHIST NEXT RECORD
+                 IF ARQHIST-FS EQUAL ZEROS
+                    AND HISTCRM-ID EQUAL ARQCRM-ID
+                    AND HISTCRM-STATUS-DEPOIS EQUAL 1
+                    AND HISTCRM-DATA GREATER WRK-DATA-INATIVO
+                    MOVE "S" TO WRK-HIST-ACHADO
+                    MOVE HISTCRM-DATA TO WRK-DATA-INATIVO
+                 END-IF
+              END-PERFORM
+              CLOSE ARQHIST
+           END-IF.
+           IF WRK-HIST-ACHADO EQUAL "N"
+              MOVE ARQCRM-DATA-CADASTRO TO WRK-DATA-INATIVO
+           END-IF.
+
+       GRAVAR-ARQUIVO SECTION.
+           MOVE ARQCRM-ID            TO ARQARQUIVO-ID.
+           MOVE ARQCRM-NOME          TO ARQARQUIVO-NOME.
+           MOVE ARQCRM-EMAIL         TO ARQARQUIVO-EMAIL.
+           MOVE ARQCRM-TELEFONE      TO ARQARQUIVO-TELEFONE.
+           MOVE ARQCRM-STATUS        TO ARQARQUIVO-STATUS.
+           MOVE ARQCRM-DATA-CADASTRO TO ARQARQUIVO-DATA-CADASTRO.
+           MOVE WRK-DATA-INATIVO     TO ARQARQUIVO-DATA-INATIVO.
+           MOVE WRK-DATA-ATUAL       TO ARQARQUIVO-DATA-ARQUIVO.
+           WRITE ARQARQUIVO-REGISTRO.
+
+       GRAVAR-AUDITORIA SECTION.
+           MOVE ARQCRM-ID           TO AUDCRM-ID.
+           MOVE "ARQUIVO"           TO AUDCRM-OPERACAO.
+           MOVE ARQCRM-NOME         TO AUDCRM-NOME-ANTES
+                                        AUDCRM-NOME-DEPOIS.
+           MOVE ARQCRM-EMAIL        TO AUDCRM-EMAIL-ANTES
+                                        AUDCRM-EMAIL-DEPOIS.
+           MOVE ARQCRM-TELEFONE     TO AUDCRM-TELEFONE-ANTES
+                                        AUDCRM-TELEFONE-DEPOIS.
+           MOVE ARQCRM-STATUS       TO AUDCRM-STATUS-ANTES
+                                        AUDCRM-STATUS-DEPOIS.
+           MOVE ARQCRM-DATA-NASCIMENTO TO AUDCRM-DATA-NASCIMENTO-ANTES
+                                        AUDCRM-DATA-NASCIMENTO-DEPOIS.
+           MOVE ARQCRM-MENOR       TO AUDCRM-MENOR-ANTES
+                                       AUDCRM-MENOR-DEPOIS.
+           MOVE WRK-DATA-ATUAL      TO AUDCRM-DATA.
+           ACCEPT AUDCRM-HORA FROM TIME.
+           MOVE WRK-OPERADOR        TO AUDCRM-OPERADOR.
+           WRITE AUDCRM-REGISTRO.
+
+       FINALIZAR SECTION.
+           CLOSE ARQCRM.
+           CLOSE ARQARQUIVO.
+           CLOSE ARQAUDIT.
