@@ -6,9 +6,17 @@
        FILE-CONTROL.
            SELECT ARQCRM  ASSIGN TO "DADOS/ARQCRM.DAT"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM 
+           ACCESS MODE IS DYNAMIC 
            FILE STATUS IS ARQCRM-FS
-           RECORD KEY IS ARQCRM-CHAVE.
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
 
 
        DATA DIVISION.
@@ -16,63 +24,151 @@
        FD ARQCRM.
        COPY "#CRM".
 
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
        WORKING-STORAGE    SECTION.
 
        01 ARQCRM-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
 
 
       *---------------------Variaveis de apoio
 
        01 WRK-SEGURATELA PIC X(01) VALUES SPACES.
-       
-       
+       01 WRK-TIPOBUSCA  PIC X(01) VALUES SPACES.
+       01 WRK-NOMEBUSCA  PIC X(25) VALUES SPACES.
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 03.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+
+       01 WRK-DATA-ATUAL      PIC 9(08) VALUE ZEROS.
+       01 WRK-ANO-ATUAL       PIC 9(04) VALUE ZEROS.
+       01 WRK-ANO-CADASTRO    PIC 9(04) VALUE ZEROS.
+       01 WRK-TEMPO-CADASTRO  PIC 9(02) VALUE ZEROS.
+       01 WRK-FIDELIZACAO     PIC X(25) VALUE SPACES.
 
 
        PROCEDURE DIVISION.
            PERFORM INICIAR.
            PERFORM PROCESSAR.
            PERFORM FINALIZAR.
-           
+
            GOBACK.
 
 
        INICIAR SECTION.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              GOBACK
+           END-IF.
            OPEN INPUT ARQCRM.
       *     DISPLAY "STATUS ABERTURA " ARQCRM-FS.
            IF ARQCRM-FS NOT EQUAL ZEROS
              DISPLAY "ERRO ABERTURA "            LINE 01 COLUMN 01
                  ACCEPT WRK-SEGURATELA           LINE 20 COLUMN 01
              GOBACK
-           END-IF.   
-              
+           END-IF.
+
        PROCESSAR SECTION.
            DISPLAY "CONSULTA "                  LINE 01 COLUMN 01.
            DISPLAY "----------"                 LINE 02 COLUMN 01.
-           DISPLAY "ID DO CLIENTE "             LINE 03 COLUMN 01.
-              ACCEPT ARQCRM-ID                  LINE 03 COLUMN 25.
+           DISPLAY "BUSCAR POR (I)D OU (N)OME ? " LINE 03 COLUMN 01.
+              ACCEPT WRK-TIPOBUSCA               LINE 03 COLUMN 35.
+
+           IF WRK-TIPOBUSCA EQUAL "N"
+              PERFORM BUSCAR-POR-NOME
+           ELSE
+              PERFORM BUSCAR-POR-ID
+           END-IF.
+
+              ACCEPT WRK-SEGURATELA             LINE 21 COLUMN 01.
+
+
+       BUSCAR-POR-ID SECTION.
+           DISPLAY "ID DO CLIENTE "             LINE 04 COLUMN 01.
+              ACCEPT ARQCRM-ID                  LINE 04 COLUMN 25.
            READ ARQCRM.
 
            EVALUATE ARQCRM-FS
               WHEN 00
-                     
-                 DISPLAY ARQCRM-NOME            LINE 04 COLUMN 01
-                 DISPLAY ARQCRM-EMAIL           LINE 05 COLUMN 01
-                 DISPLAY ARQCRM-TELEFONE        LINE 06 COLUMN 01
-                 IF ARQCRM-STATUS EQUAL  1
-                    DISPLAY "--INATIVO"         LINE 07 COLUMN 01
-                 END-IF
-      
+                 PERFORM EXIBIR-REGISTRO
               WHEN 23
-              DISPLAY "ID NAO ENCONTRADO"       LINE 20 COLUMN 01
-          
-              WHEN OTHER 
-                 DISPLAY "ERRO DE ABERTURA "    LINE 20 COLUMN 01
+                 DISPLAY "ID NAO ENCONTRADO"     LINE 20 COLUMN 01
+              WHEN OTHER
+                 DISPLAY "ERRO DE ABERTURA "     LINE 20 COLUMN 01
                  DISPLAY ARQCRM-FS
            END-EVALUATE.
 
-              ACCEPT WRK-SEGURATELA             LINE 21 COLUMN 01.
-            
+       BUSCAR-POR-NOME SECTION.
+           DISPLAY "NOME DO CLIENTE "           LINE 04 COLUMN 01.
+              ACCEPT WRK-NOMEBUSCA              LINE 04 COLUMN 25.
+           MOVE WRK-NOMEBUSCA TO ARQCRM-NOME.
+
+           START ARQCRM KEY IS EQUAL ARQCRM-NOME.
+
+           EVALUATE ARQCRM-FS
+              WHEN 00
+                 READ ARQCRM NEXT RECORD
+                 PERFORM EXIBIR-REGISTRO
+              WHEN 23
+                 DISPLAY "NOME NAO ENCONTRADO"   LINE 20 COLUMN 01
+              WHEN OTHER
+                 DISPLAY "ERRO DE ABERTURA "     LINE 20 COLUMN 01
+                 DISPLAY ARQCRM-FS
+           END-EVALUATE.
 
+       EXIBIR-REGISTRO SECTION.
+           DISPLAY "ID    "                     LINE 04 COLUMN 01
+           DISPLAY ARQCRM-ID                     LINE 04 COLUMN 15.
+           DISPLAY ARQCRM-NOME                   LINE 05 COLUMN 01.
+           DISPLAY ARQCRM-EMAIL                  LINE 06 COLUMN 01.
+           DISPLAY ARQCRM-TELEFONE               LINE 07 COLUMN 01.
+           IF ARQCRM-STATUS EQUAL  1
+              DISPLAY "--INATIVO"                LINE 08 COLUMN 01
+           END-IF.
+           IF ARQCRM-EXCLUIDO EQUAL "S"
+              DISPLAY "--EXCLUIDO (BAIXA LOGICA)" LINE 09 COLUMN 01
+           END-IF.
+           PERFORM CALCULAR-FIDELIZACAO.
+           DISPLAY "FIDELIZACAO: " WRK-FIDELIZACAO LINE 10 COLUMN 01.
+           IF ARQCRM-MENOR EQUAL "S"
+              DISPLAY "--CLIENTE MENOR DE IDADE"   LINE 11 COLUMN 01
+           END-IF.
+
+      *    CLASSIFICA O CLIENTE PELO TEMPO DE CADASTRO (EM ANOS), NA
+      *    MESMA LINHA DE CORTE DO PROCOBFIDELIDADE
+       CALCULAR-FIDELIZACAO SECTION.
+           IF ARQCRM-DATA-CADASTRO EQUAL ZEROS
+              MOVE "Nao informado" TO WRK-FIDELIZACAO
+           ELSE
+              ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD
+              MOVE WRK-DATA-ATUAL(1:4)       TO WRK-ANO-ATUAL
+              MOVE ARQCRM-DATA-CADASTRO(1:4) TO WRK-ANO-CADASTRO
+              COMPUTE WRK-TEMPO-CADASTRO =
+                      WRK-ANO-ATUAL - WRK-ANO-CADASTRO
+              EVALUATE WRK-TEMPO-CADASTRO
+                 WHEN 0 THRU 1
+                    MOVE "Cliente novo" TO WRK-FIDELIZACAO
+                 WHEN OTHER
+                    MOVE "Cliente fidelizado" TO WRK-FIDELIZACAO
+              END-EVALUATE
+           END-IF.
+
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "ARQCRM.DAT EM LAYOUT ANTIGO - EXECUTE MANUT"
+                                                     LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA              LINE 20 COLUMN 01
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
 
        FINALIZAR SECTION.
-           CLOSE ARQCRM. 
+           CLOSE ARQCRM.
