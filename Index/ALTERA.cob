@@ -6,9 +6,21 @@
        FILE-CONTROL.
            SELECT ARQCRM  ASSIGN TO "DADOS/ARQCRM.DAT"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM 
+           ACCESS MODE IS DYNAMIC 
            FILE STATUS IS ARQCRM-FS
-           RECORD KEY IS ARQCRM-CHAVE.
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+           SELECT ARQAUDIT ASSIGN TO "DADOS/ARQCRM_AUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQAUDIT-FS.
 
 
        DATA DIVISION.
@@ -16,46 +28,125 @@
        FD ARQCRM.
        COPY "#CRM".
 
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
+       FD ARQAUDIT.
+       COPY "#CRM-AUDIT".
+
        WORKING-STORAGE    SECTION.
        COPY  '#CRM-WRK'.
        01 ARQCRM-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQAUDIT-FS        PIC 9(02) VALUES ZEROS.
 
 
       *---------------------Variaveis de apoio
 
        01 WRK-SEGURATELA PIC X(01) VALUES SPACES.
        01 WRK-CONFIRMA   PIC X(01) VALUES SPACES.
-      
+       01 WRK-TIPOBUSCA  PIC X(01) VALUES SPACES.
+       01 WRK-OPERADOR   PIC X(10) VALUES "SISTEMA".
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 03.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+       01 WRK-NOME-ANTES      PIC X(25) VALUES SPACES.
+       01 WRK-EMAIL-ANTES     PIC X(30) VALUES SPACES.
+       01 WRK-TELEFONE-ANTES  PIC X(14) VALUES SPACES.
+       01 WRK-DATA-NASCIMENTO-ANTES PIC 9(08) VALUES ZEROS.
+       01 WRK-MENOR-ANTES           PIC X(01) VALUES SPACES.
+
+       01 WRK-EMAIL-VALIDO  PIC X(01) VALUES SPACES.
+       01 WRK-EMAIL-LOCAL   PIC X(30) VALUES SPACES.
+       01 WRK-EMAIL-DOMINIO PIC X(30) VALUES SPACES.
+       01 WRK-CONT-ARROBA   PIC 9(02) VALUES ZEROS.
+       01 WRK-CONT-PONTO    PIC 9(02) VALUES ZEROS.
+       01 WRK-TEL-VALIDO    PIC X(01) VALUES SPACES.
+
+       01 WRK-MODO             PIC X(01) VALUES SPACES.
+       01 WRK-UNDO-ENCONTRADO  PIC X(01) VALUES SPACES.
+       01 WRK-UNDO-NOME        PIC X(25) VALUES SPACES.
+       01 WRK-UNDO-EMAIL       PIC X(30) VALUES SPACES.
+       01 WRK-UNDO-TELEFONE    PIC X(14) VALUES SPACES.
+       01 WRK-UNDO-STATUS      PIC 9(01) VALUES ZERO.
+       01 WRK-UNDO-DATA-NASCIMENTO PIC 9(08) VALUES ZEROS.
+       01 WRK-UNDO-MENOR           PIC X(01) VALUES SPACES.
 
-       PROCEDURE DIVISION.
+       01 WRK-DATA-ATUAL    PIC 9(08) VALUES ZEROS.
+       01 WRK-ANO-ATUAL     PIC 9(04) VALUES ZEROS.
+       01 WRK-ANO-NASC      PIC 9(04) VALUES ZEROS.
+       01 WRK-MESDIA-ATUAL  PIC 9(04) VALUES ZEROS.
+       01 WRK-MESDIA-NASC   PIC 9(04) VALUES ZEROS.
+       01 WRK-IDADE         PIC 9(02) VALUES ZEROS.
+       01 WRK-MAIORIDADE    PIC X(01) VALUES SPACES.
+
+       LINKAGE            SECTION.
+       01 LNK-OPERADOR    PIC X(10).
+
+       PROCEDURE DIVISION USING LNK-OPERADOR.
+           IF LNK-OPERADOR NOT EQUAL SPACES
+              MOVE LNK-OPERADOR TO WRK-OPERADOR
+           END-IF.
            PERFORM INICIAR.
            PERFORM PROCESSAR.
            PERFORM FINALIZAR.
-           
+
            GOBACK.
 
 
        INICIAR SECTION.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              GOBACK
+           END-IF.
            OPEN I-O ARQCRM.
       *     DISPLAY "STATUS ABERTURA " ARQCRM-FS.
            IF ARQCRM-FS NOT EQUAL ZEROS
              DISPLAY "ERRO ABERTURA "            LINE 01 COLUMN 01
                  ACCEPT WRK-SEGURATELA           LINE 20 COLUMN 01
              GOBACK
-           END-IF.   
-              
+           END-IF.
+           OPEN EXTEND ARQAUDIT.
+           IF ARQAUDIT-FS EQUAL 05
+              OPEN OUTPUT ARQAUDIT
+           END-IF.
+
        PROCESSAR SECTION.
            DISPLAY "ALTERA  "                    LINE 01 COLUMN 01.
            DISPLAY "----------"                  LINE 02 COLUMN 01.
-           DISPLAY "ID DO CLIENTE "              LINE 03 COLUMN 01.
-              ACCEPT WRK-ARQCRM-ID               LINE 03 COLUMN 25.
-              MOVE   WRK-ARQCRM-ID TO ARQCRM-ID.
+           DISPLAY "(A)LTERAR OU (D)ESFAZER ULTIMA ALTERACAO ? "
+                                                  LINE 03 COLUMN 01.
+              ACCEPT WRK-MODO                    LINE 03 COLUMN 45.
 
-           READ ARQCRM.
+           IF WRK-MODO EQUAL "D"
+              PERFORM DESFAZER-ULTIMA
+              ACCEPT WRK-SEGURATELA              LINE 21 COLUMN 01
+           ELSE
+              PERFORM ALTERAR-REGISTRO
+           END-IF.
+
+       ALTERAR-REGISTRO SECTION.
+           DISPLAY "BUSCAR POR (I)D OU (N)OME ? " LINE 03 COLUMN 01.
+              ACCEPT WRK-TIPOBUSCA               LINE 03 COLUMN 35.
+
+           IF WRK-TIPOBUSCA EQUAL "N"
+              DISPLAY "NOME DO CLIENTE "          LINE 04 COLUMN 01
+                 ACCEPT WRK-ARQCRM-NOME           LINE 04 COLUMN 25
+              MOVE WRK-ARQCRM-NOME TO ARQCRM-NOME
+              START ARQCRM KEY IS EQUAL ARQCRM-NOME
+              IF ARQCRM-FS EQUAL 00
+                 READ ARQCRM NEXT RECORD
+              END-IF
+           ELSE
+              DISPLAY "ID DO CLIENTE "             LINE 04 COLUMN 01
+                 ACCEPT WRK-ARQCRM-ID              LINE 04 COLUMN 25
+              MOVE   WRK-ARQCRM-ID TO ARQCRM-ID
+              READ ARQCRM
+           END-IF.
 
            EVALUATE ARQCRM-FS
       *--------------------- ENTRADA DE DADOS PARA A ALTERACAO
-              WHEN 00   
+              WHEN 00
                  DISPLAY "NOME "                   LINE 04 COLUMN 01
                  DISPLAY ARQCRM-NOME               LINE 04 COLUMN 15
                  DISPLAY "NOVO NOME "              LINE 05 COLUMN 01
@@ -63,24 +154,65 @@
 
                  DISPLAY "EMAIL "                  LINE 07 COLUMN 01
                  DISPLAY ARQCRM-EMAIL              LINE 07 COLUMN 15
-                 DISPLAY "NOVO E-MAIL "            LINE 08 COLUMN 01 
-                    ACCEPT WRK-ARQCRM-EMAIL        LINE 08 COLUMN 15
+                 MOVE "N" TO WRK-EMAIL-VALIDO
+                 PERFORM UNTIL WRK-EMAIL-VALIDO EQUAL "S"
+                    DISPLAY "NOVO E-MAIL "         LINE 08 COLUMN 01
+                       ACCEPT WRK-ARQCRM-EMAIL     LINE 08 COLUMN 15
+                    PERFORM VALIDAR-EMAIL
+                    IF WRK-EMAIL-VALIDO NOT EQUAL "S"
+                       DISPLAY "EMAIL INVALIDO (USE NOME@DOMINIO)"
+                                                    LINE 14 COLUMN 01
+                    END-IF
+                 END-PERFORM
 
                  DISPLAY "TELEFONE "               LINE 10 COLUMN 01
                  DISPLAY ARQCRM-TELEFONE           LINE 10 COLUMN 15
-                 DISPLAY "NOVO TELEFONE "          LINE 11 COLUMN 01
-                    ACCEPT  WRK-ARQCRM-TELEFONE    LINE 11 COLUMN 15
+                 MOVE "N" TO WRK-TEL-VALIDO
+                 PERFORM UNTIL WRK-TEL-VALIDO EQUAL "S"
+                    DISPLAY "NOVO TELEFONE "       LINE 11 COLUMN 01
+                       ACCEPT  WRK-ARQCRM-TELEFONE LINE 11 COLUMN 15
+                    IF FUNCTION TRIM(WRK-ARQCRM-TELEFONE) IS NUMERIC
+                       AND FUNCTION TRIM(WRK-ARQCRM-TELEFONE) NOT
+                           EQUAL SPACES
+                       MOVE "S" TO WRK-TEL-VALIDO
+                    ELSE
+                       DISPLAY "TELEFONE INVALIDO (SOMENTE NUMEROS)"
+                                                    LINE 14 COLUMN 01
+                    END-IF
+                 END-PERFORM
 
+                 DISPLAY "DATA DE NASCIMENTO "    LINE 12 COLUMN 01
+                 DISPLAY ARQCRM-DATA-NASCIMENTO   LINE 12 COLUMN 25
+                 DISPLAY "NOVA DATA (AAAAMMDD, BRANCO MANTEM) "
+                                                   LINE 12 COLUMN 40
+                    ACCEPT WRK-ARQCRM-DATA-NASCIMENTO
+                                                   LINE 12 COLUMN 75
 
-                DISPLAY "DESEJA ALTERAR (S/N)? "   LINE 13 COLUMN 01          
-                   ACCEPT WRK-CONFIRMA             LINE 13 COLUMN 25 
+                 IF WRK-ARQCRM-DATA-NASCIMENTO EQUAL ZEROS
+                    MOVE ARQCRM-DATA-NASCIMENTO TO
+                                             WRK-ARQCRM-DATA-NASCIMENTO
+                 END-IF
+                 PERFORM CALCULAR-MENOR
+
+                DISPLAY "DESEJA ALTERAR (S/N)? "   LINE 13 COLUMN 01
+                   ACCEPT WRK-CONFIRMA             LINE 13 COLUMN 25
 
                    IF WRK-CONFIRMA EQUAL "S"
+                      MOVE ARQCRM-NOME          TO WRK-NOME-ANTES
+                      MOVE ARQCRM-EMAIL         TO WRK-EMAIL-ANTES
+                      MOVE ARQCRM-TELEFONE      TO WRK-TELEFONE-ANTES
+                      MOVE ARQCRM-DATA-NASCIMENTO TO
+                                           WRK-DATA-NASCIMENTO-ANTES
+                      MOVE ARQCRM-MENOR         TO WRK-MENOR-ANTES
                       MOVE WRK-ARQCRM-NOME       TO ARQCRM-NOME
                       MOVE WRK-ARQCRM-EMAIL      TO ARQCRM-EMAIL
-                      MOVE WRK-ARQCRM-TELEFONE   TO ARQCRM-TELEFONE                    
+                      MOVE WRK-ARQCRM-TELEFONE   TO ARQCRM-TELEFONE
+                      MOVE WRK-ARQCRM-DATA-NASCIMENTO TO
+                                                  ARQCRM-DATA-NASCIMENTO
+                      MOVE WRK-ARQCRM-MENOR      TO ARQCRM-MENOR
                       REWRITE ARQCRM-REGISTRO
                       DISPLAY "REGISTRO REGRAVADO" LINE 15 COLUMN 01
+                      PERFORM GRAVAR-AUDITORIA
                    END-IF
               WHEN 23
               DISPLAY "ID NAO ENCONTRADO"          LINE 20 COLUMN 01
@@ -94,5 +226,177 @@
             
 
 
+       DESFAZER-ULTIMA SECTION.
+           DISPLAY "ID DO CLIENTE "              LINE 04 COLUMN 01.
+              ACCEPT WRK-ARQCRM-ID               LINE 04 COLUMN 25.
+           MOVE WRK-ARQCRM-ID TO ARQCRM-ID.
+           READ ARQCRM.
+
+           IF ARQCRM-FS NOT EQUAL 00
+              DISPLAY "ID NAO ENCONTRADO"         LINE 20 COLUMN 01
+           ELSE
+              PERFORM LOCALIZAR-ULTIMA-AUDITORIA
+              IF WRK-UNDO-ENCONTRADO NOT EQUAL "S"
+                 DISPLAY "NENHUMA ALTERACAO ANTERIOR ENCONTRADA"
+                                                   LINE 20 COLUMN 01
+              ELSE
+                 DISPLAY "VALOR ANTERIOR NOME  "   LINE 05 COLUMN 01
+                 DISPLAY WRK-UNDO-NOME             LINE 05 COLUMN 25
+                 DISPLAY "VALOR ANTERIOR EMAIL "   LINE 06 COLUMN 01
+                 DISPLAY WRK-UNDO-EMAIL            LINE 06 COLUMN 25
+                 DISPLAY "VALOR ANTERIOR TELEFONE" LINE 07 COLUMN 01
+                 DISPLAY WRK-UNDO-TELEFONE         LINE 07 COLUMN 25
+                 DISPLAY "VALOR ANTERIOR NASCIMENTO"
+                                                   LINE 08 COLUMN 01
+                 DISPLAY WRK-UNDO-DATA-NASCIMENTO  LINE 08 COLUMN 27
+
+                 DISPLAY "DESFAZER PARA ESTES VALORES (S/N)? "
+                                                   LINE 13 COLUMN 01
+                    ACCEPT WRK-CONFIRMA           LINE 13 COLUMN 45
+
+                 IF WRK-CONFIRMA EQUAL "S"
+                    MOVE ARQCRM-NOME          TO WRK-NOME-ANTES
+                    MOVE ARQCRM-EMAIL         TO WRK-EMAIL-ANTES
+                    MOVE ARQCRM-TELEFONE      TO WRK-TELEFONE-ANTES
+                    MOVE ARQCRM-DATA-NASCIMENTO TO
+                                         WRK-DATA-NASCIMENTO-ANTES
+                    MOVE ARQCRM-MENOR         TO WRK-MENOR-ANTES
+                    MOVE WRK-UNDO-NOME        TO ARQCRM-NOME
+                    MOVE WRK-UNDO-EMAIL       TO ARQCRM-EMAIL
+                    MOVE WRK-UNDO-TELEFONE    TO ARQCRM-TELEFONE
+                    MOVE WRK-UNDO-DATA-NASCIMENTO
+                                              TO ARQCRM-DATA-NASCIMENTO
+                    MOVE WRK-UNDO-MENOR       TO ARQCRM-MENOR
+                    REWRITE ARQCRM-REGISTRO
+                    DISPLAY "ALTERACAO DESFEITA"   LINE 15 COLUMN 01
+                    PERFORM GRAVAR-AUDITORIA-DESFAZER
+                 END-IF
+              END-IF
+           END-IF.
+
+       LOCALIZAR-ULTIMA-AUDITORIA SECTION.
+           MOVE "N" TO WRK-UNDO-ENCONTRADO.
+           CLOSE ARQAUDIT.
+           OPEN INPUT ARQAUDIT.
+           PERFORM UNTIL ARQAUDIT-FS NOT EQUAL 00
+              READ ARQAUDIT NEXT RECORD
+              IF ARQAUDIT-FS EQUAL 00
+                 IF AUDCRM-ID EQUAL ARQCRM-ID
+                    AND AUDCRM-OPERACAO EQUAL "ALTERACAO"
+                    MOVE AUDCRM-NOME-ANTES     TO WRK-UNDO-NOME
+                    MOVE AUDCRM-EMAIL-ANTES    TO WRK-UNDO-EMAIL
+                    MOVE AUDCRM-TELEFONE-ANTES TO WRK-UNDO-TELEFONE
+                    MOVE AUDCRM-STATUS-ANTES   TO WRK-UNDO-STATUS
+                    MOVE AUDCRM-DATA-NASCIMENTO-ANTES TO
+                                         WRK-UNDO-DATA-NASCIMENTO
+                    MOVE AUDCRM-MENOR-ANTES    TO WRK-UNDO-MENOR
+                    MOVE "S" TO WRK-UNDO-ENCONTRADO
+                 END-IF
+              END-IF
+           END-PERFORM.
+           CLOSE ARQAUDIT.
+           OPEN EXTEND ARQAUDIT.
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "ARQCRM.DAT EM LAYOUT ANTIGO - EXECUTE MANUT"
+                                                     LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA              LINE 20 COLUMN 01
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+      *    CALCULA A MAIORIDADE A PARTIR DA DATA DE NASCIMENTO USANDO A
+      *    MESMA REGRA >= 18 ANOS DO FELCACHAMADO, E MARCA O REGISTRO
+       CALCULAR-MENOR SECTION.
+           IF WRK-ARQCRM-DATA-NASCIMENTO EQUAL ZEROS
+              MOVE SPACES TO WRK-ARQCRM-MENOR
+           ELSE
+              ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD
+              MOVE WRK-DATA-ATUAL(1:4)             TO WRK-ANO-ATUAL
+              MOVE WRK-ARQCRM-DATA-NASCIMENTO(1:4) TO WRK-ANO-NASC
+              MOVE WRK-DATA-ATUAL(5:4)             TO WRK-MESDIA-ATUAL
+              MOVE WRK-ARQCRM-DATA-NASCIMENTO(5:4) TO WRK-MESDIA-NASC
+              COMPUTE WRK-IDADE = WRK-ANO-ATUAL - WRK-ANO-NASC
+              IF WRK-MESDIA-ATUAL LESS THAN WRK-MESDIA-NASC
+                 SUBTRACT 1 FROM WRK-IDADE
+              END-IF
+              CALL "FELCACHAMADO" USING WRK-IDADE, WRK-MAIORIDADE
+              IF WRK-MAIORIDADE EQUAL "S"
+                 MOVE "N" TO WRK-ARQCRM-MENOR
+              ELSE
+                 MOVE "S" TO WRK-ARQCRM-MENOR
+              END-IF
+           END-IF.
+
+       VALIDAR-EMAIL SECTION.
+           MOVE "N"    TO WRK-EMAIL-VALIDO.
+           MOVE SPACES TO WRK-EMAIL-LOCAL WRK-EMAIL-DOMINIO.
+           MOVE ZERO   TO WRK-CONT-ARROBA WRK-CONT-PONTO.
+           INSPECT WRK-ARQCRM-EMAIL TALLYING WRK-CONT-ARROBA
+               FOR ALL "@".
+           IF WRK-CONT-ARROBA EQUAL 1
+              UNSTRING WRK-ARQCRM-EMAIL DELIMITED BY "@"
+                 INTO WRK-EMAIL-LOCAL WRK-EMAIL-DOMINIO
+              END-UNSTRING
+              IF WRK-EMAIL-LOCAL NOT EQUAL SPACES
+                 AND WRK-EMAIL-DOMINIO NOT EQUAL SPACES
+                 INSPECT WRK-EMAIL-DOMINIO TALLYING WRK-CONT-PONTO
+                     FOR ALL "."
+                 IF WRK-CONT-PONTO GREATER THAN ZERO
+                    MOVE "S" TO WRK-EMAIL-VALIDO
+                 END-IF
+              END-IF
+           END-IF.
+
+       GRAVAR-AUDITORIA SECTION.
+           MOVE ARQCRM-ID              TO AUDCRM-ID.
+           MOVE "ALTERACAO"            TO AUDCRM-OPERACAO.
+           MOVE WRK-NOME-ANTES         TO AUDCRM-NOME-ANTES.
+           MOVE WRK-EMAIL-ANTES        TO AUDCRM-EMAIL-ANTES.
+           MOVE WRK-TELEFONE-ANTES     TO AUDCRM-TELEFONE-ANTES.
+           MOVE ARQCRM-STATUS          TO AUDCRM-STATUS-ANTES.
+           MOVE WRK-DATA-NASCIMENTO-ANTES
+                                       TO AUDCRM-DATA-NASCIMENTO-ANTES.
+           MOVE WRK-MENOR-ANTES        TO AUDCRM-MENOR-ANTES.
+           MOVE ARQCRM-NOME            TO AUDCRM-NOME-DEPOIS.
+           MOVE ARQCRM-EMAIL           TO AUDCRM-EMAIL-DEPOIS.
+           MOVE ARQCRM-TELEFONE        TO AUDCRM-TELEFONE-DEPOIS.
+           MOVE ARQCRM-STATUS          TO AUDCRM-STATUS-DEPOIS.
+           MOVE ARQCRM-DATA-NASCIMENTO TO AUDCRM-DATA-NASCIMENTO-DEPOIS.
+           MOVE ARQCRM-MENOR           TO AUDCRM-MENOR-DEPOIS.
+           ACCEPT AUDCRM-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDCRM-HORA FROM TIME.
+           MOVE WRK-OPERADOR           TO AUDCRM-OPERADOR.
+           WRITE AUDCRM-REGISTRO.
+
+
+       GRAVAR-AUDITORIA-DESFAZER SECTION.
+           MOVE ARQCRM-ID              TO AUDCRM-ID.
+           MOVE "DESFAZER"             TO AUDCRM-OPERACAO.
+           MOVE WRK-NOME-ANTES         TO AUDCRM-NOME-ANTES.
+           MOVE WRK-EMAIL-ANTES        TO AUDCRM-EMAIL-ANTES.
+           MOVE WRK-TELEFONE-ANTES     TO AUDCRM-TELEFONE-ANTES.
+           MOVE ARQCRM-STATUS          TO AUDCRM-STATUS-ANTES.
+           MOVE WRK-DATA-NASCIMENTO-ANTES
+                                       TO AUDCRM-DATA-NASCIMENTO-ANTES.
+           MOVE WRK-MENOR-ANTES        TO AUDCRM-MENOR-ANTES.
+           MOVE ARQCRM-NOME            TO AUDCRM-NOME-DEPOIS.
+           MOVE ARQCRM-EMAIL           TO AUDCRM-EMAIL-DEPOIS.
+           MOVE ARQCRM-TELEFONE        TO AUDCRM-TELEFONE-DEPOIS.
+           MOVE ARQCRM-STATUS          TO AUDCRM-STATUS-DEPOIS.
+           MOVE ARQCRM-DATA-NASCIMENTO TO AUDCRM-DATA-NASCIMENTO-DEPOIS.
+           MOVE ARQCRM-MENOR           TO AUDCRM-MENOR-DEPOIS.
+           ACCEPT AUDCRM-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDCRM-HORA FROM TIME.
+           MOVE WRK-OPERADOR           TO AUDCRM-OPERADOR.
+           WRITE AUDCRM-REGISTRO.
+
        FINALIZAR SECTION.
-           CLOSE ARQCRM. 
+           CLOSE ARQCRM.
+           CLOSE ARQAUDIT.
