@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTACRM.
+      *********************************
+      *AREA DE COMENTARIOS - REMARKS***
+      *OBJETIVO: GERA O ARQUIVO DE INTERCAMBIO (CABECALHO, UM DETALHE
+      *POR CLIENTE NO LAYOUT DO #CRM-EXCH E RODAPE COM O TOTAL) PARA
+      *ENVIAR A BASE LOCAL DO ARQCRM PARA OUTRA FILIAL
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM  ASSIGN TO "DADOS/ARQCRM.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT ARQEXCH ASSIGN TO "DADOS/ARQCRM_INTERCAMBIO_OUT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ARQEXCH-FS.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCRM.
+       COPY "#CRM".
+
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
+       FD ARQEXCH.
+       COPY "#CRM-EXCH".
+
+       WORKING-STORAGE SECTION.
+       01 ARQCRM-FS          PIC 9(02) VALUES ZEROS.
+       01 ARQEXCH-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 03.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+
+      *    CODIGO DA FILIAL LOCAL - SEM UM CADASTRO DE FILIAIS NO
+      *    SISTEMA AINDA, FICA FIXO AQUI (MESMA IDEIA DO WRK-OPERADOR
+      *    FIXO "SISTEMA"/"CARGA" USADO NOS OUTROS JOBS EM LOTE)
+       01 WRK-FILIAL-LOCAL   PIC X(10) VALUES "MATRIZ".
+       01 WRK-DATA-ATUAL     PIC 9(08) VALUES ZEROS.
+       01 WRK-TOT-EXPORTADOS PIC 9(05) VALUES ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+           DISPLAY "EXPORTACRM - INICIO".
+           PERFORM INICIAR.
+           PERFORM PROCESSAR.
+           PERFORM FINALIZAR.
+           DISPLAY "TOTAL EXPORTADO...: " WRK-TOT-EXPORTADOS.
+           DISPLAY "EXPORTACRM - FIM".
+           STOP RUN.
+
+       INICIAR SECTION.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              GOBACK
+           END-IF.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           OPEN INPUT ARQCRM.
+           IF ARQCRM-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO ABERTURA ARQCRM.DAT STATUS " ARQCRM-FS
+              GOBACK
+           END-IF.
+           OPEN OUTPUT ARQEXCH.
+           IF ARQEXCH-FS NOT EQUAL ZEROS
+              DISPLAY "ERRO ABERTURA ARQCRM_INTERCAMBIO_OUT.TXT "
+                       ARQEXCH-FS
+              CLOSE ARQCRM
+              GOBACK
+           END-IF.
+           PERFORM GRAVAR-CABECALHO.
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "ARQCRM.DAT EM LAYOUT ANTIGO - EXECUTE MANUT"
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+       GRAVAR-CABECALHO SECTION.
+           MOVE "H" TO EXCH-TIPO-REG.
+           MOVE WRK-FILIAL-LOCAL TO EXCH-FILIAL-ORIGEM.
+           MOVE WRK-DATA-ATUAL   TO EXCH-DATA-EXPORT.
+           ACCEPT EXCH-HORA-EXPORT FROM TIME.
+           WRITE EXCH-REGISTRO.
+
+      *    EXPORTA TODO MUNDO DO ARQCRM, INCLUSIVE OS JA EXCLUIDOS
+      *    (BAIXA LOGICA) - A FILIAL QUE RECEBE DECIDE O QUE FAZER COM
+      *    ISSO, O EXCH-EXCLUIDO VAI NO DETALHE PARA ELA SABER
+       PROCESSAR SECTION.
+           MOVE LOW-VALUES TO ARQCRM-CHAVE.
+           START ARQCRM KEY IS GREATER ARQCRM-CHAVE.
+           PERFORM UNTIL ARQCRM-FS NOT EQUAL ZEROS
+              READ ARQCRM NEXT RECORD
+              IF ARQCRM-FS EQUAL ZEROS
+                 PERFORM GRAVAR-DETALHE
+                 ADD 1 TO WRK-TOT-EXPORTADOS
+              END-IF
+           END-PERFORM.
+           PERFORM GRAVAR-RODAPE.
+
+       GRAVAR-DETALHE SECTION.
+           MOVE "D"                       TO EXCH-TIPO-REG.
+           MOVE ARQCRM-ID                 TO EXCH-ID.
+           MOVE ARQCRM-NOME               TO EXCH-NOME.
+           MOVE ARQCRM-EMAIL              TO EXCH-EMAIL.
+           MOVE ARQCRM-TELEFONE           TO EXCH-TELEFONE.
+           MOVE ARQCRM-STATUS             TO EXCH-STATUS.
+           MOVE ARQCRM-EXCLUIDO           TO EXCH-EXCLUIDO.
+           MOVE ARQCRM-DATA-CADASTRO      TO EXCH-DATA-CADASTRO.
+           MOVE ARQCRM-FIDELIZACAO        TO EXCH-FIDELIZACAO.
+           MOVE ARQCRM-DATA-NASCIMENTO    TO EXCH-DATA-NASCIMENTO.
+           MOVE ARQCRM-MENOR              TO EXCH-MENOR.
+           WRITE EXCH-REGISTRO.
+
+       GRAVAR-RODAPE SECTION.
+           MOVE "T"                  TO EXCH-TIPO-REG.
+           MOVE WRK-TOT-EXPORTADOS   TO EXCH-TOTAL-REGISTROS.
+           WRITE EXCH-REGISTRO.
+
+       FINALIZAR SECTION.
+           CLOSE ARQCRM.
+           CLOSE ARQEXCH.
