@@ -5,18 +5,67 @@
        DATA DIVISION.
        WORKING-STORAGE      SECTION.
        01 WRK-OPCAO PIC 9(01) VALUES ZEROS.
-       
-       
+
+       01 WRK-LOGIN.
+           05 WRK-USUARIO     PIC X(10) VALUES SPACES.
+           05 WRK-SENHA       PIC X(06) VALUES SPACES.
+           05 WRK-LOGIN-OK    PIC X(01) VALUES SPACES.
+           05 WRK-LOGIN-NIVEL PIC X(01) VALUES SPACES.
+           05 WRK-LOGIN-SETOR PIC X(10) VALUES SPACES.
+
+       01 WRK-OPERADOR      PIC X(10) VALUES SPACES.
+       01 WRK-ACESSO-NEGADO PIC X(01) VALUES "N".
+
+       01 WRK-LOTE-IDX      PIC 9(04) VALUES ZEROS.
+       01 WRK-PAUSA         PIC X(10) VALUES SPACES.
+       COPY "#LOTECRM".
+
        SCREEN SECTION.
        01 TELA.
-           05 BLANK SCREEN.      
+           05 BLANK SCREEN.
 
        PROCEDURE DIVISION.
        PRINCPAL  SECTION.
-           PERFORM PROCESSAR UNTIL WRK-OPCAO EQUAL 8.   
+           PERFORM LOGIN-CRM.
+           IF WRK-LOGIN-OK NOT EQUAL "S"
+              DISPLAY "ACESSO NEGADO. ENCERRANDO." LINE 22 COLUMN 01
+              STOP RUN
+           END-IF.
+           MOVE WRK-USUARIO TO WRK-OPERADOR.
+           PERFORM CLASSIFICAR-ACESSO.
+           IF WRK-ACESSO-NEGADO EQUAL "S"
+              STOP RUN
+           END-IF.
+           PERFORM PROCESSAR UNTIL WRK-OPCAO EQUAL 9.
            DISPLAY "FIM DO PROGRAMA"          LINE 22 COLUMN 01.
-           STOP RUN. 
-           
+           STOP RUN.
+
+       LOGIN-CRM SECTION.
+           DISPLAY TELA.
+           DISPLAY "USUARIO "                 LINE 01 COLUMN 01.
+              ACCEPT WRK-USUARIO              LINE 01 COLUMN 15.
+           DISPLAY "SENHA   "                 LINE 02 COLUMN 01.
+              ACCEPT WRK-SENHA                LINE 02 COLUMN 15.
+           CALL "VALIDALOGIN" USING WRK-LOGIN.
+
+      *    MESMA CLASSIFICACAO DO PROGCOBCREDENCIAIS, AGORA LIGADA AO
+      *    NIVEL/SETOR DEVOLVIDOS PELO VALIDALOGIN PARA O USUARIO QUE
+      *    ACABOU DE SE AUTENTICAR
+       CLASSIFICAR-ACESSO SECTION.
+           EVALUATE WRK-LOGIN-NIVEL ALSO WRK-LOGIN-SETOR(1:1)
+              WHEN "A" ALSO "X"
+                 DISPLAY "ACESSO COMPLETO"        LINE 22 COLUMN 01
+              WHEN "B" ALSO "Y"
+                 DISPLAY "ACESSO PARCIAL"         LINE 22 COLUMN 01
+              WHEN "C" ALSO "Z"
+                 DISPLAY "ACESSO RESTRITO"        LINE 22 COLUMN 01
+              WHEN OTHER
+                 DISPLAY "ACESSO NEGADO"          LINE 22 COLUMN 01
+                 MOVE "S" TO WRK-ACESSO-NEGADO
+           END-EVALUATE.
+           DISPLAY "PRESSIONE ENTER PARA CONTINUAR" LINE 23 COLUMN 01.
+           ACCEPT WRK-PAUSA                         LINE 23 COLUMN 35.
+
        PROCESSAR SECTION.
            DISPLAY TELA.
            
@@ -36,26 +85,62 @@
            DISPLAY "5-INATIVAR/ATIVAR" LINE 10 COLUMN 01.
            DISPLAY "6-RELATORIOS     " LINE 11 COLUMN 01.
            DISPLAY "7-SETUP SISTEMA  " LINE 12 COLUMN 01.
-           DISPLAY "8-ENCERRAR       " LINE 13 COLUMN 01.
+           DISPLAY "8-CONSULTA EM LOTE" LINE 13 COLUMN 01.
+           DISPLAY "9-ENCERRAR       " LINE 14 COLUMN 01.
            DISPLAY "QUAL OPCAO       " LINE 20 COLUMN 01.
                ACCEPT WRK-OPCAO        LINE 20 COLUMN 15.
 
            DISPLAY TELA
-           
+
            EVALUATE WRK-OPCAO
               WHEN 1
-                 CALL "CADASTRO"
-               WHEN 2 
+                 CALL "CADASTRO" USING WRK-OPERADOR
+               WHEN 2
                  CALL "CONSULTA"
                WHEN 3
-                 CALL "ALTERA"
-               WHEN 4 
-                 CALL "EXCLUI"
+                 CALL "ALTERA" USING WRK-OPERADOR
+               WHEN 4
+                 CALL "EXCLUI" USING WRK-OPERADOR
                WHEN 5
-                 CALL "STATUS"
-               WHEN 6 
+                 CALL "STATUS" USING WRK-OPERADOR
+               WHEN 6
                  CALL "RELAT"
-               WHEN 7 
+               WHEN 7
                  CALL "MANUT"
-           END-EVALUATE. 
+               WHEN 8
+                 PERFORM PROCESSAR-LOTE
+           END-EVALUATE.
+
+       PROCESSAR-LOTE SECTION.
+           MOVE 1001 TO LOTE-QUANTOS.
+           PERFORM UNTIL LOTE-QUANTOS NOT GREATER THAN 1000
+              DISPLAY "QUANTOS CLIENTES DESEJA CONSULTAR (MAX 1000) "
+                                                 LINE 01 COLUMN 01
+                 ACCEPT LOTE-QUANTOS           LINE 01 COLUMN 45
+              IF LOTE-QUANTOS GREATER THAN 1000
+                 DISPLAY "VALOR INVALIDO (MAX 1000)" LINE 14 COLUMN 01
+              END-IF
+           END-PERFORM.
+
+           PERFORM VARYING WRK-LOTE-IDX FROM 1 BY 1
+                   UNTIL WRK-LOTE-IDX > LOTE-QUANTOS
+              DISPLAY "ID DO CLIENTE " WRK-LOTE-IDX LINE 02 COLUMN 01
+              ACCEPT LOTE-ID(WRK-LOTE-IDX)        LINE 02 COLUMN 20
+           END-PERFORM.
+
+           CALL "CONSULTALOTE" USING LOTE-DADOS.
+
+           DISPLAY TELA.
+           PERFORM VARYING WRK-LOTE-IDX FROM 1 BY 1
+                   UNTIL WRK-LOTE-IDX > LOTE-QUANTOS
+              IF LOTE-ENCONTRADO(WRK-LOTE-IDX) EQUAL "S"
+                 DISPLAY LOTE-ID(WRK-LOTE-IDX) " "
+                         LOTE-NOME(WRK-LOTE-IDX) " "
+                         LOTE-EMAIL(WRK-LOTE-IDX)
+              ELSE
+                 DISPLAY LOTE-ID(WRK-LOTE-IDX) " NAO ENCONTRADO"
+              END-IF
+           END-PERFORM.
+           DISPLAY "PRESSIONE ENTER PARA CONTINUAR" LINE 22 COLUMN 01.
+           ACCEPT WRK-PAUSA LINE 22 COLUMN 35.
 
