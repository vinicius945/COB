@@ -0,0 +1,22 @@
+      *---------------------------------------------------------------
+      * Area de trabalho do PROGCOBINVEST (calculo de juros compostos)
+      *---------------------------------------------------------------
+       01 WRK-VALOR        PIC 9(07)V99.
+       01 WRK-MES          PIC 9(03).
+       01 WRK-JUROS        PIC 9(03)V99.
+       01 WRK-VALOR-DEC    PIC 9(09)V99.
+       01 WRK-DADO-OK      PIC X(03) VALUE SPACES.
+       01 WRK-TOTAL-ED     PIC Z(07)9,99.
+       01 WRK-TEM-APORTE   PIC X(01) VALUE "N".
+       01 WRK-APORTE       PIC 9(07)V99 VALUE ZEROS.
+       01 WRK-MES-ATUAL    PIC 9(03) VALUE ZEROS.
+       01 WRK-SALDO-ANT    PIC 9(09)V99 VALUE ZEROS.
+       01 WRK-JUROS-GANHOS PIC 9(09)V99 VALUE ZEROS.
+       01 ARQEXTRATO-FS    PIC 9(02) VALUES ZEROS.
+       01 WRK-PRODUTO       PIC 9(01) VALUE ZEROS.
+       01 WRK-LIMITE-MESES  PIC 9(03) VALUE ZEROS.
+       01 WRK-LIMITE-JUROS  PIC 9(03)V99 VALUE ZEROS.
+       01 WRK-MOEDA         PIC X(03) VALUE "BRL".
+       01 WRK-SIMBOLO-MOEDA PIC X(03) VALUE "R$ ".
+       01 ARQPARM-FS        PIC 9(02) VALUES ZEROS.
+       01 WRK-PARM-ACHADO   PIC X(01) VALUES "N".
