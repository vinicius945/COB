@@ -4,34 +4,115 @@
       *AREA DE COMENTARIOS - REMARKS***
       *AUTHOR = VINICIUS(ALTAFINI)*****
       *OBJETIVO: OPERADORES ARITMÉTICOS
-      *DATA   = 03/03/2026 
+      *DATA   = 03/03/2026
       *********************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQVENDAS ASSIGN TO ".\VENDAS.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQVENDAS-FS.
+
+           SELECT ARQRELVENDAS ASSIGN TO ".\VENDAS_RELAT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ARQRELVENDAS-FS.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.  
-       77 WRK-NUM1  PIC 9(06)V9 VALUES ZEROS.
-       77 WRK-NUM2  PIC 9(06)V9 VALUES ZEROS.
-       77 WRK-RESUL  PIC 9(07) VALUES ZEROS.
-       77 WRK-RESUL-ED PIC $ZZZ.ZZ9,99.
-       77 WRK-NUM1-ED PIC $ZZZ.ZZ9,99.
-       77 WRK-NUM2-ED PIC $ZZZ.ZZ9,99.
+       FILE SECTION.
+       FD ARQVENDAS
+           RECORDING MODE IS F.
+      *    UMA VENDA POR REGISTRO NO ARQUIVO DO DIA
+       01 VEN-REGISTRO.
+           05 VEN-VALOR  PIC 9(06)V9.
+
+       FD ARQRELVENDAS.
+       01 ARQRELVENDAS-LINHA PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-RESUL     PIC 9(09)V9 VALUES ZEROS.
+       77 WRK-RESUL-ED   PIC $ZZZ.ZZZ.ZZ9,99.
+       77 WRK-QTD-VENDAS PIC 9(06) VALUES ZEROS.
+       77 WRK-TOTAL-VENDAS PIC 9(09)V9 VALUES ZEROS.
+       77 WRK-MEDIA-VENDAS PIC 9(07)V9 VALUES ZEROS.
+       01 ARQVENDAS-FS     PIC 9(02) VALUES ZEROS.
+       01 ARQRELVENDAS-FS  PIC 9(02) VALUES ZEROS.
+       01 WRK-MOEDA         PIC X(03) VALUES "BRL".
+       01 WRK-SIMBOLO-MOEDA PIC X(03) VALUES "R$ ".
+
        PROCEDURE  DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '==================================.'
-           MOVE WRK-NUM1 TO WRK-NUM1-ED.
-           MOVE WRK-NUM2 TO WRK-NUM2-ED.
-           DISPLAY  'VENDA1: R' WRK-NUM1-ED.
-           DISPLAY  'VENDA2: R' WRK-NUM2-ED.
-      *******************SOMA,*******************
-           ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'SOMA DAS VENDAS: R' WRK-RESUL-ED.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           DISPLAY "MOEDA: (BRL) (UYU) (USD) ".
+           ACCEPT WRK-MOEDA.
+           PERFORM 0150-SELECIONAR-MOEDA.
+           OPEN INPUT ARQVENDAS.
+           IF ARQVENDAS-FS NOT EQUAL ZEROS
+              DISPLAY "ARQUIVO DE VENDAS NAO ABERTO"
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT ARQRELVENDAS.
+           MOVE ZEROS TO WRK-QTD-VENDAS.
+           MOVE ZEROS TO WRK-TOTAL-VENDAS.
+           READ ARQVENDAS
+              AT END MOVE 10 TO ARQVENDAS-FS
+           END-READ.
+
+      *    SIMBOLO EDITADO CONFORME A MOEDA ESCOLHIDA, EM VEZ DO "R"
+      *    FIXO NOS DISPLAY DE SAIDA
+       0150-SELECIONAR-MOEDA.
+           EVALUATE WRK-MOEDA
+              WHEN "UYU"
+                 MOVE "$U " TO WRK-SIMBOLO-MOEDA
+              WHEN "USD"
+                 MOVE "US$" TO WRK-SIMBOLO-MOEDA
+              WHEN OTHER
+                 MOVE "BRL" TO WRK-MOEDA
+                 MOVE "R$ " TO WRK-SIMBOLO-MOEDA
+           END-EVALUATE.
+
+       0200-PROCESSAR.
+           PERFORM UNTIL ARQVENDAS-FS EQUAL 10
+              ADD 1 TO WRK-QTD-VENDAS
+              ADD VEN-VALOR TO WRK-TOTAL-VENDAS
+              READ ARQVENDAS
+                 AT END MOVE 10 TO ARQVENDAS-FS
+              END-READ
+           END-PERFORM.
+
+       0300-FINALIZAR.
+           CLOSE ARQVENDAS.
+      *****************SOMA,*******************
+           MOVE WRK-TOTAL-VENDAS TO WRK-RESUL-ED.
+           DISPLAY '==================================.'.
+           DISPLAY 'NUMERO DE VENDAS: ' WRK-QTD-VENDAS.
+           DISPLAY 'TOTAL DAS VENDAS: ' WRK-SIMBOLO-MOEDA WRK-RESUL-ED.
       *****************COMPUTE*********************
-           COMPUTE  WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
-           MOVE  WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY  'MEDIA ARITIMÉTICA DAS VENDAS: R' WRK-RESUL-ED.
-           STOP RUN.
\ No newline at end of file
+           IF WRK-QTD-VENDAS > ZEROS
+              COMPUTE WRK-MEDIA-VENDAS =
+                  WRK-TOTAL-VENDAS / WRK-QTD-VENDAS
+           ELSE
+              MOVE ZEROS TO WRK-MEDIA-VENDAS
+           END-IF.
+           MOVE WRK-MEDIA-VENDAS TO WRK-RESUL-ED.
+           DISPLAY 'TICKET MEDIO: ' WRK-SIMBOLO-MOEDA WRK-RESUL-ED.
+
+           MOVE SPACES TO ARQRELVENDAS-LINHA.
+           STRING "VENDAS,"     DELIMITED BY SIZE
+                  WRK-QTD-VENDAS   DELIMITED BY SIZE
+                  ",TOTAL,"     DELIMITED BY SIZE
+                  WRK-TOTAL-VENDAS DELIMITED BY SIZE
+                  ",MEDIA,"     DELIMITED BY SIZE
+                  WRK-MEDIA-VENDAS DELIMITED BY SIZE
+             INTO ARQRELVENDAS-LINHA
+           END-STRING.
+           WRITE ARQRELVENDAS-LINHA.
+           CLOSE ARQRELVENDAS.
