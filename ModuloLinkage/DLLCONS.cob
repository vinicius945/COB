@@ -2,7 +2,23 @@
 
        PROGRAM-ID. DLLCONS.
 
+       ENVIRONMENT        DIVISION.
+       INPUT-OUTPUT       SECTION.
+       FILE-CONTROL.
+           SELECT ARQCONS ASSIGN TO "DADOS/ARQCONS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQCONS-FS
+           RECORD KEY IS CONS-ID.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQCONS.
+       COPY "#CONS".
+
+       WORKING-STORAGE    SECTION.
+       01 ARQCONS-FS PIC 9(02) VALUES ZEROS.
+
        LINKAGE   SECTION.
        01 LNK-DADOS.
            05 LNK-ID      PIC 9(003) VALUE 0.
@@ -10,18 +26,35 @@
            05 LNK-EMAIL   PIC X(030) VALUE SPACES.
 
        PROCEDURE DIVISION USING LNK-DADOS.
-           EVALUATE LNK-ID
-              WHEN 1
-                 MOVE "MARIA EDUARDA "       TO LNK-NOME
-                 MOVE "MARIA@GMAIL.COM"      TO LNK-EMAIL
-               WHEN 2
-                 MOVE "CARLOS AGUIAR"        TO LNK-NOME
-                 MOVE "CARLOS@GMAIL.COM"     TO LNK-EMAIL
-               WHEN OTHER 
+           PERFORM ABRIR-ARQCONS.
+
+           MOVE LNK-ID TO CONS-ID.
+           READ ARQCONS.
+
+           EVALUATE ARQCONS-FS
+              WHEN 00
+                 MOVE CONS-NOME  TO LNK-NOME
+                 MOVE CONS-EMAIL TO LNK-EMAIL
+              WHEN OTHER
                  MOVE "NOME NAO ENCONTRADO"  TO LNK-NOME
                  MOVE "EMAIL NAO ENCONTRADO" TO LNK-EMAIL
            END-EVALUATE.
 
+           CLOSE ARQCONS.
+           GOBACK.
 
-
-       GOBACK.
+       ABRIR-ARQCONS SECTION.
+           OPEN INPUT ARQCONS.
+           IF ARQCONS-FS EQUAL 35
+              OPEN OUTPUT ARQCONS
+              MOVE 1 TO CONS-ID
+              MOVE "MARIA EDUARDA "      TO CONS-NOME
+              MOVE "MARIA@GMAIL.COM"     TO CONS-EMAIL
+              WRITE CONS-REGISTRO
+              MOVE 2 TO CONS-ID
+              MOVE "CARLOS AGUIAR"       TO CONS-NOME
+              MOVE "CARLOS@GMAIL.COM"    TO CONS-EMAIL
+              WRITE CONS-REGISTRO
+              CLOSE ARQCONS
+              OPEN INPUT ARQCONS
+           END-IF.
