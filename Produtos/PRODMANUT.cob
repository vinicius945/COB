@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODMANUT.
+
+       ENVIRONMENT        DIVISION.
+       INPUT-OUTPUT       SECTION.
+       FILE-CONTROL.
+           SELECT ARQPROD ASSIGN TO "DADOS/ARQPROD.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS ARQPROD-FS
+           RECORD KEY IS ARQPROD-CHAVE
+           ALTERNATE RECORD KEY IS ARQPROD-DESCRICAO
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQPROD_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+           SELECT ARQPRODCAT ASSIGN TO "DADOS/ARQPRODCAT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS ARQPRODCAT-FS
+           RECORD KEY IS CATPROD-CODIGO.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPROD.
+       COPY "#PROD".
+
+       FD ARQCTRL.
+       COPY "#PROD-CTRL".
+
+       FD ARQPRODCAT.
+       COPY "#PRODCAT".
+
+       WORKING-STORAGE    SECTION.
+       01 ARQPROD-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQPRODCAT-FS      PIC 9(02) VALUES ZEROS.
+       01 WRK-CAT-IDX        PIC 9(01) VALUES ZEROS.
+
+
+      *---------------------Variaveis de apoio
+
+       01 WRK-SEGURATELA      PIC X(01) VALUES SPACES.
+       01 WRK-VERSAO-ATUAL    PIC 9(02) VALUES 01.
+
+
+       SCREEN SECTION.
+       01 TELA.
+           05 BLANK SCREEN.
+
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM CRIAR-CATEGORIAS.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+
+       INICIAR SECTION.
+           DISPLAY TELA.
+
+           OPEN INPUT ARQPROD.
+           DISPLAY "STATUS ABERTURA " ARQPROD-FS.
+           EVALUATE  ARQPROD-FS
+              WHEN 00
+                DISPLAY "ARQUIVO JA EXISTE "         LINE 01 COLUMN 01
+                PERFORM VERIFICAR-CARIMBO
+              WHEN 35
+               OPEN OUTPUT ARQPROD
+                 DISPLAY "ARQUIVO FOI CRIADO"        LINE 01 COLUMN 01
+                 PERFORM GRAVAR-CARIMBO
+              WHEN OTHER
+                 DISPLAY "ERRO   "                   LINE 01 COLUMN 01
+                 DISPLAY ARQPROD-FS                  LINE 02 COLUMN 01
+                 ACCEPT WRK-SEGURATELA               LINE 20 COLUMN 01
+                 DISPLAY "APERTE UMA TECLA"          LINE 21 COLUMN 01
+                 GOBACK
+           END-EVALUATE.
+
+       GRAVAR-CARIMBO SECTION.
+           OPEN OUTPUT ARQCTRL.
+           MOVE WRK-VERSAO-ATUAL TO CTLPROD-VERSAO.
+           WRITE CTLPROD-REGISTRO.
+           CLOSE ARQCTRL.
+           DISPLAY "LAYOUT VERSAO " CTLPROD-VERSAO " GRAVADO"
+                                                     LINE 02 COLUMN 01.
+
+       VERIFICAR-CARIMBO SECTION.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              DISPLAY "LAYOUT VERSAO " CTLPROD-VERSAO LINE 02 COLUMN 01
+              IF CTLPROD-VERSAO LESS THAN WRK-VERSAO-ATUAL
+                 DISPLAY "CARIMBO DESATUALIZADO - ATUALIZANDO"
+                                                     LINE 03 COLUMN 01
+                 PERFORM GRAVAR-CARIMBO
+              END-IF
+           ELSE
+              DISPLAY "ARQUIVO SEM CARIMBO DE VERSAO - GRAVANDO"
+                                                     LINE 02 COLUMN 01
+              PERFORM GRAVAR-CARIMBO
+           END-IF.
+
+              DISPLAY "VOLTANDO. APERTE UMA TECLA"   LINE 21 COLUMN 01
+              ACCEPT WRK-SEGURATELA                  LINE 20 COLUMN 01.
+
+      *    TABELA UNICA DE CATEGORIAS (PEDIDO DO PROGCOBCOD/PROGCOBPRODTO)
+      *    SO GRAVA AS 5 CATEGORIAS PADRAO NA PRIMEIRA VEZ QUE O ARQUIVO
+      *    E CRIADO - SE JA EXISTIR, MANTEM O QUE ESTIVER LA
+       CRIAR-CATEGORIAS SECTION.
+           OPEN INPUT ARQPRODCAT.
+           IF ARQPRODCAT-FS EQUAL 35
+              OPEN OUTPUT ARQPRODCAT
+              PERFORM VARYING WRK-CAT-IDX FROM 1 BY 1
+                      UNTIL WRK-CAT-IDX > 5
+                 EVALUATE WRK-CAT-IDX
+                    WHEN 1
+                       MOVE "A"          TO CATPROD-CODIGO
+                       MOVE "Alimentacao" TO CATPROD-DESCRICAO
+                    WHEN 2
+                       MOVE "H"          TO CATPROD-CODIGO
+                       MOVE "Higiene"    TO CATPROD-DESCRICAO
+                    WHEN 3
+                       MOVE "L"          TO CATPROD-CODIGO
+                       MOVE "Limpeza"    TO CATPROD-DESCRICAO
+                    WHEN 4
+                       MOVE "B"          TO CATPROD-CODIGO
+                       MOVE "Bebidas"    TO CATPROD-DESCRICAO
+                    WHEN 5
+                       MOVE "E"          TO CATPROD-CODIGO
+                       MOVE "Eletronicos" TO CATPROD-DESCRICAO
+                 END-EVALUATE
+                 WRITE CATPROD-REGISTRO
+              END-PERFORM
+              DISPLAY "TABELA DE CATEGORIAS CRIADA"   LINE 03 COLUMN 01
+           END-IF.
+           CLOSE ARQPRODCAT.
+
+       FINALIZAR SECTION.
+           CLOSE ARQPROD.
