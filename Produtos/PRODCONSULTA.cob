@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODCONSULTA.
+
+       ENVIRONMENT        DIVISION.
+       INPUT-OUTPUT       SECTION.
+       FILE-CONTROL.
+           SELECT ARQPROD ASSIGN TO "DADOS/ARQPROD.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQPROD-FS
+           RECORD KEY IS ARQPROD-CHAVE
+           ALTERNATE RECORD KEY IS ARQPROD-DESCRICAO
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQPROD_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPROD.
+       COPY "#PROD".
+
+       FD ARQCTRL.
+       COPY "#PROD-CTRL".
+
+       WORKING-STORAGE    SECTION.
+
+       01 ARQPROD-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+
+
+      *---------------------Variaveis de apoio
+
+       01 WRK-SEGURATELA PIC X(01) VALUES SPACES.
+       01 WRK-TIPOBUSCA  PIC X(01) VALUES SPACES.
+       01 WRK-DESCBUSCA  PIC X(25) VALUES SPACES.
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 01.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+
+       INICIAR SECTION.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              GOBACK
+           END-IF.
+           OPEN INPUT ARQPROD.
+           IF ARQPROD-FS NOT EQUAL ZEROS
+             DISPLAY "ERRO ABERTURA "            LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA           LINE 20 COLUMN 01
+             GOBACK
+           END-IF.
+
+       PROCESSAR SECTION.
+           DISPLAY "CONSULTA DE PRODUTO "        LINE 01 COLUMN 01.
+           DISPLAY "----------"                  LINE 02 COLUMN 01.
+           DISPLAY "BUSCAR POR (C)ODIGO OU (D)ESCRICAO ? "
+                                                   LINE 03 COLUMN 01.
+              ACCEPT WRK-TIPOBUSCA                LINE 03 COLUMN 40.
+
+           IF WRK-TIPOBUSCA EQUAL "D"
+              PERFORM BUSCAR-POR-DESCRICAO
+           ELSE
+              PERFORM BUSCAR-POR-CODIGO
+           END-IF.
+
+              ACCEPT WRK-SEGURATELA             LINE 21 COLUMN 01.
+
+
+       BUSCAR-POR-CODIGO SECTION.
+           DISPLAY "CODIGO DO PRODUTO "         LINE 04 COLUMN 01.
+              ACCEPT ARQPROD-CODIGO             LINE 04 COLUMN 25.
+           READ ARQPROD.
+
+           EVALUATE ARQPROD-FS
+              WHEN 00
+                 PERFORM EXIBIR-REGISTRO
+              WHEN 23
+                 DISPLAY "CODIGO NAO ENCONTRADO" LINE 20 COLUMN 01
+              WHEN OTHER
+                 DISPLAY "ERRO DE ABERTURA "     LINE 20 COLUMN 01
+                 DISPLAY ARQPROD-FS
+           END-EVALUATE.
+
+       BUSCAR-POR-DESCRICAO SECTION.
+           DISPLAY "DESCRICAO DO PRODUTO "       LINE 04 COLUMN 01.
+              ACCEPT WRK-DESCBUSCA               LINE 04 COLUMN 25.
+           MOVE WRK-DESCBUSCA TO ARQPROD-DESCRICAO.
+
+           START ARQPROD KEY IS EQUAL ARQPROD-DESCRICAO.
+
+           EVALUATE ARQPROD-FS
+              WHEN 00
+                 READ ARQPROD NEXT RECORD
+                 PERFORM EXIBIR-REGISTRO
+              WHEN 23
+                 DISPLAY "DESCRICAO NAO ENCONTRADA" LINE 20 COLUMN 01
+              WHEN OTHER
+                 DISPLAY "ERRO DE ABERTURA "     LINE 20 COLUMN 01
+                 DISPLAY ARQPROD-FS
+           END-EVALUATE.
+
+       EXIBIR-REGISTRO SECTION.
+           DISPLAY "CODIGO   "                  LINE 04 COLUMN 01
+           DISPLAY ARQPROD-CODIGO                LINE 04 COLUMN 15.
+           DISPLAY ARQPROD-DESCRICAO              LINE 05 COLUMN 01.
+           DISPLAY ARQPROD-CATEGORIA              LINE 06 COLUMN 01.
+           DISPLAY "PRECO "                      LINE 07 COLUMN 01
+           DISPLAY ARQPROD-PRECO                  LINE 07 COLUMN 15.
+           DISPLAY "ESTOQUE "                    LINE 08 COLUMN 01
+           DISPLAY ARQPROD-ESTOQUE                LINE 08 COLUMN 15.
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLPROD-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "LAYOUT ANTIGO - EXECUTE PRODMANUT"
+                                                     LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA              LINE 20 COLUMN 01
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+       FINALIZAR SECTION.
+           CLOSE ARQPROD.
