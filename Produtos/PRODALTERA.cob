@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODALTERA.
+
+       ENVIRONMENT        DIVISION.
+       INPUT-OUTPUT       SECTION.
+       FILE-CONTROL.
+           SELECT ARQPROD ASSIGN TO "DADOS/ARQPROD.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQPROD-FS
+           RECORD KEY IS ARQPROD-CHAVE
+           ALTERNATE RECORD KEY IS ARQPROD-DESCRICAO
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQPROD_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPROD.
+       COPY "#PROD".
+
+       FD ARQCTRL.
+       COPY "#PROD-CTRL".
+
+       WORKING-STORAGE    SECTION.
+       COPY "#PROD-WRK".
+
+       01 ARQPROD-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+
+
+      *---------------------Variaveis de apoio
+
+       01 WRK-SEGURATELA PIC X(01) VALUES SPACES.
+       01 WRK-CONFIRMA   PIC X(01) VALUES SPACES.
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 01.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+
+       INICIAR SECTION.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              GOBACK
+           END-IF.
+           OPEN I-O ARQPROD.
+           IF ARQPROD-FS NOT EQUAL ZEROS
+             DISPLAY "ERRO ABERTURA "            LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA           LINE 20 COLUMN 01
+             GOBACK
+           END-IF.
+
+       PROCESSAR SECTION.
+           DISPLAY "ALTERACAO DE PRODUTO "       LINE 01 COLUMN 01.
+           DISPLAY "----------"                  LINE 02 COLUMN 01.
+           DISPLAY "CODIGO DO PRODUTO "          LINE 03 COLUMN 01.
+              ACCEPT WRK-ARQPROD-CODIGO          LINE 03 COLUMN 25.
+           MOVE WRK-ARQPROD-CODIGO TO ARQPROD-CODIGO.
+           READ ARQPROD.
+
+           EVALUATE ARQPROD-FS
+              WHEN 00
+                 DISPLAY "DESCRICAO "             LINE 04 COLUMN 01
+                 DISPLAY ARQPROD-DESCRICAO        LINE 04 COLUMN 25
+
+                 DISPLAY "PRECO ATUAL "           LINE 05 COLUMN 01
+                 DISPLAY ARQPROD-PRECO            LINE 05 COLUMN 25
+                 DISPLAY "NOVO PRECO "            LINE 06 COLUMN 01
+                    ACCEPT WRK-ARQPROD-PRECO      LINE 06 COLUMN 25
+
+                 DISPLAY "ESTOQUE ATUAL "         LINE 07 COLUMN 01
+                 DISPLAY ARQPROD-ESTOQUE          LINE 07 COLUMN 25
+                 DISPLAY "NOVO ESTOQUE "          LINE 08 COLUMN 01
+                    ACCEPT WRK-ARQPROD-ESTOQUE    LINE 08 COLUMN 25
+
+                 DISPLAY "DESEJA ALTERAR (S/N)? " LINE 13 COLUMN 01
+                    ACCEPT WRK-CONFIRMA           LINE 13 COLUMN 25
+
+                 IF WRK-CONFIRMA EQUAL "S"
+                    MOVE WRK-ARQPROD-PRECO   TO ARQPROD-PRECO
+                    MOVE WRK-ARQPROD-ESTOQUE TO ARQPROD-ESTOQUE
+                    REWRITE ARQPROD-REGISTRO
+                    DISPLAY "REGISTRO ALTERADO " LINE 15 COLUMN 01
+                 END-IF
+              WHEN 23
+                 DISPLAY "CODIGO NAO ENCONTRADO" LINE 20 COLUMN 01
+              WHEN OTHER
+                 DISPLAY "ERRO DE ABERTURA "     LINE 20 COLUMN 01
+                 DISPLAY ARQPROD-FS
+           END-EVALUATE.
+              DISPLAY "VOLTANDO..."               LINE 20 COLUMN 01
+              ACCEPT WRK-SEGURATELA               LINE 21 COLUMN 01.
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLPROD-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "LAYOUT ANTIGO - EXECUTE PRODMANUT"
+                                                     LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA              LINE 20 COLUMN 01
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+       FINALIZAR SECTION.
+           CLOSE ARQPROD.
