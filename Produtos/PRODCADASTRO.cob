@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODCADASTRO.
+
+       ENVIRONMENT        DIVISION.
+       INPUT-OUTPUT       SECTION.
+       FILE-CONTROL.
+           SELECT ARQPROD ASSIGN TO "DADOS/ARQPROD.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQPROD-FS
+           RECORD KEY IS ARQPROD-CHAVE
+           ALTERNATE RECORD KEY IS ARQPROD-DESCRICAO
+               WITH DUPLICATES.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQPROD_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+           SELECT ARQPRODCAT ASSIGN TO "DADOS/ARQPRODCAT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS ARQPRODCAT-FS
+           RECORD KEY IS CATPROD-CODIGO.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPROD.
+       COPY "#PROD".
+
+       FD ARQCTRL.
+       COPY "#PROD-CTRL".
+
+       FD ARQPRODCAT.
+       COPY "#PRODCAT".
+
+       WORKING-STORAGE    SECTION.
+       COPY "#PROD-WRK".
+
+       01 ARQPROD-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+       01 ARQPRODCAT-FS      PIC 9(02) VALUES ZEROS.
+       01 WRK-CATPROD-CODIGO PIC X(01) VALUES SPACES.
+
+
+      *---------------------Variaveis de apoio
+
+       01 WRK-SEGURATELA PIC X(01) VALUES SPACES.
+       01 WRK-CONFIRMA   PIC X(01) VALUES SPACES.
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 01.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+
+       PROCEDURE DIVISION.
+           PERFORM INICIAR.
+           PERFORM PROCESSAR.
+           PERFORM FINALIZAR.
+
+           GOBACK.
+
+
+       INICIAR SECTION.
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL EQUAL "S"
+              GOBACK
+           END-IF.
+           OPEN I-O ARQPROD.
+           IF ARQPROD-FS NOT EQUAL ZEROS
+             DISPLAY "ERRO ABERTURA "            LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA           LINE 20 COLUMN 01
+             GOBACK
+           END-IF.
+           OPEN INPUT ARQPRODCAT.
+
+       PROCESSAR SECTION.
+           DISPLAY "CADASTRO DE PRODUTO "        LINE 01 COLUMN 01.
+           DISPLAY "----------"                  LINE 02 COLUMN 01.
+
+           DISPLAY "CODIGO DO PRODUTO "          LINE 03 COLUMN 01.
+              ACCEPT WRK-ARQPROD-CODIGO          LINE 03 COLUMN 25.
+           MOVE WRK-ARQPROD-CODIGO TO ARQPROD-CODIGO.
+           READ ARQPROD.
+
+           IF ARQPROD-FS EQUAL 00
+              DISPLAY "CODIGO JA CADASTRADO"     LINE 20 COLUMN 01
+           ELSE
+              DISPLAY "DESCRICAO "               LINE 04 COLUMN 01
+                 ACCEPT WRK-ARQPROD-DESCRICAO    LINE 04 COLUMN 25
+              DISPLAY "PRECO "                   LINE 05 COLUMN 01
+                 ACCEPT WRK-ARQPROD-PRECO        LINE 05 COLUMN 25
+              DISPLAY "ESTOQUE INICIAL "         LINE 06 COLUMN 01
+                 ACCEPT WRK-ARQPROD-ESTOQUE      LINE 06 COLUMN 25
+
+              PERFORM CLASSIFICAR-CATEGORIA
+              DISPLAY "CATEGORIA "                LINE 07 COLUMN 01
+              DISPLAY WRK-ARQPROD-CATEGORIA       LINE 07 COLUMN 25
+
+              DISPLAY "DESEJA GRAVAR (S/N)? "     LINE 13 COLUMN 01
+                 ACCEPT WRK-CONFIRMA              LINE 13 COLUMN 25
+
+              IF WRK-CONFIRMA EQUAL "S"
+                 MOVE WRK-ARQPROD-REGISTRO TO ARQPROD-REGISTRO
+                 WRITE ARQPROD-REGISTRO
+                 DISPLAY "PRODUTO CADASTRADO"     LINE 15 COLUMN 01
+              END-IF
+           END-IF.
+              DISPLAY "VOLTANDO..."                LINE 20 COLUMN 01
+              ACCEPT WRK-SEGURATELA                LINE 21 COLUMN 01.
+
+      *    MESMAS FAIXAS DE CODIGO DO PROGCOBCOD, AGORA RESOLVIDAS PELA
+      *    TABELA COMPARTILHADA ARQPRODCAT (TAMBEM USADA PELO
+      *    PROGCOBPRODTO) EM VEZ DE UM LITERAL PROPRIO DESTE PROGRAMA
+       CLASSIFICAR-CATEGORIA SECTION.
+           EVALUATE WRK-ARQPROD-CODIGO
+              WHEN 100 THRU 199
+                 MOVE "A" TO WRK-CATPROD-CODIGO
+              WHEN 200 THRU 399
+                 MOVE "H" TO WRK-CATPROD-CODIGO
+              WHEN 400 THRU 599
+                 MOVE "L" TO WRK-CATPROD-CODIGO
+              WHEN 600 THRU 799
+                 MOVE "B" TO WRK-CATPROD-CODIGO
+              WHEN 800 THRU 999
+                 MOVE "E" TO WRK-CATPROD-CODIGO
+              WHEN OTHER
+                 MOVE SPACES TO WRK-CATPROD-CODIGO
+           END-EVALUATE.
+
+           IF WRK-CATPROD-CODIGO EQUAL SPACES
+              MOVE "Invalido" TO WRK-ARQPROD-CATEGORIA
+           ELSE
+              MOVE WRK-CATPROD-CODIGO TO CATPROD-CODIGO
+              READ ARQPRODCAT
+              IF ARQPRODCAT-FS EQUAL 00
+                 MOVE CATPROD-DESCRICAO TO WRK-ARQPROD-CATEGORIA
+              ELSE
+                 MOVE "Invalido" TO WRK-ARQPROD-CATEGORIA
+              END-IF
+           END-IF.
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLPROD-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "LAYOUT ANTIGO - EXECUTE PRODMANUT"
+                                                     LINE 01 COLUMN 01
+                 ACCEPT WRK-SEGURATELA              LINE 20 COLUMN 01
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+       FINALIZAR SECTION.
+           CLOSE ARQPROD.
+           CLOSE ARQPRODCAT.
