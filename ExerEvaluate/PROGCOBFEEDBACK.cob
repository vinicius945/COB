@@ -1,30 +1,76 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PROGCOBFEEDBACK.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFEEDBACK ASSIGN TO "DADOS/FEEDBACK_TREND.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ARQFEEDBACK-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQFEEDBACK.
+       01 FEED-LINHA PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 NOTA PIC 9(02)V99.
+       01 WRK-CATEGORIA    PIC X(17) VALUES SPACES.
+       01 WRK-IDCLIENTE    PIC 9(04) VALUES ZEROS.
+       01 WRK-NOTA-ED      PIC Z9.99.
+       01 WRK-DATA-ATUAL   PIC 9(08) VALUES ZEROS.
+       01 ARQFEEDBACK-FS   PIC 9(02) VALUES ZEROS.
 
        PROCEDURE DIVISION.
 
+           DISPLAY "ID DO CLIENTE (0000 SE NAO IDENTIFICADO): "
+           ACCEPT WRK-IDCLIENTE.
+
            DISPLAY "Digite a sua nota de satisfação(0 a 10): "
            ACCEPT NOTA.
 
            EVALUATE NOTA
               WHEN 0 THRU 3.99
-                 DISPLAY "INSATISFEITO"
+                 MOVE "INSATISFEITO"      TO WRK-CATEGORIA
               WHEN 4 THRU 6.99
-                 DISPLAY  "NEUTRO"
+                 MOVE "NEUTRO"            TO WRK-CATEGORIA
               WHEN 7 THRU 8.99
-                 DISPLAY "SATISFEITO"
+                 MOVE "SATISFEITO"        TO WRK-CATEGORIA
               WHEN 9 THRU 10.00
-                 DISPLAY "MUITO SATISFEITO"
+                 MOVE "MUITO SATISFEITO"  TO WRK-CATEGORIA
               WHEN OTHER
-                 DISPLAY "NOTA INVALIDA"
+                 MOVE "NOTA INVALIDA"     TO WRK-CATEGORIA
            END-EVALUATE.
 
+           DISPLAY WRK-CATEGORIA.
+
+           IF WRK-CATEGORIA NOT EQUAL "NOTA INVALIDA"
+              PERFORM GRAVAR-TENDENCIA
+           END-IF.
+
            DISPLAY "----------------------"
            DISPLAY "FIM DO PROGRAMA".
            DISPLAY "----------------------"
 
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+      *    GRAVA CADA RESPOSTA NO ARQUIVO DE TENDENCIA PARA PERMITIR UM
+      *    RELATORIO MENSAL DE SATISFACAO, EM VEZ DE SO UM DISPLAY
+       GRAVAR-TENDENCIA SECTION.
+           MOVE NOTA TO WRK-NOTA-ED.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           OPEN EXTEND ARQFEEDBACK.
+           IF ARQFEEDBACK-FS EQUAL 05
+              OPEN OUTPUT ARQFEEDBACK
+           END-IF.
+           MOVE SPACES TO FEED-LINHA.
+           STRING WRK-IDCLIENTE  DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  WRK-NOTA-ED    DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  WRK-CATEGORIA  DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  WRK-DATA-ATUAL DELIMITED BY SIZE
+             INTO FEED-LINHA
+           END-STRING.
+           WRITE FEED-LINHA.
+           CLOSE ARQFEEDBACK.
