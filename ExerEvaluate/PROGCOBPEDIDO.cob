@@ -1,11 +1,58 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PROGCOBPEDIDO.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPEDIDO ASSIGN TO ".\PEDIDOS.TXT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS ARQPEDIDO-FS.
+
+           SELECT ARQPEDCTRL ASSIGN TO ".\PEDCTRL.TXT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS ARQPEDCTRL-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQPEDIDO
+           RECORDING MODE IS F.
+      *    UM REGISTRO POR PEDIDO ACEITO: NUMERO, MASSA, TAMANHO,
+      *    PRECO CALCULADO E DATA/HORA DO PEDIDO
+       01 PED-REGISTRO.
+           05 PED-NUMERO   PIC 9(06).
+           05 PED-MASSA    PIC X(15).
+           05 PED-TAMANHO  PIC X(02).
+           05 PED-PRECO    PIC 9(04)V99.
+           05 PED-DATA     PIC 9(08).
+           05 PED-HORA     PIC 9(08).
+
+       FD ARQPEDCTRL
+           RECORDING MODE IS F.
+      *    ULTIMO NUMERO DE PEDIDO EMITIDO (REGISTRO UNICO,
+      *    SOBRESCRITO A CADA PEDIDO, MESMA IDEIA DO CKPTCLI.TXT)
+       01 PEDCTRL-REGISTRO.
+           05 PEDCTRL-ULTIMO-NUMERO PIC 9(06).
+
        WORKING-STORAGE SECTION.
 
        77 MASSA   PIC X(15).
        77 TAMANHO PIC X(2).
+       77 WRK-PRECO PIC 9(04)V99 VALUES ZEROS.
+       77 WRK-ITEM-VALIDO PIC X(01) VALUES "N".
+
+       01 ARQPEDIDO-FS     PIC 9(02) VALUES ZEROS.
+       01 ARQPEDCTRL-FS    PIC 9(02) VALUES ZEROS.
+       01 WRK-NUMERO-PEDIDO PIC 9(06) VALUES ZEROS.
+
+      *    TABELA DE PRECOS POR MASSA/TAMANHO
+       77 TAB-PRECO-INTEGRAL-P     PIC 9(04)V99 VALUES 28.90.
+       77 TAB-PRECO-INTEGRAL-M     PIC 9(04)V99 VALUES 34.90.
+       77 TAB-PRECO-INTEGRAL-G     PIC 9(04)V99 VALUES 42.90.
+       77 TAB-PRECO-TRADICIONAL-P  PIC 9(04)V99 VALUES 24.90.
+       77 TAB-PRECO-TRADICIONAL-M  PIC 9(04)V99 VALUES 29.90.
+       77 TAB-PRECO-TRADICIONAL-G  PIC 9(04)V99 VALUES 36.90.
+       77 TAB-PRECO-FININHA-P      PIC 9(04)V99 VALUES 22.90.
+       77 TAB-PRECO-FININHA-M      PIC 9(04)V99 VALUES 27.90.
+       77 TAB-PRECO-FININHA-G      PIC 9(04)V99 VALUES 34.90.
 
        PROCEDURE DIVISION.
 
@@ -15,31 +62,85 @@
        DISPLAY "Digite o tamanho (P, M, G)".
        ACCEPT TAMANHO.
 
+       MOVE "N" TO WRK-ITEM-VALIDO.
+
        EVALUATE  TRUE
            WHEN MASSA = "INTEGRAL" AND TAMANHO = "P"
               DISPLAY "Pedido: INTEGRAL-P"
+              MOVE TAB-PRECO-INTEGRAL-P TO WRK-PRECO
+              MOVE "S" TO WRK-ITEM-VALIDO
            WHEN MASSA = "INTEGRAL" AND TAMANHO = "M"
               DISPLAY "Pedido: INTEGRAL-M"
+              MOVE TAB-PRECO-INTEGRAL-M TO WRK-PRECO
+              MOVE "S" TO WRK-ITEM-VALIDO
            WHEN MASSA = "INTEGRAL" AND TAMANHO = "G"
               DISPLAY "Pedido: INTEGRAL-G"
+              MOVE TAB-PRECO-INTEGRAL-G TO WRK-PRECO
+              MOVE "S" TO WRK-ITEM-VALIDO
            WHEN MASSA = "TRADICIONAL" AND TAMANHO = "P"
               DISPLAY "Pedido: TRADICIONAL-P"
+              MOVE TAB-PRECO-TRADICIONAL-P TO WRK-PRECO
+              MOVE "S" TO WRK-ITEM-VALIDO
            WHEN MASSA = "TRADICIONAL" AND TAMANHO = "M"
               DISPLAY "Pedido: TRADICIONAL-M"
+              MOVE TAB-PRECO-TRADICIONAL-M TO WRK-PRECO
+              MOVE "S" TO WRK-ITEM-VALIDO
            WHEN MASSA = "TRADICIONAL" AND TAMANHO = "G"
               DISPLAY "Pedido: TRADICIONAL-G"
-            WHEN MASSA = "FININHA" AND TAMANHO = "P"
+              MOVE TAB-PRECO-TRADICIONAL-G TO WRK-PRECO
+              MOVE "S" TO WRK-ITEM-VALIDO
+           WHEN MASSA = "FININHA" AND TAMANHO = "P"
               DISPLAY "Pedido: FININHA-P"
+              MOVE TAB-PRECO-FININHA-P TO WRK-PRECO
+              MOVE "S" TO WRK-ITEM-VALIDO
            WHEN MASSA = "FININHA" AND TAMANHO = "M"
-              DISPLAY "Pedido: TRADICIONAL-M"
+              DISPLAY "Pedido: FININHA-M"
+              MOVE TAB-PRECO-FININHA-M TO WRK-PRECO
+              MOVE "S" TO WRK-ITEM-VALIDO
            WHEN MASSA = "FININHA" AND TAMANHO = "G"
               DISPLAY "Pedido: FININHA-G"
-           WHEN OTHER   
-              DISPLAY "Massa e tamanho não disponivel"   
-       
+              MOVE TAB-PRECO-FININHA-G TO WRK-PRECO
+              MOVE "S" TO WRK-ITEM-VALIDO
+           WHEN OTHER
+              DISPLAY "Massa e tamanho não disponivel"
        END-EVALUATE.
 
+       IF WRK-ITEM-VALIDO EQUAL "S"
+          DISPLAY "Preco: " WRK-PRECO
+          PERFORM GRAVAR-PEDIDO
+          DISPLAY "Pedido numero " WRK-NUMERO-PEDIDO " gravado"
+       END-IF.
+
        STOP RUN.
-             
 
+       GRAVAR-PEDIDO SECTION.
+           PERFORM PROXIMO-NUMERO-PEDIDO.
+
+           OPEN EXTEND ARQPEDIDO.
+           IF ARQPEDIDO-FS EQUAL 05
+              OPEN OUTPUT ARQPEDIDO
+           END-IF.
+           MOVE WRK-NUMERO-PEDIDO TO PED-NUMERO.
+           MOVE MASSA             TO PED-MASSA.
+           MOVE TAMANHO           TO PED-TAMANHO.
+           MOVE WRK-PRECO         TO PED-PRECO.
+           ACCEPT PED-DATA FROM DATE YYYYMMDD.
+           ACCEPT PED-HORA FROM TIME.
+           WRITE PED-REGISTRO.
+           CLOSE ARQPEDIDO.
+
+       PROXIMO-NUMERO-PEDIDO SECTION.
+           OPEN INPUT ARQPEDCTRL.
+           IF ARQPEDCTRL-FS EQUAL 00
+              READ ARQPEDCTRL
+              MOVE PEDCTRL-ULTIMO-NUMERO TO WRK-NUMERO-PEDIDO
+              CLOSE ARQPEDCTRL
+           ELSE
+              MOVE ZERO TO WRK-NUMERO-PEDIDO
+           END-IF.
+           ADD 1 TO WRK-NUMERO-PEDIDO.
 
+           OPEN OUTPUT ARQPEDCTRL.
+           MOVE WRK-NUMERO-PEDIDO TO PEDCTRL-ULTIMO-NUMERO.
+           WRITE PEDCTRL-REGISTRO.
+           CLOSE ARQPEDCTRL.
