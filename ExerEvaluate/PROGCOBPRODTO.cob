@@ -1,27 +1,41 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PROGCOBIDADE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPRODCAT ASSIGN TO "DADOS/ARQPRODCAT.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           FILE STATUS IS ARQPRODCAT-FS
+           RECORD KEY IS CATPROD-CODIGO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRODCAT.
+       COPY "#PRODCAT".
+
        WORKING-STORAGE SECTION.
 
-       77 LETRA-PRODUTO PIC X(2).
+       01 LETRA-PRODUTO PIC X(01).
+       01 ARQPRODCAT-FS PIC 9(02) VALUES ZEROS.
 
        PROCEDURE DIVISION.
 
        DISPLAY "Digite a letra da categoria: "
        ACCEPT LETRA-PRODUTO.
 
-       EVALUATE LETRA-PRODUTO
-           WHEN "A" 
-              DISPLAY "Alimento"
-           WHEN "V" 
-              DISPLAY "Vestuario"
-           WHEN "E" 
-              DISPLAY "Eletronico"
-           WHEN "M" 
-              DISPLAY "Movel"
-           WHEN OTHER   
-              DISPLAY "Categoria desconhecida"
-       END-EVALUATE.
+       OPEN INPUT ARQPRODCAT.
+       MOVE LETRA-PRODUTO TO CATPROD-CODIGO.
+       READ ARQPRODCAT.
+
+      *    CATEGORIA AGORA VEM DA MESMA TABELA ARQPRODCAT USADA PELO
+      *    PRODCADASTRO, EM VEZ DE UM EVALUATE PROPRIO COM LETRAS E
+      *    NOMES QUE NAO BATIAM COM OS DO PROGCOBCOD
+       IF ARQPRODCAT-FS EQUAL 00
+          DISPLAY CATPROD-DESCRICAO
+       ELSE
+          DISPLAY "Categoria desconhecida"
+       END-IF.
+       CLOSE ARQPRODCAT.
 
        STOP RUN.
