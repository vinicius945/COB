@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA.
+      *********************************
+      *AREA DE COMENTARIOS - REMARKS***
+      *OBJETIVO: JOB DE RECONCILIACAO EM LOTE ENTRE OS TOTAIS DO CRM
+      *(ARQCRM.DAT) E OS TOTAIS DO EXTRATO DE CONTAS DO CLIENTES (
+      *EARQCLI/SARQCLI/REJARQCLI), PARA PEGAR DIVERGENCIAS ENTRE AS
+      *DUAS POPULACOES ANTES QUE FIQUEM SEMANAS SEM SER NOTADAS
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRM  ASSIGN TO "DADOS/ARQCRM.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQCRM-FS
+           RECORD KEY IS ARQCRM-CHAVE
+           ALTERNATE RECORD KEY IS ARQCRM-NOME
+               WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ARQCRM-EMAIL
+               WITH DUPLICATES.
+
+           SELECT EARQCLI ASSIGN TO ".\EARQCLI.TXT"
+              FILE STATUS IS FS-EARQCLI.
+           SELECT SARQCLI ASSIGN TO ".\SARQCLI.TXT"
+              FILE STATUS IS FS-SARQCLI.
+           SELECT REJARQCLI ASSIGN TO ".\REJARQCLI.TXT"
+              FILE STATUS IS FS-REJARQCLI.
+
+           SELECT ARQCTRL ASSIGN TO "DADOS/ARQCRM_CTRL.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQCTRL-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCRM.
+       COPY "#CRM".
+
+       FD ARQCTRL.
+       COPY "#CRM-CTRL".
+
+       FD EARQCLI
+           RECORDING MODE IS F.
+           COPY "BOOKCLI".
+
+       FD SARQCLI
+           RECORDING MODE IS F.
+      *    LAYOUT = 22 POSICOES (AGENCIA, CONTA, TIPO E SALDO) - MESMO
+      *    LAYOUT GRAVADO PELO CLIENTES.COB, SO PARA CONTAGEM AQUI
+       01 REG-SARQCLI           PIC X(22).
+
+       FD REJARQCLI
+           RECORDING MODE IS F.
+      *    LAYOUT = AGENCIA, CONTA E MOTIVO DA REJEICAO - IDEM
+       01 REG-REJARQCLI.
+           05 REJ-AGENCIA       PIC 9(04).
+           05 REJ-CONTA         PIC 9(08).
+           05 REJ-MOTIVO        PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 ARQCRM-FS         PIC 9(02) VALUES ZEROS.
+       01 FS-EARQCLI         PIC 9(02) VALUES ZEROS.
+       01 FS-SARQCLI         PIC 9(02) VALUES ZEROS.
+       01 FS-REJARQCLI       PIC 9(02) VALUES ZEROS.
+       01 ARQCTRL-FS         PIC 9(02) VALUES ZEROS.
+
+       01 WRK-VERSAO-ESPERADA     PIC 9(02) VALUES 03.
+       01 WRK-VERSAO-INCOMPATIVEL PIC X(01) VALUES "N".
+
+       01 WRK-CRM-TOTAL      PIC 9(05) VALUE ZEROS.
+       01 WRK-CRM-ATIVOS     PIC 9(05) VALUE ZEROS.
+       01 WRK-CLI-TOTAL      PIC 9(05) VALUE ZEROS.
+       01 WRK-CLI-VALIDOS    PIC 9(05) VALUE ZEROS.
+       01 WRK-CLI-REJEITADOS PIC 9(05) VALUE ZEROS.
+       01 WRK-DIVERGENCIA    PIC S9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+           DISPLAY "RECONCILIA - INICIO".
+           PERFORM VERIFICAR-VERSAO.
+           IF WRK-VERSAO-INCOMPATIVEL NOT EQUAL "S"
+              PERFORM CONTAR-ARQCRM
+              PERFORM CONTAR-EXTRATO-CLIENTES
+              PERFORM COMPARAR-TOTAIS
+           END-IF.
+           DISPLAY "RECONCILIA - FIM".
+           STOP RUN.
+
+       VERIFICAR-VERSAO SECTION.
+           MOVE "N" TO WRK-VERSAO-INCOMPATIVEL.
+           OPEN INPUT ARQCTRL.
+           IF ARQCTRL-FS EQUAL 00
+              READ ARQCTRL
+              CLOSE ARQCTRL
+              IF CTLCRM-VERSAO LESS THAN WRK-VERSAO-ESPERADA
+                 DISPLAY "ARQCRM.DAT EM LAYOUT ANTIGO - EXECUTE MANUT"
+                 MOVE "S" TO WRK-VERSAO-INCOMPATIVEL
+              END-IF
+           END-IF.
+
+      *    CONTA QUANTOS CLIENTES NAO EXCLUIDOS EXISTEM NO CRM, E
+      *    QUANTOS DELES ESTAO ATIVOS (STATUS 0) - MESMA DEFINICAO DE
+      *    "ATIVO" QUE O RELAT USA PARA O (0)ATIVO DO FILTRO
+       CONTAR-ARQCRM SECTION.
+           OPEN INPUT ARQCRM.
+           IF ARQCRM-FS EQUAL ZEROS
+              PERFORM UNTIL ARQCRM-FS EQUAL 10
+                 READ ARQCRM NEXT RECORD
+                 IF ARQCRM-FS EQUAL ZEROS
+                    AND ARQCRM-EXCLUIDO NOT EQUAL "S"
+                    ADD 1 TO WRK-CRM-TOTAL
+                    IF ARQCRM-STATUS EQUAL 0
+                       ADD 1 TO WRK-CRM-ATIVOS
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE ARQCRM
+           ELSE
+              DISPLAY "AVISO: ARQCRM.DAT NAO PODE SER ABERTO - STATUS "
+                       ARQCRM-FS
+           END-IF.
+
+      *    CONTA O TOTAL LIDO NA ENTRADA (EARQCLI), OS VALIDOS JA
+      *    GRAVADOS PELO CLIENTES (SARQCLI) E OS REJEITADOS (REJARQCLI)
+       CONTAR-EXTRATO-CLIENTES SECTION.
+           OPEN INPUT EARQCLI.
+           IF FS-EARQCLI EQUAL ZEROS
+              PERFORM UNTIL FS-EARQCLI NOT EQUAL ZEROS
+                 READ EARQCLI
+                 IF FS-EARQCLI EQUAL ZEROS
+                    ADD 1 TO WRK-CLI-TOTAL
+                 END-IF
+              END-PERFORM
+              CLOSE EARQCLI
+           ELSE
+              DISPLAY "AVISO: EARQCLI.TXT NAO PODE SER ABERTO - STATUS "
+                       FS-EARQCLI
+           END-IF.
+
+           OPEN INPUT SARQCLI.
+           IF FS-SARQCLI EQUAL ZEROS
+              PERFORM UNTIL FS-SARQCLI NOT EQUAL ZEROS
+                 READ SARQCLI
+                 IF FS-SARQCLI EQUAL ZEROS
+                    ADD 1 TO WRK-CLI-VALIDOS
+                 END-IF
+              END-PERFORM
+              CLOSE SARQCLI
+           ELSE
+              DISPLAY "AVISO: SARQCLI.TXT NAO PODE SER ABERTO - STATUS "
+                       FS-SARQCLI
+           END-IF.
+
+           OPEN INPUT REJARQCLI.
+           IF FS-REJARQCLI EQUAL ZEROS
+              PERFORM UNTIL FS-REJARQCLI NOT EQUAL ZEROS
+                 READ REJARQCLI
+                 IF FS-REJARQCLI EQUAL ZEROS
+                    ADD 1 TO WRK-CLI-REJEITADOS
+                 END-IF
+              END-PERFORM
+              CLOSE REJARQCLI
+           ELSE
+              DISPLAY "AVISO: REJARQCLI.TXT NAO ABERTO - STATUS "
+                       FS-REJARQCLI
+           END-IF.
+
+      *    COMPARA OS TOTAIS DAS DUAS POPULACOES. AS DUAS FONTES NAO
+      *    COMPARTILHAM UMA CHAVE EM COMUM (O CRM USA ARQCRM-ID, O
+      *    EXTRATO USA AGENCIA+CONTA), ENTAO A RECONCILIACAO E POR
+      *    TOTAL, NAO REGISTRO A REGISTRO - SE OS TOTAIS NAO CONFEREM,
+      *    CABE AO OPERADOR INVESTIGAR QUAL CLIENTE ESTA FALTANDO
+       COMPARAR-TOTAIS SECTION.
+           COMPUTE WRK-DIVERGENCIA = WRK-CRM-ATIVOS - WRK-CLI-VALIDOS.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "ARQCRM  - TOTAL NAO EXCLUIDOS..: " WRK-CRM-TOTAL.
+           DISPLAY "ARQCRM  - ATIVOS................: " WRK-CRM-ATIVOS.
+           DISPLAY "EXTRATO - TOTAL LIDO (EARQCLI)..: " WRK-CLI-TOTAL.
+           DISPLAY "EXTRATO - VALIDOS (SARQCLI)......: "
+                    WRK-CLI-VALIDOS.
+           DISPLAY "EXTRATO - REJEITADOS (REJARQCLI).: "
+                    WRK-CLI-REJEITADOS.
+           DISPLAY "---------------------------------------------".
+           IF WRK-DIVERGENCIA EQUAL ZEROS
+              DISPLAY "TOTAIS CONFEREM - CRM ATIVOS = EXTRATO VALIDOS"
+           ELSE
+              DISPLAY "DIVERGENCIA ENCONTRADA: " WRK-DIVERGENCIA
+                       " CLIENTE(S) ATIVO(S) EM UM ARQUIVO E AUSENTE(S)"
+                       " OU INATIVO(S) NO OUTRO - VERIFICAR MANUALMENTE"
+           END-IF.
