@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERSOR.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 LNK-TEMP-CONVERSAO.
+           05 LNK-FAHRENHEIT   PIC 9(04)V9.
+           05 LNK-MODO         PIC X(01).
+           05 LNK-CELSIUS      PIC S9(04)V9.
+           05 LNK-KELVIN       PIC 9(04)V9.
+
+       PROCEDURE DIVISION USING LNK-TEMP-CONVERSAO.
+           COMPUTE LNK-CELSIUS = (LNK-FAHRENHEIT - 32) * 5 / 9.
+           COMPUTE LNK-KELVIN  = LNK-CELSIUS + 273.1.
+
+           EVALUATE LNK-MODO
+              WHEN "C"
+                 DISPLAY "TEMPERATURA EM CELSIUS: " LNK-CELSIUS
+              WHEN "K"
+                 DISPLAY "TEMPERATURA EM KELVIN: " LNK-KELVIN
+              WHEN OTHER
+                 DISPLAY "TEMPERATURA EM CELSIUS: " LNK-CELSIUS
+                 DISPLAY "TEMPERATURA EM KELVIN: " LNK-KELVIN
+           END-EVALUATE.
+
+           GOBACK.
