@@ -4,12 +4,44 @@
        ENVIRONMENT DIVISION.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WRK-SIMBOLO-MOEDA  PIC X(03) VALUES "R$ ".
+
        LINKAGE SECTION.
        01  SALARIO  PIC 9(5)V99.
-       
-       PROCEDURE DIVISION USING SALARIO.   
-           
-           COMPUTE SALARIO = SALARIO * 1.10.
-           DISPLAY "Salario com bonus:  R$" SALARIO.
+       01  LNK-MOEDA PIC X(03).
+       01  LNK-TEMPODECASA PIC 9(02).
+
+       PROCEDURE DIVISION USING SALARIO LNK-MOEDA LNK-TEMPODECASA.
+
+      *    MESMAS FAIXAS DO PROGCOBFUNCIONARIO, PARA O AUMENTO NAO SER
+      *    10% FIXO PARA TODO MUNDO
+           IF LNK-TEMPODECASA < 2
+              DISPLAY "SEM TEMPO DE CASA SUFICIENTE PARA BONUS"
+           ELSE
+              EVALUATE LNK-TEMPODECASA
+                 WHEN 2 THRU 5
+                    COMPUTE SALARIO = SALARIO * 1.05
+                 WHEN 6 THRU 15
+                    COMPUTE SALARIO = SALARIO * 1.10
+                 WHEN OTHER
+                    COMPUTE SALARIO = SALARIO * 1.15
+              END-EVALUATE
+           END-IF.
+
+      *    MESMA IDEIA DO CONVERTEFUSO - O SIMBOLO EDITADO DEPENDE DO
+      *    CODIGO DE MOEDA RECEBIDO, EM VEZ DE UM "R$" FIXO NO DISPLAY
+           EVALUATE LNK-MOEDA
+              WHEN "BRL"
+                 MOVE "R$ " TO WRK-SIMBOLO-MOEDA
+              WHEN "UYU"
+                 MOVE "$U " TO WRK-SIMBOLO-MOEDA
+              WHEN "USD"
+                 MOVE "US$" TO WRK-SIMBOLO-MOEDA
+              WHEN OTHER
+                 MOVE "R$ " TO WRK-SIMBOLO-MOEDA
+           END-EVALUATE.
+
+           DISPLAY "Salario com bonus:  " WRK-SIMBOLO-MOEDA SALARIO.
            GOBACK.
 
