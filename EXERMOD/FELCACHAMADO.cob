@@ -6,10 +6,13 @@
        DATA DIVISION.
        LINKAGE SECTION.
        01  IDADE  PIC 9(2).
-       
-       PROCEDURE DIVISION USING IDADE.  
+       01  LNK-MAIORIDADE PIC X(01).
+
+       PROCEDURE DIVISION USING IDADE, LNK-MAIORIDADE.
            IF IDADE >= 18
               DISPLAY "Maior de idade"
+              MOVE "S" TO LNK-MAIORIDADE
            ELSE
               DISPLAY "Menor de idade"
+              MOVE "N" TO LNK-MAIORIDADE
            END-IF.
