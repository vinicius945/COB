@@ -1,20 +1,88 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VALIDALOGIN.
 
-       ENVIRONMENT DIVISION.
+       ENVIRONMENT        DIVISION.
+       INPUT-OUTPUT       SECTION.
+       FILE-CONTROL.
+           SELECT ARQUSU ASSIGN TO "DADOS/ARQUSU.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS ARQUSU-FS
+           RECORD KEY IS USU-USUARIO.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQUSU.
+       COPY "#USU".
+
+       WORKING-STORAGE    SECTION.
+       01 ARQUSU-FS              PIC 9(02) VALUES ZEROS.
+       01 WRK-LIMITE-TENTATIVAS  PIC 9(02) VALUES 3.
+
        LINKAGE SECTION.
 
        01 LNK-LOGIN.
-         05 USUARIO  PIC X(10) VALUES SPACES.
-         05 SENHA    PIC X(06) VALUES SPACES.
+         05 USUARIO     PIC X(10) VALUES SPACES.
+         05 SENHA       PIC X(06) VALUES SPACES.
+         05 LNK-STATUS  PIC X(01) VALUES SPACES.
+         05 LNK-NIVEL   PIC X(01) VALUES SPACES.
+         05 LNK-SETOR   PIC X(10) VALUES SPACES.
 
        PROCEDURE DIVISION USING LNK-LOGIN.
-           EVALUATE TRUE
-              WHEN USUARIO = "ADMIN" AND SENHA = "123456"
-                 DISPLAY "Acesso autorizado"
+           PERFORM ABRIR-ARQUSU.
+
+           MOVE USUARIO TO USU-USUARIO.
+           READ ARQUSU.
+
+           EVALUATE ARQUSU-FS
+              WHEN 00
+                 PERFORM VALIDAR-USUARIO
               WHEN OTHER
                  DISPLAY "Acesso Restrito"
+                 MOVE "N" TO LNK-STATUS
            END-EVALUATE.
-           
\ No newline at end of file
+
+           CLOSE ARQUSU.
+           GOBACK.
+
+       ABRIR-ARQUSU SECTION.
+           OPEN I-O ARQUSU.
+           IF ARQUSU-FS EQUAL 35
+              OPEN OUTPUT ARQUSU
+              MOVE "ADMIN"  TO USU-USUARIO
+              MOVE "123456" TO USU-SENHA
+              MOVE ZERO     TO USU-TENTATIVAS
+              MOVE "N"      TO USU-BLOQUEADO
+              MOVE "C"      TO USU-NIVEL
+              MOVE "Z"      TO USU-SETOR
+              WRITE USU-REGISTRO
+              CLOSE ARQUSU
+              OPEN I-O ARQUSU
+           END-IF.
+
+       VALIDAR-USUARIO SECTION.
+           IF USU-BLOQUEADO EQUAL "S"
+              DISPLAY "USUARIO BLOQUEADO - CONTATE O ADMINISTRADOR"
+              MOVE "N" TO LNK-STATUS
+           ELSE
+              IF USU-SENHA EQUAL SENHA
+                 MOVE ZERO TO USU-TENTATIVAS
+                 REWRITE USU-REGISTRO
+                 DISPLAY "Acesso autorizado"
+                 MOVE "S" TO LNK-STATUS
+                 MOVE USU-NIVEL TO LNK-NIVEL
+                 MOVE USU-SETOR TO LNK-SETOR
+              ELSE
+                 ADD 1 TO USU-TENTATIVAS
+                 IF USU-TENTATIVAS GREATER OR EQUAL
+                    WRK-LIMITE-TENTATIVAS
+                    MOVE "S" TO USU-BLOQUEADO
+                    DISPLAY "USUARIO BLOQUEADO APOS TENTATIVAS"
+                            " INVALIDAS"
+                 ELSE
+                    DISPLAY "Acesso Restrito"
+                 END-IF
+                 REWRITE USU-REGISTRO
+                 MOVE "N" TO LNK-STATUS
+              END-IF
+           END-IF.
