@@ -7,14 +7,36 @@
        WORKING-STORAGE SECTION.
 
        01 LOGIN.
-         05 USUARIO  PIC X(10) VALUES SPACES.
-         05 SENHA    PIC X(06) VALUES SPACES.
-          
+         05 USUARIO     PIC X(10) VALUES SPACES.
+         05 SENHA       PIC X(06) VALUES SPACES.
+         05 LNK-STATUS  PIC X(01) VALUES SPACES.
+         05 LNK-NIVEL   PIC X(01) VALUES SPACES.
+         05 LNK-SETOR   PIC X(10) VALUES SPACES.
+
        PROCEDURE DIVISION.
        DISPLAY  "Digite o seu usuario: ".
        ACCEPT USUARIO.
        DISPLAY "Digite a sua senha: ".
        ACCEPT SENHA.
        CALL "VALIDALOGIN" USING LOGIN.
+
+       IF LNK-STATUS EQUAL "S"
+          PERFORM CLASSIFICAR-ACESSO
+       END-IF.
+
        STOP RUN.
-       
\ No newline at end of file
+
+      *    MESMA CLASSIFICACAO DO PROGCOBCREDENCIAIS, AGORA APLICADA AO
+      *    NIVEL/SETOR REAIS DO USUARIO AUTENTICADO EM VEZ DE PEDIR OS
+      *    DOIS CAMPOS SOLTOS E SEM LIGACAO COM O LOGIN
+       CLASSIFICAR-ACESSO.
+           EVALUATE LNK-NIVEL ALSO LNK-SETOR(1:1)
+              WHEN "A" ALSO "X"
+                 DISPLAY "Acesso completo"
+              WHEN "B" ALSO "Y"
+                 DISPLAY "Acesso parcial"
+              WHEN "C" ALSO "Z"
+                 DISPLAY "Acesso restrito"
+              WHEN OTHER
+                 DISPLAY "Acesso negado"
+           END-EVALUATE.
