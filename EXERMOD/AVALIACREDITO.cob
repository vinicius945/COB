@@ -2,10 +2,29 @@
        PROGRAM-ID. AVALIACREDITO.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCRED ASSIGN TO ".\CREDDEC.TXT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS ARQCRED-FS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQCRED
+           RECORDING MODE IS F.
+      *    TRILHA DE DECISAO DE CREDITO: RENDA, VALOR, PERCENTUAL,
+      *    DECISAO E DATA/HORA DO CALCULO
+       01 CRED-REGISTRO.
+           05 CRED-RENDA       PIC 9(04)V99.
+           05 CRED-VALOR       PIC 9(04)V99.
+           05 CRED-PERCENTUAL  PIC 9(03).
+           05 CRED-DECISAO     PIC X(15).
+           05 CRED-DATA        PIC 9(08).
+           05 CRED-HORA        PIC 9(08).
+
        WORKING-STORAGE SECTION.
        77 PERCENTUAL  PIC 9(3) VALUES ZEROS.
+       01 ARQCRED-FS  PIC 9(02) VALUES ZEROS.
        LINKAGE SECTION.
        01 LNK-EMPRESTIMO.
            05 RENDA PIC 9(04)V99 VALUES ZEROS.
@@ -17,10 +36,28 @@
            EVALUATE TRUE
               WHEN PERCENTUAL <=  30
                  DISPLAY "Emprestimo aprovado"
+                 MOVE "APROVADO" TO CRED-DECISAO
               WHEN  PERCENTUAL  >= 31 AND PERCENTUAL <= 50
                  DISPLAY "Analise manual necessaria"
+                 MOVE "ANALISE MANUAL" TO CRED-DECISAO
               WHEN  PERCENTUAL > 50
                  DISPLAY  "Emprestimo negado"
+                 MOVE "NEGADO" TO CRED-DECISAO
            END-EVALUATE.
-              
+
+           PERFORM GRAVAR-DECISAO.
+
            GOBACK.
+
+       GRAVAR-DECISAO SECTION.
+           OPEN EXTEND ARQCRED.
+           IF ARQCRED-FS EQUAL 05
+              OPEN OUTPUT ARQCRED
+           END-IF.
+           MOVE RENDA          TO CRED-RENDA.
+           MOVE VALOR          TO CRED-VALOR.
+           MOVE PERCENTUAL     TO CRED-PERCENTUAL.
+           ACCEPT CRED-DATA FROM DATE YYYYMMDD.
+           ACCEPT CRED-HORA FROM TIME.
+           WRITE CRED-REGISTRO.
+           CLOSE ARQCRED.
