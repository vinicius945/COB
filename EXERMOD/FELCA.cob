@@ -7,10 +7,11 @@
        WORKING-STORAGE SECTION.
 
        01  IDADE  PIC 9(2).
-          
+       01  WRK-MAIORIDADE PIC X(01).
+
        PROCEDURE DIVISION.
            DISPLAY "Digite a sua idade: ".
            ACCEPT IDADE.
-           CALL "FELCACHAMADO" USING IDADE
+           CALL "FELCACHAMADO" USING IDADE, WRK-MAIORIDADE
            STOP RUN.
            
\ No newline at end of file
