@@ -6,10 +6,16 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01  TEMP  PIC 9(04)V9.
-          
+       01  TEMP-CONVERSAO.
+           05  TEMP            PIC 9(04)V9.
+           05  MODO             PIC X(01).
+           05  TEMP-CELSIUS     PIC S9(04)V9.
+           05  TEMP-KELVIN      PIC 9(04)V9.
+
        PROCEDURE DIVISION.
            DISPLAY "Digite a temperatura em FAHRENHEIT: ".
            ACCEPT TEMP.
-           CALL "CONVERSOR" USING  TEMP.
+           DISPLAY "Mostrar em (C)ELSIUS, (K)ELVIN OU (A)MBOS: ".
+           ACCEPT MODO.
+           CALL "CONVERSOR" USING  TEMP-CONVERSAO.
            STOP RUN.
