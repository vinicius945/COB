@@ -2,33 +2,88 @@
        PROGRAM-ID. CONVERTEFUSO.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFUSO ASSIGN TO "DADOS/ARQFUSO.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARQFUSO-FS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUSO
+           RECORDING MODE IS F.
+       COPY "#FUSO".
+
        WORKING-STORAGE SECTION.
-       77 NOVAYORK    PIC S99  VALUES ZEROS.
-       77 LONDRES     PIC 9(02) VALUES ZEROS.
-       77 TOQUIO      PIC 9(02) VALUES ZEROS.
-     
+       01 ARQFUSO-FS       PIC 9(02) VALUES ZEROS.
+       01 WRK-DATASISTEMA.
+           02 WRK-DATAANO  PIC 9(04).
+           02 WRK-DATAMES  PIC 9(02).
+           02 WRK-DATADIA  PIC 9(02).
+       01 WRK-DST-ATIVO    PIC X(01) VALUES "N".
+       01 WRK-HORA-DESTINO PIC S9(02).
+
        LINKAGE SECTION.
        01 LNK-BRASILIA PIC 9(02) VALUES ZEROS.
 
        PROCEDURE DIVISION USING LNK-BRASILIA.
-           COMPUTE NOVAYORK = LNK-BRASILIA - 2.
-             IF NOVAYORK < 0
-               ADD 24 TO NOVAYORK
-             END-IF.
-           COMPUTE LONDRES = LNK-BRASILIA + 3.
-              IF LONDRES >= 24
-                 SUBTRACT 24 FROM LONDRES
-              END-IF.
-           COMPUTE TOQUIO = LNK-BRASILIA + 12.
-              IF TOQUIO >= 24
-                 SUBTRACT 24 FROM TOQUIO
-              END-IF.
-
-
-
-           DISPLAY "Nova York: " NOVAYORK.
-           DISPLAY "Londres: " LONDRES.
-           DISPLAY "Tóquio: " TOQUIO.
+           PERFORM ABRIR-ARQFUSO.
+           PERFORM VERIFICAR-DST.
+           PERFORM UNTIL ARQFUSO-FS NOT EQUAL 00
+              READ ARQFUSO NEXT RECORD
+              IF ARQFUSO-FS EQUAL 00
+                 PERFORM CONVERTER-CIDADE
+              END-IF
+           END-PERFORM.
+           CLOSE ARQFUSO.
            GOBACK.
+
+      *    SO UMA REGRA SIMPLIFICADA DE VERAO (HEMISFERIO NORTE, MARCO A
+      *    NOVEMBRO), SUFICIENTE PARA NAO TRATAR O OFFSET COMO FIXO O
+      *    ANO INTEIRO
+       VERIFICAR-DST SECTION.
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           IF WRK-DATAMES >= 3 AND WRK-DATAMES <= 11
+              MOVE "S" TO WRK-DST-ATIVO
+           ELSE
+              MOVE "N" TO WRK-DST-ATIVO
+           END-IF.
+
+       CONVERTER-CIDADE SECTION.
+           COMPUTE WRK-HORA-DESTINO = LNK-BRASILIA + FUSO-OFFSET.
+           IF FUSO-OBSERVA-DST EQUAL "S" AND WRK-DST-ATIVO EQUAL "S"
+              ADD 1 TO WRK-HORA-DESTINO
+           END-IF.
+           IF WRK-HORA-DESTINO < 0
+              ADD 24 TO WRK-HORA-DESTINO
+           END-IF.
+           IF WRK-HORA-DESTINO >= 24
+              SUBTRACT 24 FROM WRK-HORA-DESTINO
+           END-IF.
+           DISPLAY FUSO-NOME ": " WRK-HORA-DESTINO.
+
+      *    CIDADES CONFIGURAVEIS NO ARQUIVO EM VEZ DE FIXAS EM
+      *    WORKING-STORAGE - SE O ARQUIVO NAO EXISTE, CRIA COM AS
+      *    MESMAS TRES CIDADES DE ANTES COMO PONTO DE PARTIDA
+       ABRIR-ARQFUSO SECTION.
+           OPEN INPUT ARQFUSO.
+           IF ARQFUSO-FS EQUAL 35
+              OPEN OUTPUT ARQFUSO
+              MOVE "NYC" TO FUSO-CODIGO
+              MOVE "Nova York"    TO FUSO-NOME
+              MOVE -2             TO FUSO-OFFSET
+              MOVE "S"            TO FUSO-OBSERVA-DST
+              WRITE FUSO-REGISTRO
+              MOVE "LON" TO FUSO-CODIGO
+              MOVE "Londres"      TO FUSO-NOME
+              MOVE 3              TO FUSO-OFFSET
+              MOVE "S"            TO FUSO-OBSERVA-DST
+              WRITE FUSO-REGISTRO
+              MOVE "TYO" TO FUSO-CODIGO
+              MOVE "Tóquio"       TO FUSO-NOME
+              MOVE 12             TO FUSO-OFFSET
+              MOVE "N"            TO FUSO-OBSERVA-DST
+              WRITE FUSO-REGISTRO
+              CLOSE ARQFUSO
+              OPEN INPUT ARQFUSO
+           END-IF.
