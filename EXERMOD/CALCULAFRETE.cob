@@ -2,45 +2,169 @@
        PROGRAM-ID. CALCULAFRETE.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQTARIFA ASSIGN TO ".\TABFRETE.TXT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS ARQTARIFA-FS.
+
+           SELECT ARQPARM ASSIGN TO "DADOS/ARQPARM.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS ARQPARM-FS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQTARIFA
+           RECORDING MODE IS F.
+      *    TABELA DE TARIFAS POR REGIAO/ESTADO (VALORUF POR KG)
+       01 TARIFA-REGISTRO.
+           05 TAR-REGIAO      PIC X(02).
+           05 TAR-VALORUF     PIC 9(02)V99.
+
+       FD ARQPARM
+           RECORDING MODE IS F.
+       COPY "#PARMSIS".
+
        WORKING-STORAGE SECTION.
+       01 ARQPARM-FS      PIC 9(02) VALUES ZEROS.
+       01 WRK-PARM-ACHADO  PIC X(01) VALUES "N".
 
        77 VALORUF         PIC 9(02)V99  VALUES ZEROS.
        77 VALORBRUTO      PIC 9(04)V99  VALUES ZEROS.
        77 VALORDESCONTO   PIC 9(04)V99  VALUES ZEROS.
+       77 VALORSURCARGA   PIC 9(04)V99  VALUES ZEROS.
+       77 VALORMINIMO     PIC 9(04)V99  VALUES ZEROS.
        77 VALORFINAL      PIC 9(04)V99  VALUES ZEROS.
+       01 ARQTARIFA-FS    PIC 9(02) VALUES ZEROS.
+       01 WRK-TARIFA-ACHADA PIC X(01) VALUES "N".
+
+      *    TARIFA DE FALLBACK POR REGIAO, USADA QUANDO A REGIAO NAO ESTA
+      *    CADASTRADA NO TABFRETE.TXT - VALORES PADRAO ABAIXO, PODENDO
+      *    SER SOBRESCRITOS PELO ARQPARM.DAT (7-SETUP SISTEMA DO MANUT)
+       77 TAB-UF-NORTE    PIC 9(02)V99 VALUES 14.00.
+       77 TAB-UF-SUL      PIC 9(02)V99 VALUES 16.00.
+       77 TAB-UF-LESTE    PIC 9(02)V99 VALUES 12.00.
+       77 TAB-UF-OESTE    PIC 9(02)V99 VALUES 18.00.
+
+      *    TABELA EXPLICITA DE SURCARGA POR AREA REMOTA (ALEM DO
+      *    VALORUF JA APLICADO POR REGIAO)
+       77 TAB-SURCARGA-OESTE   PIC 9(02)V99 VALUES 25.00.
+       77 TAB-SURCARGA-NORTE   PIC 9(02)V99 VALUES 15.00.
+
+      *    SURCARGA MINIMA PARA PEDIDOS DE BAIXO VALOR
+       77 TAB-VALORMINIMO-PEDIDO PIC 9(04)V99 VALUES 50.00.
+       77 TAB-SURCARGA-MINIMO    PIC 9(02)V99 VALUES 10.00.
 
        LINKAGE SECTION.
        01 LNK-ENTREGA.
          05 REGIAO PIC X(02) VALUES SPACES.
          05 PESO   PIC 9(04)V99 VALUES ZEROS.
-       
+
 
        PROCEDURE DIVISION USING LNK-ENTREGA.
-           EVALUATE REGIAO
-              WHEN "N"
-                 MOVE 14.00 TO VALORUF
-               WHEN "S"
-                 MOVE 16.00 TO VALORUF
-               WHEN "L"
-                 MOVE 12.00 TO VALORUF
-               WHEN "O"
-                 MOVE 18.00 TO VALORUF
-               WHEN OTHER
-                 DISPLAY "REGIAO INVALIDA"
-           END-EVALUATE.
+           PERFORM CARREGAR-PARAMETROS.
+           PERFORM BUSCAR-TARIFA.
+           IF WRK-TARIFA-ACHADA NOT EQUAL "S"
+              EVALUATE REGIAO
+                 WHEN "N"
+                    MOVE TAB-UF-NORTE TO VALORUF
+                  WHEN "S"
+                    MOVE TAB-UF-SUL TO VALORUF
+                  WHEN "L"
+                    MOVE TAB-UF-LESTE TO VALORUF
+                  WHEN "O"
+                    MOVE TAB-UF-OESTE TO VALORUF
+                  WHEN OTHER
+                    DISPLAY "REGIAO INVALIDA"
+              END-EVALUATE
+           END-IF.
 
            COMPUTE VALORBRUTO = PESO * VALORUF.
               DISPLAY  "Valor bruto: R$" VALORBRUTO.
-           IF PESO > 100
-              COMPUTE VALORDESCONTO = (VALORBRUTO * 10) / 100
-                 DISPLAY  "DESCONTO: R$" VALORDESCONTO
-           ELSE 
-              DISPLAY  "SEM DESCONTO"
-           END-IF.
-           COMPUTE VALORFINAL = VALORBRUTO - VALORDESCONTO.
+
+           PERFORM CALCULAR-DESCONTO-PESO.
+              DISPLAY  "DESCONTO: R$" VALORDESCONTO.
+
+           PERFORM CALCULAR-SURCARGA-REGIAO.
+              DISPLAY  "SURCARGA REGIAO REMOTA: R$" VALORSURCARGA.
+
+           PERFORM CALCULAR-SURCARGA-MINIMO.
+              DISPLAY  "SURCARGA PEDIDO MINIMO: R$" VALORMINIMO.
+
+           COMPUTE VALORFINAL =
+               VALORBRUTO - VALORDESCONTO + VALORSURCARGA + VALORMINIMO.
               DISPLAY "Valor final: R$" VALORFINAL.
            STOP RUN.
 
-           
+      *    MULTIPLOS NIVEIS DE DESCONTO POR FAIXA DE PESO, NO LUGAR DO
+      *    UNICO CORTE EM PESO > 100
+       CALCULAR-DESCONTO-PESO SECTION.
+           EVALUATE TRUE
+              WHEN PESO > 500
+                 COMPUTE VALORDESCONTO = (VALORBRUTO * 20) / 100
+              WHEN PESO > 200
+                 COMPUTE VALORDESCONTO = (VALORBRUTO * 15) / 100
+              WHEN PESO > 100
+                 COMPUTE VALORDESCONTO = (VALORBRUTO * 10) / 100
+              WHEN OTHER
+                 MOVE ZEROS TO VALORDESCONTO
+           END-EVALUATE.
+
+      *    SURCARGA DE AREA REMOTA POR REGIAO, ALEM DO VALORUF
+       CALCULAR-SURCARGA-REGIAO SECTION.
+           EVALUATE REGIAO
+              WHEN "O"
+                 MOVE TAB-SURCARGA-OESTE TO VALORSURCARGA
+              WHEN "N"
+                 MOVE TAB-SURCARGA-NORTE TO VALORSURCARGA
+              WHEN OTHER
+                 MOVE ZEROS TO VALORSURCARGA
+           END-EVALUATE.
+
+      *    SURCARGA DE PEDIDO MINIMO PARA FRETES DE BAIXO VALOR/PESO
+       CALCULAR-SURCARGA-MINIMO SECTION.
+           IF VALORBRUTO < TAB-VALORMINIMO-PEDIDO
+              MOVE TAB-SURCARGA-MINIMO TO VALORMINIMO
+           ELSE
+              MOVE ZEROS TO VALORMINIMO
+           END-IF.
+
+      *    TARIFAS E SURCARGAS AGORA MANTIDAS NO ARQPARM.DAT PELO
+      *    7-SETUP SISTEMA DO MANUT, EM VEZ DE SO NOS 77-LEVELS FIXOS
+      *    ACIMA - SE O ARQUIVO NAO EXISTIR AINDA, FICA COM OS PADROES
+       CARREGAR-PARAMETROS SECTION.
+           MOVE "N" TO WRK-PARM-ACHADO.
+           OPEN INPUT ARQPARM.
+           IF ARQPARM-FS EQUAL ZEROS
+              READ ARQPARM
+              IF ARQPARM-FS EQUAL ZEROS
+                 MOVE "S" TO WRK-PARM-ACHADO
+              END-IF
+              CLOSE ARQPARM
+           END-IF.
+           IF WRK-PARM-ACHADO EQUAL "S"
+              MOVE PARM-FRETE-UF-NORTE        TO TAB-UF-NORTE
+              MOVE PARM-FRETE-UF-SUL          TO TAB-UF-SUL
+              MOVE PARM-FRETE-UF-LESTE        TO TAB-UF-LESTE
+              MOVE PARM-FRETE-UF-OESTE        TO TAB-UF-OESTE
+              MOVE PARM-FRETE-SURCARGA-OESTE  TO TAB-SURCARGA-OESTE
+              MOVE PARM-FRETE-SURCARGA-NORTE  TO TAB-SURCARGA-NORTE
+              MOVE PARM-FRETE-PEDIDO-MINIMO   TO TAB-VALORMINIMO-PEDIDO
+              MOVE PARM-FRETE-SURCARGA-PEDMIN TO TAB-SURCARGA-MINIMO
+           END-IF.
+
+       BUSCAR-TARIFA SECTION.
+           MOVE "N" TO WRK-TARIFA-ACHADA.
+           OPEN INPUT ARQTARIFA.
+           IF ARQTARIFA-FS EQUAL ZEROS
+              PERFORM UNTIL ARQTARIFA-FS NOT EQUAL ZEROS OR
+                            WRK-TARIFA-ACHADA EQUAL "S"
+                 READ ARQTARIFA
+                 IF ARQTARIFA-FS EQUAL ZEROS AND
+                    TAR-REGIAO EQUAL REGIAO
+                    MOVE TAR-VALORUF TO VALORUF
+                    MOVE "S" TO WRK-TARIFA-ACHADA
+                 END-IF
+              END-PERFORM
+              CLOSE ARQTARIFA
+           END-IF.
